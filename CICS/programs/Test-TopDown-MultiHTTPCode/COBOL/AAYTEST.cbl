@@ -141,6 +141,8 @@
 
       * Put the response in a container on the channel
            MOVE 1 to responseCode200-existence
+           MOVE 0 to responseCode404-existence
+           MOVE 0 to responseCode500-existence
            MOVE W-RESPONSE-CONT-NAME to responseCode200-cont
 
            MOVE 1 to  lastName-existence of responseCode200
@@ -220,10 +222,37 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * On delete 1 contact                                            *
+      * On simule le 500 - erreur serveur cote API                     *
       *----------------------------------------------------------------*
        DELETE-CONTACT SECTION.
-           DISPLAY "Dans Delete-Contact"
+           DISPLAY "Dans Delete-Contact on simule le 500"
+
+      * Put the response in a container on the channel
+           MOVE 1 to responseCode500-existence
+           MOVE 0 to responseCode200-existence
+           MOVE 0 to responseCode404-existence
+           MOVE W-RESPONSE-CONT-NAME to responseCode500-cont
+
+      * Update the BAQBASE container with the results
+           EXEC CICS PUT CONTAINER(W-BAQBASE-CONT-NAME)
+                         CHANNEL(W-CHANNEL-NAME)
+                         FROM(BAQBASE-API00P01)
+                         FLENGTH(LENGTH OF BAQBASE-API00P01)
+                         RESP(WS-RESP)
+                         BIT
+           END-EXEC
+           DISPLAY 'WS-RESP' WS-RESP
+
+           EXEC CICS PUT CONTAINER(W-RESPONSE-CONT-NAME)
+                         CHANNEL(W-CHANNEL-NAME)
+                         FROM(API00P01-responseCode500)
+                         FLENGTH(LENGTH OF API00P01-responseCode500)
+                         RESP(WS-RESP)
+                         BIT
+           END-EXEC
+           DISPLAY 'Je suis apres le container reponse 500'
+           DISPLAY 'WS-RESP' WS-RESP
+
            EXIT.
 
 
@@ -240,6 +269,8 @@
 
       * Put the response in a container on the channel
            MOVE 1 to responseCode404-existence
+           MOVE 0 to responseCode200-existence
+           MOVE 0 to responseCode500-existence
            MOVE W-RESPONSE-CONT-NAME to responseCode404-cont
 
            MOVE 1 to lastName2-existence of responseCode404
