@@ -0,0 +1,36 @@
+//DFH0XBR1 JOB  (BATCH),'CATALOG REPLENISHMENT',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : DFH0XBR1
+//* OBJET  : REAPPROVISIONNEMENT NOCTURNE DU CATALOGUE Db2 UTILISE
+//*          PAR CATALOGMANAGER (DFH0XCM1/DFH0XCP1). POUR CHAQUE
+//*          ARTICLE DONT LE STOCK EST PASSE SOUS LE SEUIL DE
+//*          COMMANDE, ON-ORDER EST AUGMENTE JUSQU'A LA CIBLE DE
+//*          REAPPROVISIONNEMENT (VOIR REPLNCFG/DFH0XBR1.CBL) ET UNE
+//*          LIGNE DE SUGGESTION D'ACHAT EST ECRITE SUR CATSUGG.
+//*
+//* CARTES SYSIN (UNE PAR ACCEPT, DANS L'ORDRE OU LE PROGRAMME LES
+//* LIT) : SEUIL DE REAPPROVISIONNEMENT (9(4)), CIBLE DE
+//* REAPPROVISIONNEMENT (9(4)). CARTE ABSENTE OU NON NUMERIQUE =
+//* ON GARDE LE SEUIL/LA CIBLE COMPILES EN DUR DANS REPLNCFG.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DFH0XBR1) PLAN(DFH0XBPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//SYSIN    DD  *
+0010
+0050
+/*
+//CATSUGG  DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.CATALOG.SUGGESTIONS,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
