@@ -0,0 +1,355 @@
+       CBL CICS('COBOL3') APOST
+      *****************************************************************
+      *                                                               *
+      * MODULE NAME = DFH0XCM1                                        *
+      *                                                               *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -   *
+      *                     Catalog Manager module                    *
+      *                                                               *
+      * FUNCTION =                                                    *
+      *      This module services CA-REQUEST-ID = 'INQCAT', the       *
+      *      catalog inquiry request defined by DFH0XCP1DependingOn.  *
+      *      It returns up to 15 catalog items starting after         *
+      *      CA-LIST-START-REF, optionally narrowed to a single        *
+      *      department (CA-DEPT-FILTER) and/or to items whose stock  *
+      *      on hand has fallen to or below the amount already on     *
+      *      order (CA-LOW-STOCK-FLAG = 'Y').                         *
+      *                                                               *
+      *      It also services the two-phase ordering requests built   *
+      *      on CA-ORDER-REQUEST -                                    *
+      *        'RESERV' takes stock off CA-ITEM-REF-NUMBER's IN-STOCK *
+      *                 count and records the reservation, returning  *
+      *                 CA-RESERVATION-REF for later use               *
+      *        'CONFRM' turns a pending reservation into a firm order *
+      *        'CANCEL' releases a pending reservation and puts the   *
+      *                 stock it held back                            *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   2026/08/09 Creation - INQCAT with department filter and     *
+      *              low-stock alert (AA)                             *
+      *   2026/08/09 Add RESERV/CONFRM/CANCEL two-phase ordering (AA) *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XCM1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Host variables for the CATALOG table                           *
+      *----------------------------------------------------------------*
+       01 W-ITEM-REF                PIC 9(4).
+       01 W-DESCRIPTION             PIC X(40).
+       01 W-DEPARTMENT              PIC 9(3).
+       01 W-COST                    PIC X(6).
+       01 W-IN-STOCK                PIC 9(4).
+       01 W-ON-ORDER                PIC 9(3).
+
+      *----------------------------------------------------------------*
+      * Host variables for the RESERVATIONS table                      *
+      *----------------------------------------------------------------*
+       01 W-RESERVATION-REF         PIC 9(8).
+       01 W-RES-ITEM-REF            PIC 9(4).
+       01 W-RES-QUANTITY            PIC 9(3).
+       01 W-RES-STATUS              PIC X(1).
+
+      *    POUR DISPLAY SQLCODE
+       01  DISP-SQLCODE             PIC +ZZZZZZZZ9.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           COPY DFH0XCP1DependingOn.
+
+      *----------------------------------------------------------------*
+      * PROCEDURE DIVISION FOR CATALOG INQUIRY                         *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+       BEGIN.
+           EVALUATE CA-REQUEST-ID
+           WHEN 'INQCAT'
+                PERFORM INQUIRE-CATALOG
+           WHEN 'RESERV'
+                PERFORM RESERVE-ORDER
+           WHEN 'CONFRM'
+                PERFORM CONFIRM-ORDER
+           WHEN 'CANCEL'
+                PERFORM CANCEL-ORDER
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'INVALID REQUEST ID' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE
+
+           EXEC CICS RETURN END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * INQUIRE-CATALOG PROCEDURE - APPLIES THE DEPARTMENT FILTER AND  *
+      * THE LOW-STOCK FLAG WHILE BUILDING CA-CAT-ITEM                  *
+      *----------------------------------------------------------------*
+       INQUIRE-CATALOG.
+           MOVE 0 TO CA-ITEM-COUNT
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           EXEC SQL DECLARE INQCAT-CSR CURSOR FOR
+                SELECT item_ref,
+                       description,
+                       department,
+                       cost,
+                       in_stock,
+                       on_order
+                  FROM CATALOG
+                 WHERE item_ref > :CA-LIST-START-REF
+                   AND (:CA-DEPT-FILTER = 0
+                        OR department = :CA-DEPT-FILTER)
+                   AND (:CA-LOW-STOCK-FLAG NOT = 'Y'
+                        OR in_stock <= on_order)
+                 ORDER BY item_ref
+           END-EXEC
+
+           EXEC SQL OPEN INQCAT-CSR END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                PERFORM FETCH-CATALOG-ROW
+                   WITH TEST BEFORE
+                   UNTIL SQLCODE NOT = 0
+                      OR CA-ITEM-COUNT = 15
+
+                EXEC SQL CLOSE INQCAT-CSR END-EXEC
+
+                MOVE 0 TO CA-RETURN-CODE
+                IF CA-ITEM-COUNT = 0
+                   MOVE 'NO ITEMS FOUND' TO CA-RESPONSE-MESSAGE
+                ELSE
+                   MOVE CA-ITEM-REF(CA-ITEM-COUNT) TO CA-LAST-ITEM-REF
+                   MOVE 'ITEMS RETURNED' TO CA-RESPONSE-MESSAGE
+                END-IF
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'INQUIRE FAILED' TO CA-RESPONSE-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * FETCH-CATALOG-ROW PROCEDURE - PERFORMED ONCE PER CURSOR ROW    *
+      *----------------------------------------------------------------*
+       FETCH-CATALOG-ROW.
+           EXEC SQL FETCH INQCAT-CSR
+                INTO :W-ITEM-REF,
+                     :W-DESCRIPTION,
+                     :W-DEPARTMENT,
+                     :W-COST,
+                     :W-IN-STOCK,
+                     :W-ON-ORDER
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO CA-ITEM-COUNT
+              MOVE W-ITEM-REF    TO CA-ITEM-REF(CA-ITEM-COUNT)
+              MOVE W-DESCRIPTION TO CA-DESCRIPTION(CA-ITEM-COUNT)
+              MOVE W-DEPARTMENT  TO CA-DEPARTMENT(CA-ITEM-COUNT)
+              MOVE W-COST        TO CA-COST(CA-ITEM-COUNT)
+              MOVE W-IN-STOCK    TO IN-STOCK(CA-ITEM-COUNT)
+              MOVE W-ON-ORDER    TO ON-ORDER(CA-ITEM-COUNT)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * RESERVE-ORDER PROCEDURE - PHASE 1 OF THE TWO-PHASE ORDER.      *
+      * TAKES THE REQUESTED QUANTITY OFF IN-STOCK AND RECORDS A        *
+      * PENDING RESERVATION, RETURNING CA-RESERVATION-REF FOR THE      *
+      * SUBSEQUENT CONFRM OR CANCEL REQUEST.                           *
+      *----------------------------------------------------------------*
+       RESERVE-ORDER.
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           EXEC SQL SELECT in_stock
+                INTO :W-IN-STOCK
+                FROM CATALOG
+               WHERE item_ref = :CA-ITEM-REF-NUMBER
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-IN-STOCK < CA-QUANTITY-REQ
+                   MOVE 99 TO CA-RETURN-CODE
+                   MOVE 'INSUFFICIENT STOCK' TO CA-RESPONSE-MESSAGE
+                ELSE
+                   PERFORM RESERVE-TAKE-STOCK
+                END-IF
+           WHEN +100
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'ITEM NOT FOUND' TO CA-RESPONSE-MESSAGE
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'RESERVE FAILED' TO CA-RESPONSE-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * RESERVE-TAKE-STOCK PROCEDURE - DECREMENTS STOCK AND WRITES     *
+      * THE RESERVATION ROW ONCE STOCK HAS BEEN CONFIRMED AVAILABLE    *
+      *----------------------------------------------------------------*
+       RESERVE-TAKE-STOCK.
+           EXEC SQL UPDATE CATALOG
+                SET in_stock = in_stock - :CA-QUANTITY-REQ
+              WHERE item_ref = :CA-ITEM-REF-NUMBER
+                AND in_stock >= :CA-QUANTITY-REQ
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 99 TO CA-RETURN-CODE
+              MOVE 'INSUFFICIENT STOCK' TO CA-RESPONSE-MESSAGE
+           ELSE
+              PERFORM RESERVE-WRITE-RESERVATION
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * RESERVE-WRITE-RESERVATION PROCEDURE - PERFORMED ONLY WHEN THE  *
+      * STOCK UPDATE ABOVE ACTUALLY TOOK A ROW, I.E. THE ITEM WASN'T   *
+      * OVERSOLD BY A CONCURRENT RESERVATION                           *
+      *----------------------------------------------------------------*
+       RESERVE-WRITE-RESERVATION.
+           EXEC SQL INSERT INTO RESERVATIONS (
+                      item_ref,
+                      quantity_req,
+                      userid,
+                      charge_dept,
+                      status,
+                      reserved_ts
+                          )
+                VALUES (
+                      :CA-ITEM-REF-NUMBER,
+                      :CA-QUANTITY-REQ,
+                      :CA-USERID,
+                      :CA-CHARGE-DEPT,
+                      'R',
+                      CURRENT TIMESTAMP
+                      )
+           END-EXEC
+
+           EXEC SQL
+                VALUES IDENTITY_VAL_LOCAL()
+                INTO :W-RESERVATION-REF
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE W-RESERVATION-REF TO CA-RESERVATION-REF
+                SET CA-ORDER-RESERVED TO TRUE
+                MOVE 0 TO CA-RETURN-CODE
+                MOVE 'ITEM RESERVED' TO CA-RESPONSE-MESSAGE
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'RESERVE FAILED' TO CA-RESPONSE-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * CONFIRM-ORDER PROCEDURE - PHASE 2 OF THE TWO-PHASE ORDER.      *
+      * TURNS A PENDING RESERVATION INTO A FIRM ORDER. STOCK WAS       *
+      * ALREADY TAKEN AT RESERVE TIME SO NO CATALOG UPDATE IS NEEDED.  *
+      *----------------------------------------------------------------*
+       CONFIRM-ORDER.
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           EXEC SQL SELECT status
+                INTO :W-RES-STATUS
+                FROM RESERVATIONS
+               WHERE reservation_ref = :CA-RESERVATION-REF
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-RES-STATUS = 'R'
+                   EXEC SQL UPDATE RESERVATIONS
+                        SET status = 'C'
+                      WHERE reservation_ref = :CA-RESERVATION-REF
+                   END-EXEC
+                   SET CA-ORDER-CONFIRMED TO TRUE
+                   MOVE 0 TO CA-RETURN-CODE
+                   MOVE 'ORDER CONFIRMED' TO CA-RESPONSE-MESSAGE
+                ELSE
+                   MOVE 99 TO CA-RETURN-CODE
+                   MOVE 'RESERVATION NOT PENDING' TO CA-RESPONSE-MESSAGE
+                END-IF
+           WHEN +100
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'RESERVATION NOT FOUND' TO CA-RESPONSE-MESSAGE
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'CONFIRM FAILED' TO CA-RESPONSE-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * CANCEL-ORDER PROCEDURE - RELEASES A PENDING RESERVATION AND    *
+      * PUTS THE STOCK IT WAS HOLDING BACK ONTO THE CATALOG.           *
+      *----------------------------------------------------------------*
+       CANCEL-ORDER.
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           EXEC SQL SELECT item_ref, quantity_req, status
+                INTO :W-RES-ITEM-REF, :W-RES-QUANTITY, :W-RES-STATUS
+                FROM RESERVATIONS
+               WHERE reservation_ref = :CA-RESERVATION-REF
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-RES-STATUS = 'R'
+                   EXEC SQL UPDATE CATALOG
+                        SET in_stock = in_stock + :W-RES-QUANTITY
+                      WHERE item_ref = :W-RES-ITEM-REF
+                   END-EXEC
+
+                   EXEC SQL UPDATE RESERVATIONS
+                        SET status = 'X'
+                      WHERE reservation_ref = :CA-RESERVATION-REF
+                   END-EXEC
+
+                   SET CA-ORDER-CANCELLED TO TRUE
+                   MOVE 0 TO CA-RETURN-CODE
+                   MOVE 'RESERVATION CANCELLED' TO CA-RESPONSE-MESSAGE
+                ELSE
+                   MOVE 99 TO CA-RETURN-CODE
+                   MOVE 'RESERVATION NOT PENDING' TO CA-RESPONSE-MESSAGE
+                END-IF
+           WHEN +100
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'RESERVATION NOT FOUND' TO CA-RESPONSE-MESSAGE
+           WHEN OTHER
+                MOVE 99 TO CA-RETURN-CODE
+                MOVE 'CANCEL FAILED' TO CA-RESPONSE-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      * Permet de récupérer plus d'informations sur l'erreur SQL
+       DISPLAY-SQL-CODE.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'SQLCODE  : ' DISP-SQLCODE
+           DISPLAY 'SQLSTATE : ' SQLSTATE
+           DISPLAY 'SQLERRML : ' SQLERRML
+           DISPLAY 'SQLERRMC : ' SQLERRMC
+           .
+
+       END PROGRAM DFH0XCM1.
