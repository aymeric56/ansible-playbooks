@@ -36,6 +36,11 @@
       *          CA-LIST-START-REF      Reference to start list from  *
       *          CA-LAST-ITEM-REF       Last item returned            *
       *          CA-ITEM-COUNT          Number of items returned      *
+      *          CA-DEPT-FILTER         Department to filter on, or   *
+      *                                 zero to return all departments*
+      *          CA-LOW-STOCK-FLAG      'Y' to return only items      *
+      *                                 whose stock is at or below    *
+      *                                 the amount already on order   *
       *          CA-CAT-ITEM            Catalog item                  *
       *              CA-ITEM-REF        Item reference number         *
       *              CA-DESCRIPTION     Short description             *
@@ -55,10 +60,20 @@
       *            ON-SNGL-ORDER        Number of items on order      *
       *                                                               *
       *        CA-ORDER-REQUEST         Structure for placing an order*
+      *                                 REDEFINES CA-INQUIRE-REQUEST, *
+      *                                 since an order is never in    *
+      *                                 progress at the same time as  *
+      *                                 an inquiry on one commarea    *
       *          CA-USERID              User name placing the order   *
       *          CA-CHARGE-DEPT         Department user belongs to    *
       *          CA-ITEM-REF-NUMBER     Item reference to be ordered  *
       *          CA-QUANTITY-REQ        Quantity of item required     *
+      *          CA-RESERVATION-REF     Reservation reference - set   *
+      *                                 by the reserve request, and   *
+      *                                 passed back in on the         *
+      *                                 confirm/cancel request        *
+      *          CA-ORDER-STATUS        'R'=reserved 'C'=confirmed    *
+      *                                 'X'=cancelled                 *
       *                                                               *
       *---------------------------------------------------------------*
       *                                                               *
@@ -67,6 +82,12 @@
       *                                                               *
       *   PN= REASON REL YYMMDD HDXXIII : REMARKS                     *
       *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION *
+      *   $D1=                  2026/08/09 : ADD DEPARTMENT FILTER AND*
+      *                                       LOW-STOCK FLAG TO       *
+      *                                       INQUIRE REQUEST         *
+      *   $D2=                  2026/08/09 : ADD CA-ORDER-REQUEST FOR *
+      *                                       RESERVE/CONFIRM/CANCEL  *
+      *                                       TWO-PHASE ORDERING      *
       *                                                               *
       *****************************************************************
       *    Catalogue COMMAREA structure
@@ -78,7 +99,10 @@
                05 CA-LIST-START-REF        PIC 9(4).
                05 CA-LAST-ITEM-REF         PIC 9(4).
                05 CA-ITEM-COUNT            PIC 9(3).
-               05 CA-CAT-ITEM OCCURS 0 TO 15 TIMES 
+               05 CA-DEPT-FILTER           PIC 9(3) VALUE ZEROS.
+               05 CA-LOW-STOCK-FLAG        PIC X(1) VALUE SPACE.
+                   88 CA-LOW-STOCK-ONLY               VALUE 'Y'.
+               05 CA-CAT-ITEM OCCURS 0 TO 15 TIMES
                               DEPENDING ON CA-ITEM-COUNT.
                    07 CA-ITEM-REF          PIC 9(4).
                    07 CA-DESCRIPTION       PIC X(40).
@@ -86,3 +110,14 @@
                    07 CA-COST              PIC X(6).
                    07 IN-STOCK             PIC 9(4).
                    07 ON-ORDER             PIC 9(3).
+      *    Fields used to reserve, confirm or cancel an order
+           03 CA-ORDER-REQUEST REDEFINES CA-INQUIRE-REQUEST.
+               05 CA-USERID                PIC X(8).
+               05 CA-CHARGE-DEPT           PIC 9(3).
+               05 CA-ITEM-REF-NUMBER       PIC 9(4).
+               05 CA-QUANTITY-REQ          PIC 9(3).
+               05 CA-RESERVATION-REF       PIC 9(8).
+               05 CA-ORDER-STATUS          PIC X(1).
+                   88 CA-ORDER-RESERVED               VALUE 'R'.
+                   88 CA-ORDER-CONFIRMED              VALUE 'C'.
+                   88 CA-ORDER-CANCELLED              VALUE 'X'.
