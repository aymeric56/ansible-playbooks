@@ -0,0 +1,6 @@
+      *    REORDER POINT - BELOW THIS IN-STOCK LEVEL AN ITEM IS
+      *    FLAGGED FOR REPLENISHMENT
+       77  W-REORDER-POINT             PIC 9(4) VALUE 0010.
+      *    REPLENISHMENT TARGET - ON-ORDER IS RAISED SO THAT
+      *    IN-STOCK + ON-ORDER REACHES THIS LEVEL
+       77  W-REPLEN-TARGET             PIC 9(4) VALUE 0050.
