@@ -0,0 +1,225 @@
+      *****************************************************************
+      *                                                               *
+      * MODULE NAME = DFH0XBR1                                       *
+      *                                                               *
+      * DESCRIPTIVE NAME = CICS TS (Samples) Example Application -   *
+      *                     Catalog Manager nightly replenishment    *
+      *                                                               *
+      * FUNCTION =                                                   *
+      *      Scans the CATALOG datastore used by DFH0XCM1 and, for   *
+      *      every item whose IN-STOCK has fallen under              *
+      *      W-REORDER-POINT (see REPLNCFG), raises ON-ORDER so that *
+      *      IN-STOCK + ON-ORDER reaches W-REPLEN-TARGET. Both       *
+      *      thresholds may be overridden per run by a SYSIN control *
+      *      card; an absent or non-numeric card leaves REPLNCFG's   *
+      *      compiled-in defaults in effect. Every item flagged is   *
+      *      written to CATSUGG as a purchase-suggestion report      *
+      *      line, with an item count trailer.                      *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *   2026/08/09 Creation - nightly replenishment scan (AA)      *
+      *   2026/08/09 Read reorder point/replenishment target from    *
+      *              SYSIN instead of compile-time constants (AA)    *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATSUGG ASSIGN TO UT-S-CATSUGG.
+      *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATSUGG
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-CATSUGG                             PIC X(80).
+      *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *
+           COPY REPLNCFG.
+      *
+      *    SEUILS LUS EN SYSIN POUR CETTE EXECUTION - REMPLACENT LES
+      *    VALEURS COMPILEES DANS REPLNCFG QUAND ILS SONT PRESENTS ET
+      *    NUMERIQUES. CARTE ABSENTE OU NON NUMERIQUE = ON GARDE LE
+      *    SEUIL COMPILE EN DUR
+       01  W-REORDER-POINT-SAISI       PIC X(4).
+       01  W-REPLEN-TARGET-SAISI       PIC X(4).
+      *
+       01  W-ITEM-REF                  PIC 9(4).
+       01  W-DESCRIPTION                PIC X(40).
+       01  W-IN-STOCK                   PIC 9(4).
+       01  W-ON-ORDER                   PIC 9(3).
+       01  W-NEW-ON-ORDER               PIC 9(3).
+       01  W-ITEMS-FLAGGED              PIC 9(4) VALUE 0.
+      *
+       01  W-REPORT-LINE.
+           05  RL-ITEM-REF              PIC 9(4).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-DESCRIPTION           PIC X(40).
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-IN-STOCK              PIC ZZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-OLD-ON-ORDER          PIC ZZ9.
+           05  FILLER                   PIC X(2)  VALUE SPACES.
+           05  RL-NEW-ON-ORDER          PIC ZZ9.
+           05  FILLER                   PIC X(15) VALUE SPACES.
+      *
+       01  W-TRAILER-COUNT              PIC ZZZ9.
+      *
+      * VARIABLES DB2 SYSTEM
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+      *    POUR DISPLAY SQLCODE
+       01  W-SQLCODE PIC S999.
+       01  SQLCODE-POUR-DISPLAY PIC ----.
+      *
+      * VARIABLES DB2 D'ACCES A LA TABLE DB2 CATALOG
+           EXEC SQL
+              DECLARE REPLN-CSR CURSOR FOR
+              SELECT
+               item_ref,
+               description,
+               in_stock,
+               on_order
+              FROM CATALOG
+              WHERE in_stock < :W-REORDER-POINT
+              ORDER BY item_ref
+              FOR FETCH ONLY
+           END-EXEC.
+      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+           PERFORM LIRE-SEUIL-REORDER-POINT
+           PERFORM LIRE-SEUIL-REPLEN-TARGET
+           PERFORM DEBUT
+           PERFORM TRAITEMENT
+           PERFORM FIN
+           GOBACK
+           .
+      *
+      *    LIT LE SEUIL DE REAPPROVISIONNEMENT SUR UNE CARTE DE
+      *    CONTROLE SYSIN. TOUTE VALEUR ABSENTE OU NON NUMERIQUE
+      *    LAISSE LE SEUIL COMPILE EN DUR DANS REPLNCFG
+       LIRE-SEUIL-REORDER-POINT.
+           ACCEPT W-REORDER-POINT-SAISI FROM SYSIN
+           IF  W-REORDER-POINT-SAISI IS NUMERIC
+               MOVE W-REORDER-POINT-SAISI TO W-REORDER-POINT
+           END-IF
+           DISPLAY 'SEUIL DE REAPPROVISIONNEMENT : ' W-REORDER-POINT
+           .
+      *
+      *    LIT LA CIBLE DE REAPPROVISIONNEMENT SUR UNE CARTE DE
+      *    CONTROLE SYSIN. TOUTE VALEUR ABSENTE OU NON NUMERIQUE
+      *    LAISSE LA CIBLE COMPILEE EN DUR DANS REPLNCFG
+       LIRE-SEUIL-REPLEN-TARGET.
+           ACCEPT W-REPLEN-TARGET-SAISI FROM SYSIN
+           IF  W-REPLEN-TARGET-SAISI IS NUMERIC
+               MOVE W-REPLEN-TARGET-SAISI TO W-REPLEN-TARGET
+           END-IF
+           DISPLAY 'CIBLE DE REAPPROVISIONNEMENT : ' W-REPLEN-TARGET
+           .
+      *
+      * PARAGRAPHE DE DEBUT DE PROGRAMME
+       DEBUT.
+      *
+           OPEN OUTPUT CATSUGG
+           MOVE 0 TO W-ITEMS-FLAGGED
+      *
+           EXEC SQL
+              OPEN REPLN-CSR
+           END-EXEC
+           .
+      *
+       TRAITEMENT.
+           IF  SQLCODE = ZERO
+               PERFORM PROCESS-REPLENISHMENT-ROW
+                                        UNTIL SQLCODE NOT = ZERO
+           ELSE
+               PERFORM FORMATAGE-ERREUR-DB2
+           END-IF
+           .
+      *
+      * PARAGRAPHE DE FIN DE PROGRAMME
+       FIN.
+           EXEC SQL
+              CLOSE REPLN-CSR
+           END-EXEC
+           PERFORM WRITE-REPORT-TRAILER
+           CLOSE CATSUGG
+           .
+      *
+       PROCESS-REPLENISHMENT-ROW.
+           EXEC SQL
+              FETCH REPLN-CSR
+               INTO
+                      :W-ITEM-REF,
+                      :W-DESCRIPTION,
+                      :W-IN-STOCK,
+                      :W-ON-ORDER
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              PERFORM RAISE-ON-ORDER
+           WHEN +100
+              CONTINUE
+           WHEN OTHER
+              PERFORM FORMATAGE-ERREUR-DB2
+           END-EVALUATE
+           .
+      *
+       RAISE-ON-ORDER.
+           COMPUTE W-NEW-ON-ORDER = W-REPLEN-TARGET - W-IN-STOCK
+      *
+           EXEC SQL
+              UPDATE CATALOG
+                 SET on_order = :W-NEW-ON-ORDER
+               WHERE item_ref = :W-ITEM-REF
+           END-EXEC
+      *
+           IF  SQLCODE = ZERO
+               ADD 1 TO W-ITEMS-FLAGGED
+               PERFORM WRITE-SUGGESTION-LINE
+           ELSE
+               PERFORM FORMATAGE-ERREUR-DB2
+           END-IF
+           .
+      *
+       WRITE-SUGGESTION-LINE.
+           MOVE SPACES        TO W-REPORT-LINE
+           MOVE W-ITEM-REF    TO RL-ITEM-REF
+           MOVE W-DESCRIPTION TO RL-DESCRIPTION
+           MOVE W-IN-STOCK    TO RL-IN-STOCK
+           MOVE W-ON-ORDER    TO RL-OLD-ON-ORDER
+           MOVE W-NEW-ON-ORDER TO RL-NEW-ON-ORDER
+           MOVE SPACES        TO ENR-CATSUGG
+           MOVE W-REPORT-LINE TO ENR-CATSUGG
+           WRITE ENR-CATSUGG
+           .
+      *
+       WRITE-REPORT-TRAILER.
+           MOVE W-ITEMS-FLAGGED TO W-TRAILER-COUNT
+           MOVE SPACES TO ENR-CATSUGG
+           STRING 'ITEMS FLAGGED FOR REPLENISHMENT: ' DELIMITED BY SIZE
+                  W-TRAILER-COUNT DELIMITED BY SIZE
+             INTO ENR-CATSUGG
+           WRITE ENR-CATSUGG
+           .
+      *
+       FORMATAGE-ERREUR-DB2.
+           MOVE SQLCODE TO W-SQLCODE
+           MOVE W-SQLCODE TO SQLCODE-POUR-DISPLAY
+           DISPLAY 'ERREUR DB2 SQLCODE=' SQLCODE-POUR-DISPLAY
+              ' ' SQLERRM ' '
+           .
