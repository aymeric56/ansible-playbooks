@@ -55,6 +55,23 @@
       *----------------------------------------------------------------*
        01  FILLER                      PIC X(13) VALUE 'WORKING STRGE'.
 
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CONTRATS TABLE
+              (
+               CONTRAT             DECIMAL(11,0) NOT NULL,
+               RESTANT             DECIMAL(11,0)
+              )
+           END-EXEC.
+
+       01 SQL-HOST-VARIABLES.
+          05 H-CONTRAT                PIC 9(11).
+          05 H-REST                   PIC 9(11).
+       01 DISP-SQLCODE                PIC +ZZZZZZZZ9.
+
       *----------------------------------------------------------------*
       *///*    Description des parametres fixes pour EXEC CICS     *///*
       *----------------------------------------------------------------*
@@ -95,40 +112,119 @@
       *---------------------------------------------------------------*
       * If NO commarea received issue an ABEND
            IF EIBCALEN IS EQUAL TO ZERO
-               MOVE 'NOCA' TO WS-TRANS of DFHCOMMAREA 
+               MOVE 'NOCA' TO WS-TRANS of DFHCOMMAREA
                EXEC CICS ABEND ABCODE('EXCA') NODUMP END-EXEC
            END-IF
 
+      * If the commarea received does not match the length expected
+      * for this version of DFHCOMMAREA, reject it before any field
+      * is moved into it - a shorter commarea would put WS-REST/
+      * ErrorCode outside what the caller actually allocated. This
+      * is reported back to the caller as a distinguishable ErrorCode
+      * rather than an ABEND, since a caller on an older or newer
+      * copy of the commarea layout is a normal condition to handle,
+      * not an abnormal one
+           IF EIBCALEN NOT = LENGTH OF DFHCOMMAREA
+               MOVE '90' TO ErrorCode OF DFHCOMMAREA
+               DISPLAY 'WHSPEAPI - COMMAREA LENGTH INVALIDE : '
+                        EIBCALEN
+               EXEC CICS RETURN END-EXEC
+           ELSE
       * Initalize commarea return code to zero
-           MOVE '00' TO ErrorCode of DFHCOMMAREA 
+               MOVE '00' TO ErrorCode of DFHCOMMAREA
 
       *---------------------------------------------------------------*
       * Start of program                                              *
       *---------------------------------------------------------------*
-           display 'WS-PAYS     = '  WS-PAYS OF DFHCOMMAREA
-           display 'WS-TRANS    = '  WS-TRANS OF DFHCOMMAREA
-           display 'WS-CODOPE   = '  WS-CODOPE OF DFHCOMMAREA
-
-           PerFOrm init-vbles
+               display 'WS-PAYS     = '  WS-PAYS OF DFHCOMMAREA
+               display 'WS-TRANS    = '  WS-TRANS OF DFHCOMMAREA
+               display 'WS-CODOPE   = '  WS-CODOPE OF DFHCOMMAREA
 
+               PerFOrm traitement-operation
 
-           DISPLAY 'END WHSPEAPI'
+               DISPLAY 'END WHSPEAPI'
       * Return to caller
-
-           EXEC CICS RETURN END-EXEC.
+               EXEC CICS RETURN END-EXEC
+           END-IF.
       *
            GOBACK.
       *---------------------------------------------------------------*
       *=============
-       init-vbles.
+       traitement-operation.
       *=============
-      *    Initialize WS-COMMAREA.
-
-           MOVE   1200            TO WS-CONTRACT  OF DFHCOMMAREA
-           MOVE   1400            TO WS-REST  OF DFHCOMMAREA
-           MOVE   '30'            TO ErrorCode OF DFHCOMMAREA.
+      *    Aiguillage sur le code operation recu sur la commarea. Un
+      *    seul type d'operation est traite pour l'instant (CS =
+      *    consultation de solde) ; tout autre code est rejete plutot
+      *    que de retomber par defaut sur la consultation de solde.
+
+           EVALUATE WS-CODOPE OF DFHCOMMAREA
+             WHEN 'CS'
+               PERFORM consultation-solde
+             WHEN OTHER
+               MOVE 0    TO WS-REST OF DFHCOMMAREA
+               MOVE '99' TO ErrorCode OF DFHCOMMAREA
+               DISPLAY 'WHSPEAPI - CODE OPERATION INCONNU : '
+                        WS-CODOPE OF DFHCOMMAREA
+           END-EVALUATE
+           .
+      *
+      *=============
+       consultation-solde.
+      *=============
+      *    Recherche du solde restant du contrat recu sur la commarea.
+      *    La table CONTRATS n'est alimentee que pour la France ; les
+      *    autres pays sont rejetes explicitement plutot que d'etre
+      *    interroges contre des donnees qui ne les concernent pas.
+
+           EVALUATE WS-PAYS OF DFHCOMMAREA
+             WHEN 'FR'
+               PERFORM consultation-solde-fr
+             WHEN OTHER
+               MOVE 0    TO WS-REST OF DFHCOMMAREA
+               MOVE '02' TO ErrorCode OF DFHCOMMAREA
+               DISPLAY 'WHSPEAPI - PAYS NON GERE : '
+                        WS-PAYS OF DFHCOMMAREA
+           END-EVALUATE
+           .
+      *
+      *=============
+       consultation-solde-fr.
+      *=============
+      *    Recherche du solde restant du contrat recu sur la commarea
+      *    dans la table CONTRATS, et alimentation de WS-REST/
+      *    ErrorCode a partir du resultat reel de cette recherche.
+
+           MOVE   WS-CONTRACT OF DFHCOMMAREA TO H-CONTRAT
+
+           EXEC SQL
+               SELECT RESTANT
+               INTO :H-REST
+               FROM CONTRATS
+               WHERE CONTRAT = :H-CONTRAT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE H-REST         TO WS-REST OF DFHCOMMAREA
+               MOVE '00'           TO ErrorCode OF DFHCOMMAREA
+             WHEN 100
+      * 100 = pas de contrat trouve pour cette cle
+               MOVE 0              TO WS-REST OF DFHCOMMAREA
+               MOVE '04'           TO ErrorCode OF DFHCOMMAREA
+             WHEN OTHER
+               MOVE 0              TO WS-REST OF DFHCOMMAREA
+               MOVE '08'           TO ErrorCode OF DFHCOMMAREA
+               PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE.
            display 'WS-CONTRACT  = '  WS-CONTRACT OF DFHCOMMAREA
            display 'WS-REST       = '  WS-REST OF DFHCOMMAREA
            DISPLAY 'ERRORCODE  = '  ErrorCode OF DFHCOMMAREA
            .
+      *
+      *=============
+       DISPLAY-SQL-CODE.
+      *=============
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'WHSPEAPI - BAD SQLCODE : ' DISP-SQLCODE
+           .
       *
\ No newline at end of file
