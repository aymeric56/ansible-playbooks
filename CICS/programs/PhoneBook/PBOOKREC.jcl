@@ -0,0 +1,26 @@
+//PBOOKREC JOB  (BATCH),'PHONEBOOK ARCHIVE RECON',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : PBOOKREC
+//* PURPOSE: NIGHTLY RECONCILIATION BETWEEN THE Db2 CONTACTS TABLE
+//*          AND THE LIST OF ARCHIVED CONTACTS ON NODE-REST-API
+//*          (OPERATION NOD02). FLAGS DELETIONS NOT YET ARCHIVED
+//*          AND ORPHAN ARCHIVE ENTRIES ON RECONRPT (SEE
+//*          PBOOKREC.CBL).
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PBOOKREC) PLAN(PBOOKRPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//RECONRPT DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.CONTACTS.RECONRPT,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
