@@ -12,3 +12,30 @@
                15  firstName      PIC X(10).
                15  telExtension   PIC X(10).
                15  zipCode        PIC X(7).
+      * Position dans la pagination pour SHOW-50 : PAGE-DIRECTION
+      * indique si l'on demande la page suivante ou la page précédente
+      * par rapport à la clé de continuation PAGE-ANCHOR (le LASTNAME
+      * du premier ou dernier enregistrement affiché sur la page en
+      * cours, selon le sens de la pagination)
+           10  PAGE-DIRECTION     PIC X(01).
+               88  PAGE-NEXT      VALUE 'N'.
+               88  PAGE-PREVIOUS  VALUE 'P'.
+           10  PAGE-ANCHOR        PIC X(10).
+      * Colonne de tri pour SHOW-50 : par défaut (ou toute valeur non
+      * reconnue) le tri se fait sur LASTNAME comme avant. PAGE-ANCHOR
+      * porte alors la valeur de la colonne choisie, pas forcément un
+      * LASTNAME
+           10  SHOW50-SORT-KEY    PIC X(01).
+               88  SORT-BY-LASTNAME  VALUE SPACE 'L'.
+               88  SORT-BY-FIRSTNAME VALUE 'F'.
+               88  SORT-BY-ZIPCODE   VALUE 'Z'.
+      * Groupe répétitif pour BULK-CREATE : BULK-CONTACT-COUNT donne le
+      * nombre de contacts réellement fournis dans BULK-CONTACTS (max 20,
+      * tout excédent est ignoré)
+           10  BULK-CONTACT-COUNT PIC 9(02).
+           10  BULK-CONTACTS      OCCURS 20 TIMES
+                                  INDEXED BY BULK-IDX.
+               15  lastName       PIC X(10).
+               15  firstName      PIC X(10).
+               15  telExtension   PIC X(10).
+               15  zipCode        PIC X(7).
