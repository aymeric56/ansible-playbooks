@@ -0,0 +1,75 @@
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+      * This file contains the generated language structure(s) for
+      *  response JSON schema 'list Archived Contacts_response.json'.
+      * This structure was generated using 'DFHJS2LS' at mapping level
+      *  '5.0'.
+      *
+      *
+      *   01 BAQBASE-NOD02P01.
+      *
+      * Data area 'responseCode200-dataarea' contains 0 to 200
+      *  instances of structure 'NOD02P01-responseCode200', each of
+      *  which represents one entry of the JSON array keyword
+      *  'responseCode200'. The Data area must be read from and
+      *  written to in BIT mode.
+      *     03 responseCode200-count         PIC S9(9) COMP-5 SYNC.
+      *     03 responseCode200-dataarea      PIC X(16)
+      *          OCCURS 0 TO 200 TIMES
+      *          DEPENDING ON responseCode200-count.
+      *
+      *
+      * This structure describes one instance of the data in Data Area
+      *  'responseCode200-dataarea'.
+      *  01 NOD02P01-responseCode200.
+      *    03 responseCode200.
+      *
+      * Comments for field 'lastName2':
+      * This field represents the value of JSON array element keyword
+      *  'responseCode200[]->lastName'.
+      * JSON schema type: 'string'.
+      *      06 lastName-existence            PIC S9(9) COMP-5 SYNC.
+      *      06 lastName.
+      *        09 lastName2-length              PIC S9999 COMP-5 SYNC.
+      *        09 lastName2                     PIC X(10).
+      *
+      * Comments for field 'archivedDate2':
+      * This field represents the value of JSON array element keyword
+      *  'responseCode200[]->archivedDate'.
+      * JSON schema type: 'string'.
+      * JSON schema keyword 'format' value: 'date-time'.
+      *      06 archivedDate-existence         PIC S9(9) COMP-5 SYNC.
+      *      06 archivedDate.
+      *        09 archivedDate2-length           PIC S9999 COMP-5 SYNC.
+      *        09 archivedDate2                  PIC X(40).
+      *
+      * Comments for field 'filler':
+      * This is a filler entry to ensure the correct padding for a
+      *  structure. These slack bytes do not contain any application
+      *  data.
+      *      06 filler                        PIC X(2).
+      *
+      * ++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
+
+          01 BAQBASE-NOD02P01.
+            03 responseCode200-count         PIC S9(9) COMP-5 SYNC.
+            03 responseCode200-dataarea      PIC X(16)
+                 OCCURS 0 TO 200 TIMES
+                 DEPENDING ON responseCode200-count.
+
+
+         01 NOD02P01-responseCode200.
+           03 responseCode200.
+
+             06 lastName-existence            PIC S9(9) COMP-5 SYNC.
+
+             06 lastName.
+               09 lastName2-length              PIC S9999 COMP-5 SYNC.
+               09 lastName2                     PIC X(10).
+
+             06 archivedDate-existence         PIC S9(9) COMP-5 SYNC.
+
+             06 archivedDate.
+               09 archivedDate2-length           PIC S9999 COMP-5 SYNC.
+               09 archivedDate2                  PIC X(40).
+             06 filler                        PIC X(2).
+
