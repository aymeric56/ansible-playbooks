@@ -0,0 +1,480 @@
+      *****************************************************************
+      *                                                               *
+      *  MODULE NAME = PBOOKREC                                       *
+      *                                                               *
+      *  DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -  *
+      *                     Phone Book archive reconciliation batch   *
+      *                                                               *
+      *  STATUS = 1.0.0                                               *
+      *                                                               *
+      *  FUNCTION = Nightly batch job that pulls the list of archived *
+      *      contacts from node-rest-api (operation NOD02, see        *
+      *      NOD02I01/NOD02Q01/NOD02P01) and cross-checks it against  *
+      *      the CONTACTS table :                                    *
+      *        - every row with STATUS = 'D' that has no matching     *
+      *          archive entry is flagged as DELETE NOT ARCHIVED      *
+      *        - every archive entry with no matching CONTACTS row    *
+      *          at all is flagged as ORPHAN ARCHIVE                  *
+      *      Uses the same API Requester Host API calling sequence as *
+      *      CALL-API in PBOOKDBN.cbl.                                *
+      *                                                               *
+      *-------------------------------------------------------------  *
+      *                                                               *
+      *  CHANGE ACTIVITY :                                            *
+      *                                                               *
+      *  2026/08/09 Creation (AA)                                     *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBOOKREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECONRPT ASSIGN TO UT-S-RECONRPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECONRPT
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-RECONRPT                            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Working variables                                              *
+      *----------------------------------------------------------------*
+       01 WORKING-VARIABLES.
+           03 WS-CC9                   PIC 9(5).
+           03 WS-RC9                   PIC 9(5).
+           03 WS-FAIL-TYPE             PIC X(18) VALUE SPACES.
+           03 WS-API-TIMEOUT           PIC X(03) VALUE '030'.
+           03 WS-RETRY-COUNT           PIC S9(4) COMP.
+           03 WS-RETRY-MAX             PIC S9(4) COMP VALUE 3.
+           03 WS-RETRY-DONE            PIC X(01) VALUE 'N'.
+              88 RETRY-DONE            VALUE 'Y'.
+           03 DISP-SQLCODE             PIC +ZZZZZZZZ9.
+
+       01 MY-USER PIC X(10).
+       01 MY-PSWD PIC X(10).
+
+      * Length of element for BAQGETN call
+       01 WS-ELEMENT         USAGE POINTER VALUE NULL.
+       01 WS-ELEMENT-LENGTH  PIC 9(9) COMP-5.
+
+      *----------------------------------------------------------------*
+      * Archive list pulled back from node-rest-api                    *
+      *                                                                *
+      * NOD02Q01 (the request) carries no page/cursor parameter, and   *
+      * NOD02P01 (the response) is generated straight from the JSON    *
+      * schema as a single OCCURS 0 TO 200 array with no continuation  *
+      * token - the NOD02 operation is not paginated at the API        *
+      * contract level, so this program cannot page through it. Once   *
+      * the archive genuinely holds more than 200 entries, this run's  *
+      * reconciliation window only covers the first 200 returned, and  *
+      * WRITE-REPORT-TRAILER flags that explicitly rather than let a   *
+      * truncated archive list silently read as "fully reconciled".    *
+      *----------------------------------------------------------------*
+       01 W-ARCHIVE-COUNT             PIC 9(4) VALUE 0.
+       01 W-ARCHIVE-TABLE.
+           03 W-ARCHIVE-ENTRY OCCURS 200 TIMES INDEXED BY W-ARCH-IDX.
+              05 W-ARCH-LASTNAME      PIC X(10).
+       01 W-FOUND-FLAG                PIC X(01) VALUE 'N'.
+           88 ARCHIVE-ENTRY-FOUND     VALUE 'Y'.
+       01 W-API-CALL-STATUS           PIC X(01) VALUE 'N'.
+           88 API-CALL-SUCCEEDED      VALUE 'Y'.
+       01 W-ARCHIVE-MAX               PIC 9(4) VALUE 200.
+
+      *----------------------------------------------------------------*
+      * Host variables for the CONTACTS/reconciliation cursors         *
+      *----------------------------------------------------------------*
+       01 W-LASTNAME                  PIC X(10).
+       01 W-CHECK-LASTNAME            PIC X(10).
+       01 W-MATCH-COUNT               PIC 9(4).
+
+       01 W-MISSING-ARCHIVE-CNT       PIC 9(4) VALUE 0.
+       01 W-ORPHAN-ARCHIVE-CNT        PIC 9(4) VALUE 0.
+       01 W-TRAILER-COUNT             PIC ZZZ9.
+
+       01 W-REPORT-LINE.
+           05 RL-REASON                PIC X(20).
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 RL-LASTNAME               PIC X(10).
+           05 FILLER                   PIC X(48) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Pour API Requester
+      * API requester Host API required copybooks
+       COPY BAQHAREC.
+       COPY BAQHCONC.
+
+      * The API to call
+       COPY NOD02I01.
+
+      * The request data to send to the API endpoint
+       COPY NOD02Q01.
+
+      * The response data returned by the API endpoint
+       COPY NOD02P01.
+
+      * VARIABLES DB2 D'ACCES A LA TABLE DB2 CONTACTS (contacts
+      * supprimés logiquement, en attente de confirmation d'archivage)
+           EXEC SQL
+              DECLARE DCONT-CSR CURSOR FOR
+              SELECT LASTNAME
+                FROM CONTACTS
+               WHERE STATUS = 'D'
+              FOR FETCH ONLY
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM DEBUT
+           IF API-CALL-SUCCEEDED
+              PERFORM TRAITEMENT
+           ELSE
+              PERFORM WRITE-SKIPPED-TRAILER
+           END-IF
+           PERFORM FIN
+           GOBACK
+           .
+
+      * PARAGRAPHE DE DEBUT DE PROGRAMME
+       DEBUT.
+           OPEN OUTPUT RECONRPT
+           MOVE 0 TO W-ARCHIVE-COUNT
+           MOVE 0 TO W-MISSING-ARCHIVE-CNT
+           MOVE 0 TO W-ORPHAN-ARCHIVE-CNT
+           MOVE 'N' TO W-API-CALL-STATUS
+           PERFORM CALL-API
+           .
+
+       TRAITEMENT.
+           PERFORM CHECK-DELETED-CONTACTS
+           PERFORM CHECK-ORPHAN-ARCHIVES VARYING W-ARCH-IDX
+              FROM 1 BY 1 UNTIL W-ARCH-IDX > W-ARCHIVE-COUNT
+           .
+
+      * L'APPEL A L'API A ECHOUE (BAQEXEC KO OU STATUT HTTP <> 200) -
+      * ON NE PEUT PAS FAIRE CONFIANCE A UNE W-ARCHIVE-COUNT A 0 POUR
+      * SIGNIFIER "AUCUNE ARCHIVE", DONC ON SAUTE LE RAPPROCHEMENT
+      * PLUTOT QUE DE SIGNALER A TORT TOUS LES CONTACTS SUPPRIMES
+      * COMME NON ARCHIVES
+       WRITE-SKIPPED-TRAILER.
+           MOVE SPACES TO ENR-RECONRPT
+           STRING 'RECONCILIATION SKIPPED - API CALL FAILED'
+             DELIMITED BY SIZE
+             INTO ENR-RECONRPT
+           WRITE ENR-RECONRPT
+           .
+
+      * PARAGRAPHE DE FIN DE PROGRAMME
+       FIN.
+           PERFORM WRITE-REPORT-TRAILER
+           CLOSE RECONRPT
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-DELETED-CONTACTS - EVERY LOGICALLY DELETED CONTACT MUST  *
+      * HAVE A MATCHING ENTRY IN THE ARCHIVE LIST PULLED BACK ABOVE    *
+      *----------------------------------------------------------------*
+       CHECK-DELETED-CONTACTS.
+           EXEC SQL
+              OPEN DCONT-CSR
+           END-EXEC
+           IF  SQLCODE = ZERO
+               PERFORM CHECK-ONE-DELETED-CONTACT
+                  UNTIL SQLCODE NOT = ZERO
+               EXEC SQL
+                  CLOSE DCONT-CSR
+               END-EXEC
+           ELSE
+               PERFORM FORMATAGE-ERREUR-DB2
+           END-IF
+           .
+
+       CHECK-ONE-DELETED-CONTACT.
+           EXEC SQL
+              FETCH DCONT-CSR
+               INTO :W-LASTNAME
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              MOVE 'N' TO W-FOUND-FLAG
+              PERFORM SEARCH-ARCHIVE-ROW VARYING W-ARCH-IDX
+                 FROM 1 BY 1 UNTIL W-ARCH-IDX > W-ARCHIVE-COUNT
+              IF NOT ARCHIVE-ENTRY-FOUND
+                 ADD 1 TO W-MISSING-ARCHIVE-CNT
+                 MOVE 'DELETE NOT ARCHIVED' TO RL-REASON
+                 MOVE W-LASTNAME             TO RL-LASTNAME
+                 PERFORM WRITE-REPORT-LINE
+              END-IF
+           WHEN +100
+              CONTINUE
+           WHEN OTHER
+              PERFORM FORMATAGE-ERREUR-DB2
+           END-EVALUATE
+           .
+
+       SEARCH-ARCHIVE-ROW.
+           IF  NOT ARCHIVE-ENTRY-FOUND
+               AND W-ARCH-LASTNAME(W-ARCH-IDX) = W-LASTNAME
+               MOVE 'Y' TO W-FOUND-FLAG
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-ORPHAN-ARCHIVES - EVERY ARCHIVE ENTRY MUST HAVE A        *
+      * MATCHING ORIGINAL ROW SOMEWHERE IN CONTACTS (ACTIVE OR         *
+      * DELETED) - AN ARCHIVE ENTRY WITH NONE IS AN ORPHAN             *
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-ARCHIVES.
+           MOVE W-ARCH-LASTNAME(W-ARCH-IDX) TO W-CHECK-LASTNAME
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :W-MATCH-COUNT
+                FROM CONTACTS
+               WHERE LASTNAME = :W-CHECK-LASTNAME
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               IF W-MATCH-COUNT = 0
+                  ADD 1 TO W-ORPHAN-ARCHIVE-CNT
+                  MOVE 'ORPHAN ARCHIVE'      TO RL-REASON
+                  MOVE W-CHECK-LASTNAME      TO RL-LASTNAME
+                  PERFORM WRITE-REPORT-LINE
+               END-IF
+           ELSE
+               PERFORM FORMATAGE-ERREUR-DB2
+           END-IF
+           .
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES        TO ENR-RECONRPT
+           MOVE W-REPORT-LINE TO ENR-RECONRPT
+           WRITE ENR-RECONRPT
+           .
+
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO ENR-RECONRPT
+           MOVE W-MISSING-ARCHIVE-CNT TO W-TRAILER-COUNT
+           STRING 'DELETES NOT ARCHIVED  : ' DELIMITED BY SIZE
+                  W-TRAILER-COUNT DELIMITED BY SIZE
+             INTO ENR-RECONRPT
+           WRITE ENR-RECONRPT
+
+           MOVE SPACES TO ENR-RECONRPT
+           MOVE W-ORPHAN-ARCHIVE-CNT TO W-TRAILER-COUNT
+           STRING 'ORPHAN ARCHIVE ENTRIES : ' DELIMITED BY SIZE
+                  W-TRAILER-COUNT DELIMITED BY SIZE
+             INTO ENR-RECONRPT
+           WRITE ENR-RECONRPT
+
+      * NOD02 IS NOT PAGINATED - IF THE ARCHIVE RETURNED EXACTLY THE
+      * CONTRACT MAXIMUM, THERE MAY BE OLDER ENTRIES THIS RUN COULD
+      * NOT SEE, SO THE RECONCILIATION WINDOW ABOVE IS NOT COMPLETE
+           IF  API-CALL-SUCCEEDED
+           AND W-ARCHIVE-COUNT >= W-ARCHIVE-MAX
+               MOVE SPACES TO ENR-RECONRPT
+               STRING 'WARNING - ARCHIVE LIST CAPPED AT '
+                      DELIMITED BY SIZE
+                      W-ARCHIVE-MAX DELIMITED BY SIZE
+                      ' ENTRIES - RECONCILIATION WINDOW INCOMPLETE'
+                      DELIMITED BY SIZE
+                 INTO ENR-RECONRPT
+               WRITE ENR-RECONRPT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Call API Requester - pulls the archive list (operation NOD02) *
+      *----------------------------------------------------------------*
+       CALL-API SECTION.
+           PERFORM B-INIT
+           IF BAQ-SUCCESS THEN
+                PERFORM C-PROCESS
+                PERFORM W-FREE
+                PERFORM X-TERM
+           END-IF
+           EXIT.
+
+       B-INIT SECTION.
+       B-010.
+           PERFORM GET-API-CREDENTIALS
+           MOVE BAQZ-SERVER-USERNAME
+             TO BAQ-ZCON-PARM-NAME OF BAQ-ZCON-PARMS(1)
+           SET BAQ-ZCON-PARM-ADDRESS OF BAQ-ZCON-PARMS(1)
+             TO ADDRESS OF MY-USER
+           MOVE LENGTH OF MY-USER
+             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(1)
+           MOVE BAQZ-SERVER-PASSWORD
+             TO BAQ-ZCON-PARM-NAME OF BAQ-ZCON-PARMS(2)
+           SET BAQ-ZCON-PARM-ADDRESS OF BAQ-ZCON-PARMS(2)
+             TO ADDRESS OF MY-PSWD
+           MOVE LENGTH OF MY-PSWD
+             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(2)
+           MOVE BAQZ-SERVER-TIMEOUT
+             TO BAQ-ZCON-PARM-NAME OF BAQ-ZCON-PARMS(3)
+           SET BAQ-ZCON-PARM-ADDRESS OF BAQ-ZCON-PARMS(3)
+             TO ADDRESS OF WS-API-TIMEOUT
+           MOVE LENGTH OF WS-API-TIMEOUT
+             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(3).
+
+           CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
+
+           IF NOT BAQ-SUCCESS THEN
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY ' INIT Completion Code : ' WS-CC9
+              DISPLAY ' INIT Reason Code     : ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF.
+
+       B-999.
+           EXIT.
+
+       C-PROCESS SECTION.
+       C-010.
+           INITIALIZE BAQBASE-NOD02Q01.
+           SET BAQ-REQ-BASE-ADDRESS TO ADDRESS OF BAQBASE-NOD02Q01.
+           MOVE LENGTH OF BAQBASE-NOD02Q01 TO BAQ-REQ-BASE-LENGTH.
+
+       C-020.
+      * En cas d'avertissement (timeout ou autre échec transitoire), on
+      * retente l'appel jusqu'à WS-RETRY-MAX fois
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL RETRY-DONE
+              CALL BAQ-EXEC-NAME USING
+                              BY REFERENCE BAQ-ZCONNECT-AREA
+                              BY REFERENCE BAQ-API-INFO-NOD02I01
+                              BY REFERENCE BAQ-REQUEST-AREA
+                              BY REFERENCE BAQ-RESPONSE-AREA
+              ADD 1 TO WS-RETRY-COUNT
+              IF BAQ-SUCCESS OR NOT BAQ-WARNING
+                 OR WS-RETRY-COUNT >= WS-RETRY-MAX
+                 MOVE 'Y' TO WS-RETRY-DONE
+              ELSE
+                 DISPLAY 'BAQEXEC avertissement transitoire,'
+                    ' nouvelle tentative ' WS-RETRY-COUNT
+              END-IF
+           END-PERFORM.
+
+           IF NOT BAQ-SUCCESS THEN
+              EVALUATE TRUE
+                 WHEN BAQ-WARNING
+                    MOVE "API RETURN WARNING" TO WS-FAIL-TYPE
+                 WHEN BAQ-ERROR
+                    MOVE "API RETURN ERROR  " TO WS-FAIL-TYPE
+                 WHEN BAQ-SEVERE
+                    MOVE "API RETURN SEVERE " TO WS-FAIL-TYPE
+              END-EVALUATE
+
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY ' EXEC Completion Code : ' WS-CC9
+              DISPLAY ' EXEC Reason Code     : ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF.
+
+       C-030.
+           SET ADDRESS OF BAQBASE-NOD02P01 to BAQ-RESP-BASE-ADDRESS.
+
+           IF BAQ-RESP-STATUS-CODE EQUAL 200 THEN
+              MOVE 'Y' TO W-API-CALL-STATUS
+              MOVE responseCode200-count TO W-ARCHIVE-COUNT
+              PERFORM FETCH-ARCHIVE-ENTRY VARYING W-ARCH-IDX
+                 FROM 1 BY 1 UNTIL W-ARCH-IDX > W-ARCHIVE-COUNT
+           END-IF.
+
+       C-999.
+           EXIT.
+
+       FETCH-ARCHIVE-ENTRY.
+           MOVE LENGTH OF NOD02P01-responseCode200 TO WS-ELEMENT-LENGTH
+
+           CALL BAQ-GETN-NAME USING
+                   BY REFERENCE BAQ-ZCONNECT-AREA
+                   responseCode200-dataarea(W-ARCH-IDX)
+                   BY REFERENCE WS-ELEMENT
+                   BY REFERENCE WS-ELEMENT-LENGTH
+
+           IF BAQ-SUCCESS THEN
+              SET ADDRESS OF NOD02P01-responseCode200 TO WS-ELEMENT
+              MOVE lastName2 TO W-ARCH-LASTNAME(W-ARCH-IDX)
+           ELSE
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY ' GETN Completion Code ' WS-CC9
+              DISPLAY ' GETN Reason Code ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF
+           .
+
+       W-FREE SECTION.
+       W-010.
+           CALL BAQ-FREE-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
+           IF NOT BAQ-SUCCESS THEN
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY ' FREE Completion Code ' WS-CC9
+              DISPLAY ' FREE Reason Code ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF.
+       W-999.
+           EXIT.
+
+       X-TERM SECTION.
+       X-010.
+           CALL BAQ-TERM-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
+           IF NOT BAQ-SUCCESS THEN
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY ' TERM Completion Code ' WS-CC9
+              DISPLAY ' TERM Reason Code ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF.
+       X-999.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * On récupère le user/password de l'application node-rest-api    *
+      * dans APP_CREDENTIALS plutôt que de le coder en dur             *
+      *----------------------------------------------------------------*
+       GET-API-CREDENTIALS SECTION.
+           MOVE SPACES TO MY-USER
+           MOVE SPACES TO MY-PSWD
+           EXEC SQL
+               SELECT APP-USER, APP-PSWD
+                 INTO :MY-USER, :MY-PSWD
+                 FROM APP_CREDENTIALS
+                 WHERE APP-ID = 'PHONEBOOK'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'GET-API-CREDENTIALS - BAD SQLCODE : '
+               PERFORM DISPLAY-SQL-CODE
+           END-IF
+           EXIT.
+
+       FORMATAGE-ERREUR-DB2.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'ERREUR DB2 SQLCODE=' DISP-SQLCODE
+           PERFORM DISPLAY-SQL-CODE
+           .
+
+      * Permet de récupérer plus d'informations sur l'erreur SQL
+       DISPLAY-SQL-CODE SECTION.
+           DISPLAY 'SQLCODE  : ' DISP-SQLCODE
+           DISPLAY 'SQLSTATE : ' SQLSTATE
+           DISPLAY 'SQLERRML : ' SQLERRML
+           DISPLAY 'SQLERRMC : ' SQLERRMC
+           EXIT.
