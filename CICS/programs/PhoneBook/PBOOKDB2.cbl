@@ -15,15 +15,39 @@
       *  This module is the controller for the PhoneBook application, *
       *  all requests pass through this module                        *
       *                                                               *
+      *  HISTORICAL VARIANT - PBOOKDBN.cbl (same directory) is now    *
+      *  the authoritative CICS/Db2 phonebook program. This copy is   *
+      *  kept for reference/regression comparison only: it predates   *
+      *  BULK-ADD and the completed session-cookie relay in           *
+      *  PBOOKDBN's CALL-API, and is not being extended further -     *
+      *  apply new CONTACTS/CALL-API changes to PBOOKDBN.cbl.         *
+      *                                                               *
       *-------------------------------------------------------------  *
       *                                                               *
-      *  ENTRY POINT = PBOOKCMN                                       *
+      *  ENTRY POINT = PBOOKCMN (historical test path only)           *
       *                                                               *
       *-------------------------------------------------------------  *
       *                                                               *
       *  CHANGE ACTIVITY :                                            *
       *                                                               *
       *  2023/02/20 Creation (Aymeric Affouard)                       *
+      *  2026/08/09 Add SEARCH partial-lastname command (AA)          *
+      *  2026/08/09 Soft-delete/RESTORE via STATUS column (AA)        *
+      *  2026/08/09 Duplicate-contact check on CREATE (AA)            *
+      *  2026/08/09 Paginated SHOW-50 with forward/backward paging (AA)*
+      *  2026/08/09 Log CREATE/UPDATE/DELETE to CONTACTS_AUDIT (AA)   *
+      *  2026/08/09 Look up API credentials from APP_CREDENTIALS (AA) *
+      *  2026/08/09 Free BAQEXEC storage after each API call (AA)     *
+      *  2026/08/09 Server timeout and retry on transient BAQEXEC     *
+      *             warnings (AA)                                    *
+      *  2026/08/09 Validate telExtension format before CREATE/UPDATE*
+      *             via shared PHONEVAL (AA)                         *
+      *  2026/08/09 Correlation id on every CALL-API DISPLAY (AA)    *
+      *  2026/08/09 Log bad SQLCODEs to SQL_ERROR_LOG (AA)            *
+      *  2026/08/09 Derive DEPARTMENT/REGION from zipCode on CREATE  *
+      *             via shared ZIPREGN (AA)                          *
+      *  2026/08/09 Relabelled historical - PBOOKDBN.cbl is now the  *
+      *             authoritative phonebook program (AA)             *
       *                                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -42,7 +66,20 @@
            03 WS-RETURN-CODE           PIC S9(8) COMP.
            03 DISP-SQLCODE             PIC +ZZZZZZZZ9.
            03 KeyLastname              PIC X(10).
+           03 KeyLastnameLike          PIC X(11).
+           03 WS-DUP-COUNT             PIC S9(4) COMP.
+           03 WS-DEL-COUNT             PIC S9(4) COMP.
+           03 WS-AUDIT-ACTION          PIC X(6).
+           03 WS-AUDIT-OLD-FIRSTNAME   PIC X(10).
+           03 WS-AUDIT-OLD-PHONE       PIC X(10).
+           03 WS-AUDIT-OLD-ZIPCODE     PIC X(7).
+           03 WS-AUDIT-TRNID           PIC X(4).
            03 UserID                   PIC X(8).
+           03 WS-API-TIMEOUT           PIC X(03) VALUE '030'.
+           03 WS-RETRY-COUNT           PIC S9(4) COMP.
+           03 WS-RETRY-MAX             PIC S9(4) COMP VALUE 3.
+           03 WS-RETRY-DONE            PIC X(01) VALUE 'N'.
+              88 RETRY-DONE            VALUE 'Y'.
 
       * Variables used with Db2 for table contacts
        01  CONTACT-DETAILS.
@@ -50,6 +87,22 @@
            03 C-Firstname                  PIC X(10).
            03 C-Phone                      PIC X(10).
            03 C-zipCode                    PIC X(7).
+           03 C-Department                 PIC X(03).
+           03 C-Region                     PIC X(02).
+           03 C-Status                     PIC X(01).
+              88 C-STATUS-ACTIVE           VALUE 'A'.
+              88 C-STATUS-DELETED          VALUE 'D'.
+
+      * Tampon utilisé par SHOW-50-PAGE-BACKWARD pour inverser l'ordre
+      * décroissant renvoyé par le curseur arrière avant recopie dans
+      * contacts-50
+       01  WS-REV-CONTACTS-50.
+           03 WS-REV-ENTRY              OCCURS 50 TIMES
+                                         INDEXED BY WS-REV-IDX.
+              05 WS-REV-Lastname        PIC X(10).
+              05 WS-REV-Firstname       PIC X(10).
+              05 WS-REV-Phone           PIC X(10).
+              05 WS-REV-zipCode         PIC X(7).
 
        01 NUMTOSTRING.
           05 NUMTOSTRINGX           PIC X(2).
@@ -75,6 +128,44 @@
            END-EXEC.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    COMMUNICATION AREA FOR THE SHARED EXTENSION-VALIDATION       *
+      *    MODULE                                                      *
+      *----------------------------------------------------------------*
+       COPY PHONEVALC.
+
+       01 C-PHONEVAL PIC X(08) VALUE 'PHONEVAL'.
+
+      *----------------------------------------------------------------*
+      *    COMMUNICATION AREA FOR THE SHARED ZIP-TO-REGION DERIVATION   *
+      *    MODULE                                                      *
+      *----------------------------------------------------------------*
+       COPY ZIPREGNC.
+
+       01 C-ZIPREGN PIC X(08) VALUE 'ZIPREGN'.
+
+      *----------------------------------------------------------------*
+      *    COMMUNICATION AREA FOR THE SHARED SQL ERROR LOGGING MODULE   *
+      *----------------------------------------------------------------*
+       COPY SQLERRLGC.
+
+       01 C-SQLERRLOG PIC X(09) VALUE 'SQLERRLOG'.
+
+      *----------------------------------------------------------------*
+      *    CORRELATION ID FOR OUTBOUND API REQUESTER CALLS              *
+      *    EIBTRNID + EIBTIME + a per-transaction call sequence, so a  *
+      *    failed request reported by the node-rest-api team can be    *
+      *    matched back to the CICS transaction/call that produced it  *
+      *----------------------------------------------------------------*
+       01 WS-CORRELATION-ID.
+           03 WS-CORR-TRNID        PIC X(04).
+           03 WS-CORR-SEP1         PIC X(01) VALUE '-'.
+           03 WS-CORR-TIME         PIC 9(07).
+           03 WS-CORR-SEP2         PIC X(01) VALUE '-'.
+           03 WS-CORR-SEQ          PIC 9(03).
+
+       01 WS-API-CALL-SEQ          PIC S9(4) COMP VALUE 0.
+
       * Pour API Requester
       * API requester Host API required copybooks
        COPY BAQHAREC.
@@ -107,9 +198,10 @@
       * Display this message to CICS log
        01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
 
-      * User credentials for basic authentication
-       01 MY-USER PIC X(10) VALUE 'ZCOBOSS'.
-       01 MY-PSWD PIC X(10) VALUE 'zcee4you'.
+      * User credentials for basic authentication, fetched at runtime
+      * from APP_CREDENTIALS (see GET-API-CREDENTIALS)
+       01 MY-USER PIC X(10).
+       01 MY-PSWD PIC X(10).
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
@@ -185,6 +277,14 @@
       *        Call routine to perform
                    PERFORM SHOW-50-CONTACTS
 
+               WHEN 'SEARCH'
+      *        Call routine to perform
+                   PERFORM SEARCH-CONTACT
+
+               WHEN 'RESTORE'
+      *        Call routine to perform
+                   PERFORM RESTORE-CONTACT
+
                WHEN OTHER
       *        Request is not recognised or supported
                    PERFORM REQUEST-NOT-RECOGNISED
@@ -212,6 +312,7 @@
                      :C-zipCode
                FROM CONTACTS
                  WHERE LASTNAME = :KeyLastname
+                   AND STATUS = 'A'
            END-EXEC.
 
            Evaluate SQLCODE
@@ -228,10 +329,12 @@
                MOVE 'Inconnu au bataillon !' TO responseMessage
                  OF messageOutput1
                MOVE command of messageInput TO command of messageOutput1
+               MOVE 'DISPLAY-CONTACT' TO ERL-IN-PARAGRAPH
                PERFORM DISPLAY-SQL-CODE
              When Other
                MOVE 'Snif: problÛme !' TO responseMessage
                  OF messageOutput1
+               MOVE 'DISPLAY-CONTACT' TO ERL-IN-PARAGRAPH
                PERFORM DISPLAY-SQL-CODE
            END-Evaluate.
 
@@ -246,37 +349,68 @@
       * On update 1 contact                                            *
       *----------------------------------------------------------------*
        UPDATE-CONTACT SECTION.
-           MOVE lastName OF messageInput TO KeyLastname
-           MOVE firstName OF messageInput TO C-Firstname
-           MOVE telExtension OF messageInput TO C-Phone
-           MOVE zipCode OF messageInput TO C-zipCode
-           EXEC SQL UPDATE CONTACTS SET
-              FIRSTNAME = :C-Firstname,
-              PHONE = :C-Phone,
-              ZIPCODE = :C-zipCode
-              WHERE LASTNAME = :KeyLastname
-           END-EXEC
-
-           Evaluate SQLCODE
-             When 0
-               MOVE 'C''est fait !' TO responseMessage
-                 OF messageOutput1
-               MOVE KeyLastname TO lastName of messageOutput1
-               MOVE C-Firstname TO firstName of messageOutput1
-               MOVE C-Phone     TO telExtension of messageOutput1
-               MOVE C-zipCode   TO zipCode of messageOutput1
-               MOVE command of messageInput TO command of messageOutput1
-             When 100
+           MOVE telExtension OF messageInput TO PHV-IN-EXTENSION
+           CALL C-PHONEVAL USING PHV-ENTREE PHV-SORTIE
+
+           IF PHV-RETOUR-KO
+               MOVE PHV-MESSAGE TO responseMessage OF messageOutput1
+               MOVE command of messageInput
+                 TO command of messageOutput1
+           ELSE
+               MOVE lastName OF messageInput TO KeyLastname
+               MOVE lastName OF messageInput TO C-Lastname
+               MOVE firstName OF messageInput TO C-Firstname
+               MOVE telExtension OF messageInput TO C-Phone
+               MOVE zipCode OF messageInput TO C-zipCode
+
+               MOVE SPACES TO WS-AUDIT-OLD-FIRSTNAME
+               MOVE SPACES TO WS-AUDIT-OLD-PHONE
+               MOVE SPACES TO WS-AUDIT-OLD-ZIPCODE
+               EXEC SQL
+                   SELECT FIRSTNAME, PHONE, ZIPCODE
+                     INTO :WS-AUDIT-OLD-FIRSTNAME,
+                          :WS-AUDIT-OLD-PHONE,
+                          :WS-AUDIT-OLD-ZIPCODE
+                     FROM CONTACTS
+                     WHERE LASTNAME = :KeyLastname
+                       AND STATUS = 'A'
+               END-EXEC
+
+               EXEC SQL UPDATE CONTACTS SET
+                  FIRSTNAME = :C-Firstname,
+                  PHONE = :C-Phone,
+                  ZIPCODE = :C-zipCode
+                  WHERE LASTNAME = :KeyLastname
+                    AND STATUS = 'A'
+               END-EXEC
+
+               Evaluate SQLCODE
+                 When 0
+                   MOVE 'C''est fait !' TO responseMessage
+                     OF messageOutput1
+                   MOVE KeyLastname TO lastName of messageOutput1
+                   MOVE C-Firstname TO firstName of messageOutput1
+                   MOVE C-Phone     TO telExtension of messageOutput1
+                   MOVE C-zipCode   TO zipCode of messageOutput1
+                   MOVE command of messageInput
+                     TO command of messageOutput1
+                   MOVE 'UPDATE' TO WS-AUDIT-ACTION
+                   PERFORM AUDIT-CONTACT
+                 When 100
       * 100 = successful mais pas de ligne retourn©e
-               MOVE 'Inconnu au bataillon !' TO responseMessage
-                 OF messageOutput1
-               MOVE command of messageInput TO command of messageOutput1
-               PERFORM DISPLAY-SQL-CODE
-             When Other
-               MOVE 'Snif: problème !' TO responseMessage
-                 OF messageOutput1
-               PERFORM DISPLAY-SQL-CODE
-           END-Evaluate.
+                   MOVE 'Inconnu au bataillon !' TO responseMessage
+                     OF messageOutput1
+                   MOVE command of messageInput
+                     TO command of messageOutput1
+                   MOVE 'UPDATE-CONTACT' TO ERL-IN-PARAGRAPH
+                   PERFORM DISPLAY-SQL-CODE
+                 When Other
+                   MOVE 'Snif: problème !' TO responseMessage
+                     OF messageOutput1
+                   MOVE 'UPDATE-CONTACT' TO ERL-IN-PARAGRAPH
+                   PERFORM DISPLAY-SQL-CODE
+               END-Evaluate
+           END-IF.
 
            EXEC CICS PUT CONTAINER('PBOOK-OUTPUT1')
                      FROM(messageOutput1)
@@ -300,9 +434,17 @@
                      :C-zipCode
                FROM CONTACTS
                  WHERE LASTNAME = :C-Lastname
+                   AND STATUS = 'A'
            END-EXEC.
-      * On delete
-           EXEC SQL DELETE FROM CONTACTS WHERE LASTNAME = :C-Lastname
+           MOVE C-Firstname TO WS-AUDIT-OLD-FIRSTNAME
+           MOVE C-Phone     TO WS-AUDIT-OLD-PHONE
+           MOVE C-zipCode   TO WS-AUDIT-OLD-ZIPCODE
+      * Suppression logique : on passe le statut à 'D' plutôt que de
+      * supprimer la ligne, pour permettre un RESTORE en cas d'erreur
+      * de saisie sur le LASTNAME
+           EXEC SQL UPDATE CONTACTS SET STATUS = 'D'
+              WHERE LASTNAME = :C-Lastname
+                AND STATUS = 'A'
            END-EXEC
 
            Evaluate SQLCODE
@@ -314,16 +456,20 @@
                MOVE C-Phone     TO telExtension of messageOutput1
                MOVE C-zipCode   TO zipCode of messageOutput1
                MOVE command of messageInput TO command of messageOutput1
+               MOVE 'DELETE' TO WS-AUDIT-ACTION
+               PERFORM AUDIT-CONTACT
                PERFORM CALL-API
              When 100
       * 100 = successful mais pas de ligne retourn©e
                MOVE 'Inconnu au bataillon !' TO responseMessage
                  OF messageOutput1
                MOVE command of messageInput TO command of messageOutput1
+               MOVE 'DELETE-CONTACT' TO ERL-IN-PARAGRAPH
                PERFORM DISPLAY-SQL-CODE
              When Other
                MOVE 'Snif: problème !' TO responseMessage
                  OF messageOutput1
+               MOVE 'DELETE-CONTACT' TO ERL-IN-PARAGRAPH
                PERFORM DISPLAY-SQL-CODE
            END-Evaluate.
 
@@ -332,10 +478,72 @@
            END-EXEC
            EXIT.
 
+      *----------------------------------------------------------------*
+      * On restaure 1 contact supprimé logiquement                     *
+      *----------------------------------------------------------------*
+       RESTORE-CONTACT SECTION.
+           MOVE lastName OF messageInput TO KeyLastname
+
+      * Un contact actif porte deja ce LASTNAME (ex: recree entre-temps
+      * par CREATE-CONTACT) : on refuse la restauration pour ne pas se
+      * retrouver avec 2 lignes actives sous le meme LASTNAME
+           MOVE 0 TO WS-DUP-COUNT
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM CONTACTS
+                 WHERE LASTNAME = :KeyLastname
+                   AND STATUS = 'A'
+           END-EXEC
+
+           IF WS-DUP-COUNT > 0
+               MOVE 'Un contact actif existe deja pour ce nom'
+                 TO responseMessage OF messageOutput1
+               MOVE KeyLastname TO lastName of messageOutput1
+               MOVE command of messageInput TO command of messageOutput1
+           ELSE
+           EXEC SQL UPDATE CONTACTS SET STATUS = 'A'
+              WHERE LASTNAME = :KeyLastname
+                AND STATUS = 'D'
+           END-EXEC
+
+           Evaluate SQLCODE
+             When 0
+               MOVE 'C''est restauré !' TO responseMessage
+                 OF messageOutput1
+               MOVE KeyLastname TO lastName of messageOutput1
+               MOVE command of messageInput TO command of messageOutput1
+             When 100
+      * 100 = successful mais pas de ligne retourn©e : rien à restaurer
+               MOVE 'Inconnu au bataillon !' TO responseMessage
+                 OF messageOutput1
+               MOVE command of messageInput TO command of messageOutput1
+               MOVE 'RESTORE-CONTACT' TO ERL-IN-PARAGRAPH
+               PERFORM DISPLAY-SQL-CODE
+             When Other
+               MOVE 'Snif: problème !' TO responseMessage
+                 OF messageOutput1
+               MOVE 'RESTORE-CONTACT' TO ERL-IN-PARAGRAPH
+               PERFORM DISPLAY-SQL-CODE
+           END-Evaluate
+           END-IF.
+
+           EXEC CICS PUT CONTAINER('PBOOK-OUTPUT1')
+                     FROM(messageOutput1)
+           END-EXEC
+           EXIT.
+
       *----------------------------------------------------------------*
       * Call API Requester
       *----------------------------------------------------------------*
        CALL-API SECTION.
+      * Build a correlation id for this outbound call so a failure
+      * reported downstream by the node-rest-api team can be matched
+      * back to the CICS transaction/call that produced it
+           ADD 1 TO WS-API-CALL-SEQ
+           MOVE EIBTRNID TO WS-CORR-TRNID
+           MOVE EIBTIME TO WS-CORR-TIME
+           MOVE WS-API-CALL-SEQ TO WS-CORR-SEQ
+           DISPLAY EIBTRNID ' Correlation-Id : ' WS-CORRELATION-ID
       * Initialise the BAQ Host API and acquire a connection to
       * a z/OS Connect server instance
            PERFORM B-INIT
@@ -343,8 +551,8 @@
       * call to a remote endpoint API operation
            IF BAQ-SUCCESS THEN
                 PERFORM C-PROCESS
-      * Optional: Free any resources used by BAQEXEC
-      *          PERFORM W-FREE
+      * Free any resources used by BAQEXEC
+                PERFORM W-FREE
       * Terminate the BAQHAPI connection to the z/OS Connect server
       * In CICS the allocated connection is returned to a pool
       * and will be reused for the next request to the same z/OS Connect
@@ -355,6 +563,7 @@
 
        B-INIT SECTION.
        B-010.
+           PERFORM GET-API-CREDENTIALS.
       * Initialise the Host API
       * Set user credentials
            MOVE BAQZ-SERVER-USERNAME
@@ -368,7 +577,15 @@
            SET BAQ-ZCON-PARM-ADDRESS OF BAQ-ZCON-PARMS(2)
              TO ADDRESS OF MY-PSWD
            MOVE LENGTH OF MY-PSWD
-             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(2).
+             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(2)
+      * Set the connect/read timeout so a stalled z/OS Connect server
+      * does not hang the transaction indefinitely
+           MOVE BAQZ-SERVER-TIMEOUT
+             TO BAQ-ZCON-PARM-NAME OF BAQ-ZCON-PARMS(3)
+           SET BAQ-ZCON-PARM-ADDRESS OF BAQ-ZCON-PARMS(3)
+             TO ADDRESS OF WS-API-TIMEOUT
+           MOVE LENGTH OF WS-API-TIMEOUT
+             TO BAQ-ZCON-PARM-LENGTH OF BAQ-ZCON-PARMS(3).
       * Make the BAQINIT call
 
            CALL BAQ-INIT-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
@@ -377,8 +594,10 @@
            IF NOT BAQ-SUCCESS THEN
               MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
               MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-              DISPLAY EIBTRNID ' INIT Completion Code : ' WS-CC9
-              DISPLAY EIBTRNID ' INIT Reason Code     : ' WS-RC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' INIT Completion Code : ' WS-CC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' INIT Reason Code     : ' WS-RC9
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
               MOVE 'ErrorAPI' TO command of messageOutput1
               MOVE BAQ-ZCON-RETURN-MESSAGE TO responseMessage
@@ -422,11 +641,27 @@
 
        C-020.
       * Call the API
-           CALL BAQ-EXEC-NAME USING
-                           BY REFERENCE BAQ-ZCONNECT-AREA
-                           BY REFERENCE BAQ-API-INFO-API00I01
-                           BY REFERENCE BAQ-REQUEST-AREA
-                           BY REFERENCE BAQ-RESPONSE-AREA.
+      * En cas d'avertissement (timeout ou autre échec transitoire), on
+      * retente l'appel jusqu'à WS-RETRY-MAX fois ; un échec ERROR ou
+      * SEVERE n'est pas transitoire et sort de la boucle immédiatement
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 'N' TO WS-RETRY-DONE
+           PERFORM UNTIL RETRY-DONE
+              CALL BAQ-EXEC-NAME USING
+                              BY REFERENCE BAQ-ZCONNECT-AREA
+                              BY REFERENCE BAQ-API-INFO-API00I01
+                              BY REFERENCE BAQ-REQUEST-AREA
+                              BY REFERENCE BAQ-RESPONSE-AREA
+              ADD 1 TO WS-RETRY-COUNT
+              IF BAQ-SUCCESS OR NOT BAQ-WARNING
+                 OR WS-RETRY-COUNT >= WS-RETRY-MAX
+                 MOVE 'Y' TO WS-RETRY-DONE
+              ELSE
+                 DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                    ' BAQEXEC avertissement transitoire,'
+                    ' nouvelle tentative ' WS-RETRY-COUNT
+              END-IF
+           END-PERFORM.
 
            IF NOT BAQ-SUCCESS THEN
               MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
@@ -443,8 +678,10 @@
 
               MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
               MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-              DISPLAY EIBTRNID ' EXEC Completion Code : ' WS-CC9
-              DISPLAY EIBTRNID ' EXEC Reason Code     : ' WS-RC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' EXEC Completion Code : ' WS-CC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' EXEC Reason Code     : ' WS-RC9
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
               MOVE 'ErrorAPI' TO command of messageOutput1
               MOVE BAQ-ZCON-RETURN-MESSAGE TO responseMessage
@@ -476,8 +713,10 @@
                  IF NOT BAQ-SUCCESS THEN
                     MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
                     MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-                    DISPLAY ' GETN Completion Code ' WS-CC9
-                    DISPLAY ' GETN Reason Code ' WS-RC9
+                    DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                       ' GETN Completion Code ' WS-CC9
+                    DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                       ' GETN Reason Code ' WS-RC9
                     DISPLAY BAQ-ZCON-RETURN-MESSAGE
                  ELSE
                        SET ADDRESS OF API00P01-responseCode200 to
@@ -497,18 +736,23 @@
        C-999.
            EXIT.
 
-      * W-FREE SECTION.
+       W-FREE SECTION.
+       W-010.
       * Free Storage acquired by BAQEXEC
-      *     CALL BAQ-FREE-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
-      *     IF NOT BAQ-SUCCESS THEN
-      *        MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
-      *        MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-      *        DISPLAY ' FREE Completion Code ' WS-CC9
-      *        DISPLAY ' FREE Reason Code ' WS-RC9
-      *        DISPLAY BAQ-ZCON-RETURN-MESSAGE
-      *     END-IF.
-      *     DISPLAY 'Je suis à la fin du FREE : X-FREE'.
-      *     EXIT.
+           CALL BAQ-FREE-NAME USING BY REFERENCE BAQ-ZCONNECT-AREA.
+           IF NOT BAQ-SUCCESS THEN
+              MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
+              MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' FREE Completion Code ' WS-CC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' FREE Reason Code ' WS-RC9
+              DISPLAY BAQ-ZCON-RETURN-MESSAGE
+           END-IF.
+           DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+              ' Je suis à la fin du FREE : W-FREE'.
+       W-999.
+           EXIT.
       *----------------------------------------------------------------*
       * X-TERM
       *
@@ -522,11 +766,14 @@
            IF NOT BAQ-SUCCESS THEN
               MOVE BAQ-ZCON-COMPLETION-CODE TO WS-CC9
               MOVE BAQ-ZCON-REASON-CODE TO WS-RC9
-              DISPLAY ' TERM Completion Code ' WS-CC9
-              DISPLAY ' TERM Reason Code ' WS-RC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' TERM Completion Code ' WS-CC9
+              DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+                 ' TERM Reason Code ' WS-RC9
               DISPLAY BAQ-ZCON-RETURN-MESSAGE
            END-IF.
-           DISPLAY 'Je suis à la fin du TERM : X-TERM'.
+           DISPLAY EIBTRNID ' ' WS-CORRELATION-ID
+              ' Je suis à la fin du TERM : X-TERM'.
       * BAQH2006S: The call to BAQTERM to terminate the Host API failed
       * unexpectedly. Service ID=34210048 Service Code=1048577
        X-999.
@@ -535,45 +782,136 @@
       * End of API Requester call                                      *
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      * On récupère le user/password de l'application node-rest-api    *
+      * dans APP_CREDENTIALS plutôt que de le coder en dur. Si la       *
+      * lecture échoue, MY-USER/MY-PSWD restent à blanc et BAQINIT      *
+      * échouera proprement au lieu d'utiliser un mot de passe périmé   *
+      *----------------------------------------------------------------*
+       GET-API-CREDENTIALS SECTION.
+           MOVE SPACES TO MY-USER
+           MOVE SPACES TO MY-PSWD
+           EXEC SQL
+               SELECT APP-USER, APP-PSWD
+                 INTO :MY-USER, :MY-PSWD
+                 FROM APP_CREDENTIALS
+                 WHERE APP-ID = 'PHONEBOOK'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'GET-API-CREDENTIALS - BAD SQLCODE : '
+               MOVE 'GET-API-CREDENTIALS' TO ERL-IN-PARAGRAPH
+               PERFORM DISPLAY-SQL-CODE
+           END-IF
+           EXIT.
+
       *----------------------------------------------------------------*
       * On crée 1 contact                                              *
       *----------------------------------------------------------------*
        CREATE-CONTACT SECTION.
-           MOVE lastName OF messageInput TO C-Lastname
-           MOVE firstName OF messageInput TO C-Firstname
-           MOVE telExtension OF messageInput TO C-Phone
-           MOVE zipCode OF messageInput TO C-zipCode
-           EXEC SQL INSERT INTO CONTACTS (
-                LASTNAME,
-                FIRSTNAME,
-                PHONE,
-                ZIPCODE)
-                VALUES (:C-Lastname,
-                :C-Firstname,
-                :C-Phone,
-                :C-zipCode)
-                END-EXEC
-
-           Evaluate SQLCODE
-             When 0
-               MOVE 'C''est fait !' TO responseMessage
-                 OF messageOutput1
-               MOVE C-Lastname  TO lastName of messageOutput1
-               MOVE C-Firstname TO firstName of messageOutput1
-               MOVE C-Phone     TO telExtension of messageOutput1
-               MOVE C-zipCode   TO zipCode of messageOutput1
-               MOVE command of messageInput TO command of messageOutput1
-             When 100
+           MOVE telExtension OF messageInput TO PHV-IN-EXTENSION
+           CALL C-PHONEVAL USING PHV-ENTREE PHV-SORTIE
+
+           IF PHV-RETOUR-KO
+               MOVE PHV-MESSAGE TO responseMessage OF messageOutput1
+               MOVE command of messageInput
+                 TO command of messageOutput1
+           ELSE
+               MOVE lastName OF messageInput TO C-Lastname
+               MOVE firstName OF messageInput TO C-Firstname
+               MOVE telExtension OF messageInput TO C-Phone
+               MOVE zipCode OF messageInput TO C-zipCode
+
+               MOVE C-zipCode(1:5) TO ZPR-IN-ZIPCODE
+               CALL C-ZIPREGN USING ZPR-ENTREE ZPR-SORTIE
+               MOVE ZPR-OUT-DEPARTEMENT TO C-Department
+               MOVE ZPR-OUT-REGION      TO C-Region
+
+      * On vérifie d'abord qu'il n'existe pas déjà un contact actif
+      * avec ce LASTNAME, pour éviter un doublon ambigu
+               MOVE 0 TO WS-DUP-COUNT
+               EXEC SQL
+                   SELECT COUNT(*) INTO :WS-DUP-COUNT
+                   FROM CONTACTS
+                     WHERE LASTNAME = :C-Lastname
+                       AND STATUS = 'A'
+               END-EXEC
+
+      * Et qu'il n'existe pas non plus une ligne supprimée logiquement
+      * sous ce LASTNAME : la recréer ici laisserait 2 lignes actives
+      * dès qu'un RESTORE serait fait plus tard sur l'ancienne
+               MOVE 0 TO WS-DEL-COUNT
+               EXEC SQL
+                   SELECT COUNT(*) INTO :WS-DEL-COUNT
+                   FROM CONTACTS
+                     WHERE LASTNAME = :C-Lastname
+                       AND STATUS = 'D'
+               END-EXEC
+
+               IF WS-DUP-COUNT > 0
+                   MOVE 'Contact déjà existant, utiliser UPDATE'
+                     TO responseMessage OF messageOutput1
+                   MOVE C-Lastname TO lastName of messageOutput1
+                   MOVE command of messageInput
+                     TO command of messageOutput1
+               ELSE
+               IF WS-DEL-COUNT > 0
+                   MOVE 'Contact archivé sous ce nom, utiliser RESTORE'
+                     TO responseMessage OF messageOutput1
+                   MOVE C-Lastname TO lastName of messageOutput1
+                   MOVE command of messageInput
+                     TO command of messageOutput1
+               ELSE
+                   EXEC SQL INSERT INTO CONTACTS (
+                        LASTNAME,
+                        FIRSTNAME,
+                        PHONE,
+                        ZIPCODE,
+                        DEPARTMENT,
+                        REGION,
+                        STATUS)
+                        VALUES (:C-Lastname,
+                        :C-Firstname,
+                        :C-Phone,
+                        :C-zipCode,
+                        :C-Department,
+                        :C-Region,
+                        'A')
+                        END-EXEC
+
+                   Evaluate SQLCODE
+                     When 0
+                       MOVE 'C''est fait !' TO responseMessage
+                         OF messageOutput1
+                       MOVE C-Lastname  TO lastName of messageOutput1
+                       MOVE C-Firstname TO firstName of messageOutput1
+                       MOVE C-Phone     TO telExtension
+                                         of messageOutput1
+                       MOVE C-zipCode   TO zipCode of messageOutput1
+                       MOVE command of messageInput
+                         TO command of messageOutput1
+                       MOVE SPACES TO WS-AUDIT-OLD-FIRSTNAME
+                       MOVE SPACES TO WS-AUDIT-OLD-PHONE
+                       MOVE SPACES TO WS-AUDIT-OLD-ZIPCODE
+                       MOVE 'CREATE' TO WS-AUDIT-ACTION
+                       PERFORM AUDIT-CONTACT
+                     When 100
       * 100 = successful mais pas de ligne retourn©e
-               MOVE 'Inconnu au bataillon !' TO responseMessage
-                 OF messageOutput1
-               MOVE command of messageInput TO command of messageOutput1
-               PERFORM DISPLAY-SQL-CODE
-             When Other
-               MOVE 'Snif: problÛme !' TO responseMessage
-                 OF messageOutput1
-               PERFORM DISPLAY-SQL-CODE
-           END-Evaluate.
+                       MOVE 'Inconnu au bataillon !' TO responseMessage
+                         OF messageOutput1
+                       MOVE command of messageInput
+                         TO command of messageOutput1
+                       MOVE 'CREATE-CONTACT' TO ERL-IN-PARAGRAPH
+                       PERFORM DISPLAY-SQL-CODE
+                     When Other
+                       MOVE 'Snif: problÛme !' TO responseMessage
+                         OF messageOutput1
+                       MOVE 'CREATE-CONTACT' TO ERL-IN-PARAGRAPH
+                       PERFORM DISPLAY-SQL-CODE
+                   END-Evaluate
+               END-IF
+               END-IF
+           END-IF.
 
            EXEC CICS PUT CONTAINER('PBOOK-OUTPUT1')
                      FROM(messageOutput1)
@@ -587,23 +925,214 @@
            INITIALIZE CONTACT-DETAILS
            SET  OUT-REC-IDX        TO 1
            MOVE lastName OF messageInput TO KeyLastname
+           IF PAGE-ANCHOR OF messageInput NOT = SPACES
+               MOVE PAGE-ANCHOR OF messageInput TO KeyLastname
+           END-IF
+
+           IF PAGE-PREVIOUS OF messageInput
+               PERFORM SHOW-50-PAGE-BACKWARD
+           ELSE
+               PERFORM SHOW-50-PAGE-FORWARD
+           END-IF
 
-           EXEC SQL DECLARE SHOW50-CURS CURSOR FOR
+           EVALUATE SQLCODE
+              WHEN 0
+                SET  OUT-REC-IDX  DOWN BY 1
+                SET  numberOfContacts TO OUT-REC-IDX
+                IF numberOfContacts >= 50
+                    MOVE 'Il en reste encore'  TO responseMessage
+                  OF messageOutput2
+                ELSE
+                    MOVE 'Fin de Liste - 2' TO responseMessage
+                  OF messageOutput2
+                END-IF
+              WHEN +100
+                 IF OUT-REC-IDX > 1
+                    SET OUT-REC-IDX  DOWN BY 1
+                    SET numberOfContacts TO OUT-REC-IDX
+                    SET NUMTOSTRING9 TO OUT-REC-IDX
+                 END-IF
+                 STRING NUMTOSTRINGX DELIMITED BY SPACE
+                       ' contact(s) trouvé(es)' DELIMITED BY SIZE
+                  INTO responseMessage OF messageOutput2
+              WHEN OTHER
+                 DISPLAY 'SHOW50-CONTACTS - BAD SQLCODE : '
+                 MOVE 'SHOW-50-CONTACTS' TO ERL-IN-PARAGRAPH
+                 PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           PERFORM SHOW-50-SET-CONTINUATION
+
+      *     MOVE command of messageInput TO command of messageOutput2
+
+           EXEC CICS ASSIGN
+               USERID(UserID)
+           END-EXEC
+           DISPLAY "UserID : " UserID
+           MOVE UserID TO command of messageOutput2
+
+           EXEC CICS PUT CONTAINER('PBOOK-OUTPUT2')
+                     FROM(messageOutput2)
+           END-EXEC
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Page suivante : LASTNAME > ancre, ordre croissant               *
+      *----------------------------------------------------------------*
+       SHOW-50-PAGE-FORWARD SECTION.
+           EXEC SQL DECLARE SHOW50-CURS-FWD CURSOR FOR
+              SELECT LASTNAME,
+                     FIRSTNAME,
+                     PHONE,
+                     ZIPCODE
+               FROM CONTACTS WHERE LASTNAME > :KeyLastname
+                 AND STATUS = 'A'
+                 ORDER BY LASTNAME LIMIT 50
+           END-EXEC
+
+           EXEC SQL
+              OPEN SHOW50-CURS-FWD
+           END-EXEC
+
+           PERFORM UNTIL (SQLCODE NOT = 0)
+                         OR (numberOfContacts >= 50)
+              EXEC SQL
+                 FETCH SHOW50-CURS-FWD
+                  INTO :C-Lastname,
+                       :C-Firstname,
+                       :C-Phone,
+                       :C-zipCode
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE CONTACT-DETAILS TO contacts-50(OUT-REC-IDX)
+                 SET  OUT-REC-IDX   UP BY 1
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE SHOW50-CURS-FWD
+           END-EXEC
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Page précédente : LASTNAME < ancre, lu en ordre décroissant     *
+      * puis remis en ordre croissant pour l'affichage                  *
+      *----------------------------------------------------------------*
+       SHOW-50-PAGE-BACKWARD SECTION.
+           EXEC SQL DECLARE SHOW50-CURS-BWD CURSOR FOR
+              SELECT LASTNAME,
+                     FIRSTNAME,
+                     PHONE,
+                     ZIPCODE
+               FROM CONTACTS WHERE LASTNAME < :KeyLastname
+                 AND STATUS = 'A'
+                 ORDER BY LASTNAME DESC LIMIT 50
+           END-EXEC
+
+           EXEC SQL
+              OPEN SHOW50-CURS-BWD
+           END-EXEC
+
+           PERFORM UNTIL (SQLCODE NOT = 0)
+                         OR (numberOfContacts >= 50)
+              EXEC SQL
+                 FETCH SHOW50-CURS-BWD
+                  INTO :C-Lastname,
+                       :C-Firstname,
+                       :C-Phone,
+                       :C-zipCode
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE C-Lastname  TO WS-REV-Lastname(OUT-REC-IDX)
+                 MOVE C-Firstname TO WS-REV-Firstname(OUT-REC-IDX)
+                 MOVE C-Phone     TO WS-REV-Phone(OUT-REC-IDX)
+                 MOVE C-zipCode   TO WS-REV-zipCode(OUT-REC-IDX)
+                 SET  OUT-REC-IDX   UP BY 1
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE SHOW50-CURS-BWD
+           END-EXEC
+
+      * WS-REV-ENTRY est en ordre décroissant (le plus récent en
+      * premier) : on le recopie en sens inverse dans contacts-50 pour
+      * revenir à l'ordre croissant habituel
+           SET  OUT-REC-IDX  DOWN BY 1
+           SET  WS-REV-IDX   TO 1
+           PERFORM UNTIL OUT-REC-IDX < 1
+              MOVE WS-REV-Lastname(OUT-REC-IDX)
+                TO lastName OF contacts-50(WS-REV-IDX)
+              MOVE WS-REV-Firstname(OUT-REC-IDX)
+                TO firstName OF contacts-50(WS-REV-IDX)
+              MOVE WS-REV-Phone(OUT-REC-IDX)
+                TO telExtension OF contacts-50(WS-REV-IDX)
+              MOVE WS-REV-zipCode(OUT-REC-IDX)
+                TO zipCode OF contacts-50(WS-REV-IDX)
+              SET  WS-REV-IDX  UP BY 1
+              SET  OUT-REC-IDX DOWN BY 1
+           END-PERFORM
+           SET  OUT-REC-IDX  TO WS-REV-IDX
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Calcule les jetons de continuation avant/arrière renvoyés au    *
+      * caller pour lui permettre de naviguer dans les deux sens        *
+      *----------------------------------------------------------------*
+       SHOW-50-SET-CONTINUATION SECTION.
+           MOVE LOW-VALUES TO PAGE-NEXT-ANCHOR OF messageOutput2
+           MOVE LOW-VALUES TO PAGE-PREV-ANCHOR OF messageOutput2
+           MOVE 'N' TO PAGE-HAS-NEXT OF messageOutput2
+           MOVE 'N' TO PAGE-HAS-PREVIOUS OF messageOutput2
+
+           IF numberOfContacts > 0
+               MOVE lastName OF contacts-50(1)
+                 TO PAGE-PREV-ANCHOR OF messageOutput2
+               MOVE lastName OF contacts-50(numberOfContacts)
+                 TO PAGE-NEXT-ANCHOR OF messageOutput2
+      * PAGE-ANCHOR vide = c'est le tout premier appel SHOW-50 (pas
+      * d'ancre fournie par le caller), donc il n'y a pas de page
+      * précédente, quel que soit le nombre de contacts renvoyés
+               IF PAGE-ANCHOR OF messageInput NOT = SPACES
+                   MOVE 'Y' TO PAGE-HAS-PREVIOUS OF messageOutput2
+               END-IF
+               IF numberOfContacts >= 50
+                   MOVE 'Y' TO PAGE-HAS-NEXT OF messageOutput2
+               END-IF
+           END-IF
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * On recherche tous les contacts dont le nom commence par        *
+      * la chaine partielle fournie                                    *
+      *----------------------------------------------------------------*
+       SEARCH-CONTACT SECTION.
+           INITIALIZE CONTACT-DETAILS
+           SET  OUT-REC-IDX        TO 1
+           MOVE lastName OF messageInput TO KeyLastname
+           STRING FUNCTION TRIM(KeyLastname) DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+             INTO KeyLastnameLike
+
+           EXEC SQL DECLARE SEARCH-CURS CURSOR FOR
               SELECT LASTNAME,
                      FIRSTNAME,
                      PHONE,
                      ZIPCODE
-               FROM CONTACTS WHERE LASTNAME > :KeyLastname LIMIT 50
+               FROM CONTACTS WHERE LASTNAME LIKE :KeyLastnameLike
+                 AND STATUS = 'A'
+                 ORDER BY LASTNAME LIMIT 50
            END-EXEC
 
            EXEC SQL
-              OPEN SHOW50-CURS
+              OPEN SEARCH-CURS
            END-EXEC
 
            PERFORM UNTIL (SQLCODE NOT = 0)
                          OR (numberOfContacts >= 50)
               EXEC SQL
-                 FETCH SHOW50-CURS
+                 FETCH SEARCH-CURS
                   INTO :C-Lastname,
                        :C-Firstname,
                        :C-Phone,
@@ -619,45 +1148,76 @@
               WHEN 0
                 SET  OUT-REC-IDX  DOWN BY 1
                 SET  numberOfContacts TO OUT-REC-IDX
-                IF numberOfContacts >= 50
-                    MOVE 'Il en reste encore'  TO responseMessage
-                  OF messageOutput2
-                ELSE
-                    MOVE 'Fin de Liste - 2' TO responseMessage
+                MOVE 'Il en reste encore'  TO responseMessage
                   OF messageOutput2
-                END-IF
               WHEN +100
                  IF OUT-REC-IDX > 1
                     SET OUT-REC-IDX  DOWN BY 1
                     SET numberOfContacts TO OUT-REC-IDX
                     SET NUMTOSTRING9 TO OUT-REC-IDX
+                    STRING NUMTOSTRINGX DELIMITED BY SPACE
+                          ' contact(s) trouvé(es)' DELIMITED BY SIZE
+                     INTO responseMessage OF messageOutput2
+                 ELSE
+                    MOVE 'Inconnu au bataillon !' TO responseMessage
+                      OF messageOutput2
                  END-IF
-                 STRING NUMTOSTRINGX DELIMITED BY SPACE
-                       ' contact(s) trouvé(es)' DELIMITED BY SIZE
-                  INTO responseMessage OF messageOutput2
               WHEN OTHER
-                 DISPLAY 'SHOW50-CONTACTS - BAD SQLCODE : '
+                 DISPLAY 'SEARCH-CONTACT - BAD SQLCODE : '
+                 MOVE 'SEARCH-CONTACT' TO ERL-IN-PARAGRAPH
                  PERFORM DISPLAY-SQL-CODE
            END-EVALUATE
 
            EXEC SQL
-              CLOSE SHOW50-CURS
+              CLOSE SEARCH-CURS
            END-EXEC
 
-      *     MOVE command of messageInput TO command of messageOutput2
-
-           EXEC CICS ASSIGN
-               USERID(UserID)
-           END-EXEC 
-           DISPLAY "UserID : " UserID 
-           MOVE UserID TO command of messageOutput2
-
+           MOVE command of messageInput TO command of messageOutput2
            EXEC CICS PUT CONTAINER('PBOOK-OUTPUT2')
                      FROM(messageOutput2)
            END-EXEC
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * On journalise l'opération dans CONTACTS_AUDIT : WS-AUDIT-ACTION *
+      * ('CREATE', 'UPDATE' ou 'DELETE') et CONTACT-DETAILS doivent     *
+      * être renseignés par l'appelant avant ce PERFORM. Une erreur ici *
+      * est journalisée mais ne fait pas échouer l'opération principale *
+      *----------------------------------------------------------------*
+       AUDIT-CONTACT SECTION.
+           MOVE EIBTRNID TO WS-AUDIT-TRNID
+           EXEC SQL
+               INSERT INTO CONTACTS_AUDIT (
+                    LASTNAME,
+                    FIRSTNAME,
+                    PHONE,
+                    ZIPCODE,
+                    OLD_FIRSTNAME,
+                    OLD_PHONE,
+                    OLD_ZIPCODE,
+                    ACTION,
+                    EIBTRNID,
+                    AUDIT_TS)
+                    VALUES (:C-Lastname,
+                    :C-Firstname,
+                    :C-Phone,
+                    :C-zipCode,
+                    :WS-AUDIT-OLD-FIRSTNAME,
+                    :WS-AUDIT-OLD-PHONE,
+                    :WS-AUDIT-OLD-ZIPCODE,
+                    :WS-AUDIT-ACTION,
+                    :WS-AUDIT-TRNID,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'AUDIT-CONTACT - BAD SQLCODE : '
+               MOVE 'AUDIT-CONTACT' TO ERL-IN-PARAGRAPH
+               PERFORM DISPLAY-SQL-CODE
+           END-IF
+           EXIT.
+
       *----------------------------------------------------------------*
       * On signale que la commande in-command est inconnue             *
       *----------------------------------------------------------------*
@@ -674,7 +1234,10 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * On affiche le code erreur SQL                                  *
+      * On affiche le code erreur SQL. ERL-IN-PARAGRAPH doit avoir été *
+      * renseigné par l'appelant avant ce PERFORM, avec le nom de la   *
+      * section qui a déclenché l'erreur, pour que SQL_ERROR_LOG       *
+      * permette de retrouver l'opération métier en cause              *
       *----------------------------------------------------------------*
        DISPLAY-SQL-CODE SECTION.
            MOVE SQLCODE TO DISP-SQLCODE
@@ -683,4 +1246,11 @@
            DISPLAY 'SQLERRML : ' SQLERRML
            DISPLAY 'SQLERRMC : ' SQLERRMC
 
+      * On archive l'erreur dans SQL_ERROR_LOG pour ne pas dépendre du
+      * job log CICS, qui finit toujours par être purgé
+           MOVE 'PBOOKDB2' TO ERL-IN-PROGRAM
+           MOVE SQLCODE TO ERL-IN-SQLCODE
+           MOVE SQLSTATE TO ERL-IN-SQLSTATE
+           CALL C-SQLERRLOG USING ERL-ENTREE ERL-SORTIE
+
            EXIT.
