@@ -15,15 +15,24 @@
       *  This module is the controller for the PhoneBook application, *
       *  all requests pass through this module                        *
       *                                                               *
+      *  HISTORICAL TEST HARNESS - kept under "Tests PhoneBook Node"  *
+      *  to exercise the original node-rest-api integration path via  *
+      *  PBOOKDB2.cbl, which is itself now a historical variant. Live *
+      *  CICS/Db2 phonebook traffic is served directly by             *
+      *  CICS/programs/PhoneBook/PBOOKDBN.cbl - CONTACTS/CALL-API     *
+      *  bugfixes belong there, not in this test path.                *
+      *                                                               *
       *-------------------------------------------------------------  *
       *                                                               *
-      *  ENTRY POINT = PBOOKCMN                                       *
+      *  ENTRY POINT = PBOOKCMN (historical test path only)           *
       *                                                               *
       *-------------------------------------------------------------  *
       *                                                               *
       *  CHANGE ACTIVITY :                                            *
       *                                                               *
       *  2023/02/20 Creation (Aymeric Affouard)                       *
+      *  2026/08/09 Relabelled historical test harness - PBOOKDBN.cbl *
+      *             is now the authoritative phonebook program (AA)   *
       *                                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
