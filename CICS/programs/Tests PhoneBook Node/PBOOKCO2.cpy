@@ -9,9 +9,32 @@
            10  responseMessage          PIC X(40).
            10  command                  PIC X(8).
            10  numberOfContacts         PIC S9(3).
+      * Jetons de continuation pour la pagination avant/arrière :
+      * PAGE-NEXT-ANCHOR/PAGE-PREV-ANCHOR portent le LASTNAME à
+      * renvoyer en PAGE-ANCHOR pour obtenir la page suivante ou
+      * précédente ; les indicateurs HAS-* disent si cette page existe
+           10  PAGE-NEXT-ANCHOR         PIC X(10).
+           10  PAGE-PREV-ANCHOR         PIC X(10).
+           10  PAGE-HAS-NEXT            PIC X(01).
+               88  HAS-NEXT-PAGE        VALUE 'Y'.
+           10  PAGE-HAS-PREVIOUS        PIC X(01).
+               88  HAS-PREVIOUS-PAGE    VALUE 'Y'.
            10  contacts-50           OCCURS 50 TIMES
                                      INDEXED BY OUT-REC-IDX.
                15  lastName             PIC X(10).
                15  firstName            PIC X(10).
                15  telExtension         PIC X(10).
                15  zipCode              PIC X(7).
+      * Résultat par ligne pour BULK-ADD : un élément par ligne fournie
+      * en entrée dans BULK-CONTACTS (même index), pour que le caller
+      * sache laquelle des 20 lignes soumises a échoué et pourquoi,
+      * plutôt que de devoir le déduire de contacts-50 qui ne porte que
+      * les lignes effectivement créées
+           10  BULK-RESULT-COUNT        PIC 9(02).
+           10  BULK-RESULTS             OCCURS 20 TIMES
+                                        INDEXED BY BULK-RES-IDX.
+               15  BR-LASTNAME          PIC X(10).
+               15  BR-STATUS            PIC X(01).
+                   88  BR-STATUS-OK     VALUE 'Y'.
+                   88  BR-STATUS-FAILED VALUE 'N'.
+               15  BR-MESSAGE           PIC X(30).
