@@ -0,0 +1,40 @@
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED CONTACTS DB2 ACCESS MODULE
+      *USED BY CALL 'CNTACDB2' USING CNT-ENTREE CNT-SORTIE
+      ******************************************************************
+
+      * DATA AREA FOR THE CALL TO CNTACDB2
+       01 CNT-ENTREE.
+          02 CNT-FONCTION           PIC X(01).
+             88 CNT-FCT-INSERT           VALUE 'I'.
+             88 CNT-FCT-SELECT           VALUE 'S'.
+             88 CNT-FCT-UPDATE           VALUE 'U'.
+             88 CNT-FCT-DELETE           VALUE 'D'.
+             88 CNT-FCT-LISTE            VALUE 'L'.
+          02 CNT-IN-LASTNAME        PIC X(15).
+          02 CNT-IN-FIRSTNAME       PIC X(15).
+          02 CNT-IN-PHONE           PIC X(10).
+          02 CNT-IN-ZIPCODE         PIC X(07).
+          02 CNT-IN-EMAIL           PIC X(40).
+          02 CNT-IN-DEPARTEMENT     PIC X(03).
+          02 CNT-IN-REGION          PIC X(02).
+
+      * DATA AREA RETURNED FROM CNTACDB2
+       01 CNT-SORTIE.
+          02 CNT-CODE-RETOUR        PIC X(02).
+             88 CNT-RETOUR-OK            VALUE '00'.
+             88 CNT-RETOUR-NON-TROUVE    VALUE '04'.
+             88 CNT-RETOUR-DEJA-EXISTANT VALUE '05'.
+             88 CNT-RETOUR-KO            VALUE '08'.
+          02 CNT-OUT-LASTNAME       PIC X(15).
+          02 CNT-OUT-FIRSTNAME      PIC X(15).
+          02 CNT-OUT-PHONE          PIC X(10).
+          02 CNT-OUT-ZIPCODE        PIC X(07).
+          02 CNT-OUT-EMAIL          PIC X(40).
+          02 CNT-OUT-NB-LIGNES      PIC 9(03).
+          02 CNT-OUT-LIGNES OCCURS 50.
+             05 CNT-OUT-L-LASTNAME  PIC X(15).
+             05 CNT-OUT-L-FIRSTNAME PIC X(15).
+             05 CNT-OUT-L-PHONE     PIC X(10).
+             05 CNT-OUT-L-ZIPCODE   PIC X(07).
+             05 CNT-OUT-L-EMAIL     PIC X(40).
