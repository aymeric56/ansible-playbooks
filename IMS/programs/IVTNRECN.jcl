@@ -0,0 +1,32 @@
+//IVTNRECN JOB  (BATCH),'CICS/IMS PHONEBOOK RECON',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : IVTNRECN
+//* PURPOSE: MATCH-MERGE RECONCILIATION BETWEEN THE Db2 CONTACTS
+//*          TABLE EXTRACT (FSYS010, PRODUCED BY A PRIOR Db2 UNLOAD
+//*          STEP - ACTIVE ROWS ONLY, SORTED ON LASTNAME) AND THE
+//*          IMS PHONEBOOK DATABASE, WALKED SEQUENTIALLY BY GN.
+//*          FSYS020 GETS ONE LINE PER DISCREPANCY FOUND (SEE
+//*          IVTNRECN.CBL).
+//* STEP010 RUNS THE PROGRAM AS A BATCH DL/I (BMP-LESS) STEP, PSB
+//*          IVTNRPSB - SAME PHONEBOOK DATABASE AS IVTNIMS.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=DFSRRC00,
+//             PARM='DLI,IVTNRECN,IVTNRPSB'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//         DD  DISP=SHR,DSN=IMS.RESLIB
+//IMS      DD  DISP=SHR,DSN=IMS.PSBLIB
+//         DD  DISP=SHR,DSN=IMS.DBDLIB
+//DFSRESLB DD  DISP=SHR,DSN=IMS.RESLIB
+//PHONEBK  DD  DISP=SHR,DSN=PROD.IMS.PHONEBOOK.DB
+//SYS010   DD  DISP=SHR,DSN=PROD.BATCH.CONTACTS.UNLOAD
+//SYS020   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.PHONEBOOK.RECON,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
