@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONEVAL.
+
+      ******************************************************************
+      *SHARED PHONE-EXTENSION FORMAT VALIDATION MODULE
+      *
+      *CALLED BY, ON CREATE/ADD AND ON UPDATE, BEFORE THE INSERT/UPDATE
+      *AGAINST CONTACTS.PHONE IS EXECUTED :
+      *   PBOOKDBN (CICS/Db2, node-rest-api entry PBOOKDBN.cbl)
+      *   PBOOKDB2 (CICS/Db2, PhoneBook entry PBOOKDB2.cbl)
+      *   AKCODB2  (IMS/Db2, DL/I entry AKCODB2_final.cbl)
+      *   IVTNDB2  (IMS/Db2, DL/I entry IVTNDB2.cbl under PhoneBook_Db2)
+      *
+      *A VALID EXTENSION IS 10 NUMERIC CHARACTERS WHOSE FIRST 3 DIGITS
+      *ARE ONE OF THIS SHOP'S INTERNAL PBX EXCHANGE CODES (SEE
+      *W-VALID-EXCHANGE BELOW) ; ANYTHING ELSE COMES BACK WITH
+      *PHV-CODE-RETOUR '08' AND A SHORT REASON IN PHV-MESSAGE SO THE
+      *CALLER CAN REJECT THE REQUEST INSTEAD OF STORING AN EXTENSION
+      *NOBODY CAN DIAL.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 W-VALID-EXCHANGES.
+          02 FILLER                 PIC X(03) VALUE '555'.
+          02 FILLER                 PIC X(03) VALUE '556'.
+          02 FILLER                 PIC X(03) VALUE '557'.
+       01 W-VALID-EXCHANGE-TAB REDEFINES W-VALID-EXCHANGES.
+          02 W-VALID-EXCHANGE       PIC X(03) OCCURS 3 TIMES.
+
+       77 W-EXCHANGE                PIC X(03).
+       77 W-TAB-IDX                 PIC 9(02) COMP.
+       77 W-FOUND                   PIC X(01) VALUE 'N'.
+          88 W-EXCHANGE-FOUND           VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       COPY PHONEVALC.
+
+      ******************************************************************
+      *PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING PHV-ENTREE PHV-SORTIE.
+
+       PHONEVAL-MAIN.
+           MOVE '00'   TO PHV-CODE-RETOUR
+           MOVE SPACES TO PHV-MESSAGE
+
+           IF PHV-IN-EXTENSION IS NOT NUMERIC
+               MOVE '08' TO PHV-CODE-RETOUR
+               MOVE 'EXTENSION INVALIDE - DOIT ETRE NUMERIQUE (10)'
+                 TO PHV-MESSAGE
+           ELSE
+               MOVE PHV-IN-EXTENSION(1:3) TO W-EXCHANGE
+               PERFORM CHECK-EXCHANGE
+               IF NOT W-EXCHANGE-FOUND
+                   MOVE '08' TO PHV-CODE-RETOUR
+                   MOVE 'EXTENSION INVALIDE - INDICATIF INTERNE INCONNU'
+                     TO PHV-MESSAGE
+               END-IF
+           END-IF
+
+           GOBACK
+           .
+
+       CHECK-EXCHANGE.
+           MOVE 'N' TO W-FOUND
+           PERFORM VARYING W-TAB-IDX FROM 1 BY 1
+                     UNTIL W-TAB-IDX > 3
+               IF W-EXCHANGE = W-VALID-EXCHANGE(W-TAB-IDX)
+                   MOVE 'Y' TO W-FOUND
+               END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM PHONEVAL.
