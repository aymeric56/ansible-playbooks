@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPREGN.
+
+      ******************************************************************
+      *SHARED ZIP-CODE TO REGION/DEPARTMENT DERIVATION MODULE
+      *
+      *CALLED ON CREATE, BEFORE THE INSERT AGAINST CONTACTS.ZIPCODE OR
+      *TPERS.COD_POS_NAISS IS COMMITTED, SO THE DERIVED DEPARTMENT AND
+      *REGION CODE CAN BE STORED ALONGSIDE THE RAW POSTAL CODE INSTEAD
+      *OF RELYING ON THE EXTERNAL POSTAL-CODE-TO-REGION MAPPING STEP
+      *THAT REGIONAL REPORTING CURRENTLY RUNS OFF THE MAINFRAME :
+      *   PBOOKDBN  (CICS/Db2, node-rest-api entry PBOOKDBN.cbl)
+      *   PBOOKDB2  (CICS/Db2, PhoneBook entry PBOOKDB2.cbl)
+      *   AKCODB2   (IMS/Db2, DL/I entry AKCODB2_final.cbl)
+      *   IVTNDB2   (IMS/Db2, DL/I entry IVTNDB2.cbl, PhoneBook_Db2)
+      *   TPERSPGM  (Natifs/Db2, TPERS entry TPERSPGM.cbl)
+      *
+      *THE DEPARTMENT IS THE FIRST 2 DIGITS OF A METROPOLITAN 5-DIGIT
+      *POSTAL CODE, OR THE FIRST 3 DIGITS WHEN THE CODE STARTS WITH 97
+      *OR 98 (OVERSEAS DEPARTMENTS/COLLECTIVITIES). THE REGION IS THEN
+      *DERIVED FROM THE DEPARTMENT VIA W-DEPT-REGION-TAB BELOW. A
+      *POSTAL CODE THAT IS NOT NUMERIC, OR WHOSE DEPARTMENT IS NOT IN
+      *THE TABLE, COMES BACK WITH ZPR-CODE-RETOUR '08' AND SPACES IN
+      *BOTH OUTPUT FIELDS SO THE CALLER CAN DECIDE WHETHER TO STORE THE
+      *RAW ZIP CODE WITHOUT A DERIVED VALUE OR REJECT THE REQUEST.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    DEPARTMENT-TO-REGION REFERENCE TABLE (INSEE REGION CODES)
+       01 W-DEPT-REGION-TABLE.
+           02  FILLER            PIC X(05) VALUE '01 84'.
+           02  FILLER            PIC X(05) VALUE '02 32'.
+           02  FILLER            PIC X(05) VALUE '03 84'.
+           02  FILLER            PIC X(05) VALUE '04 93'.
+           02  FILLER            PIC X(05) VALUE '05 93'.
+           02  FILLER            PIC X(05) VALUE '06 93'.
+           02  FILLER            PIC X(05) VALUE '07 84'.
+           02  FILLER            PIC X(05) VALUE '08 44'.
+           02  FILLER            PIC X(05) VALUE '09 76'.
+           02  FILLER            PIC X(05) VALUE '10 44'.
+           02  FILLER            PIC X(05) VALUE '11 76'.
+           02  FILLER            PIC X(05) VALUE '12 76'.
+           02  FILLER            PIC X(05) VALUE '13 93'.
+           02  FILLER            PIC X(05) VALUE '14 28'.
+           02  FILLER            PIC X(05) VALUE '15 84'.
+           02  FILLER            PIC X(05) VALUE '16 75'.
+           02  FILLER            PIC X(05) VALUE '17 75'.
+           02  FILLER            PIC X(05) VALUE '18 24'.
+           02  FILLER            PIC X(05) VALUE '19 75'.
+           02  FILLER            PIC X(05) VALUE '20 94'.
+           02  FILLER            PIC X(05) VALUE '21 27'.
+           02  FILLER            PIC X(05) VALUE '22 53'.
+           02  FILLER            PIC X(05) VALUE '23 75'.
+           02  FILLER            PIC X(05) VALUE '24 75'.
+           02  FILLER            PIC X(05) VALUE '25 27'.
+           02  FILLER            PIC X(05) VALUE '26 84'.
+           02  FILLER            PIC X(05) VALUE '27 28'.
+           02  FILLER            PIC X(05) VALUE '28 24'.
+           02  FILLER            PIC X(05) VALUE '29 53'.
+           02  FILLER            PIC X(05) VALUE '30 76'.
+           02  FILLER            PIC X(05) VALUE '31 76'.
+           02  FILLER            PIC X(05) VALUE '32 76'.
+           02  FILLER            PIC X(05) VALUE '33 75'.
+           02  FILLER            PIC X(05) VALUE '34 76'.
+           02  FILLER            PIC X(05) VALUE '35 53'.
+           02  FILLER            PIC X(05) VALUE '36 24'.
+           02  FILLER            PIC X(05) VALUE '37 24'.
+           02  FILLER            PIC X(05) VALUE '38 84'.
+           02  FILLER            PIC X(05) VALUE '39 27'.
+           02  FILLER            PIC X(05) VALUE '40 75'.
+           02  FILLER            PIC X(05) VALUE '41 24'.
+           02  FILLER            PIC X(05) VALUE '42 84'.
+           02  FILLER            PIC X(05) VALUE '43 84'.
+           02  FILLER            PIC X(05) VALUE '44 52'.
+           02  FILLER            PIC X(05) VALUE '45 24'.
+           02  FILLER            PIC X(05) VALUE '46 76'.
+           02  FILLER            PIC X(05) VALUE '47 75'.
+           02  FILLER            PIC X(05) VALUE '48 76'.
+           02  FILLER            PIC X(05) VALUE '49 52'.
+           02  FILLER            PIC X(05) VALUE '50 28'.
+           02  FILLER            PIC X(05) VALUE '51 44'.
+           02  FILLER            PIC X(05) VALUE '52 44'.
+           02  FILLER            PIC X(05) VALUE '53 52'.
+           02  FILLER            PIC X(05) VALUE '54 44'.
+           02  FILLER            PIC X(05) VALUE '55 44'.
+           02  FILLER            PIC X(05) VALUE '56 53'.
+           02  FILLER            PIC X(05) VALUE '57 44'.
+           02  FILLER            PIC X(05) VALUE '58 27'.
+           02  FILLER            PIC X(05) VALUE '59 32'.
+           02  FILLER            PIC X(05) VALUE '60 32'.
+           02  FILLER            PIC X(05) VALUE '61 28'.
+           02  FILLER            PIC X(05) VALUE '62 32'.
+           02  FILLER            PIC X(05) VALUE '63 84'.
+           02  FILLER            PIC X(05) VALUE '64 75'.
+           02  FILLER            PIC X(05) VALUE '65 76'.
+           02  FILLER            PIC X(05) VALUE '66 76'.
+           02  FILLER            PIC X(05) VALUE '67 44'.
+           02  FILLER            PIC X(05) VALUE '68 44'.
+           02  FILLER            PIC X(05) VALUE '69 84'.
+           02  FILLER            PIC X(05) VALUE '70 27'.
+           02  FILLER            PIC X(05) VALUE '71 27'.
+           02  FILLER            PIC X(05) VALUE '72 52'.
+           02  FILLER            PIC X(05) VALUE '73 84'.
+           02  FILLER            PIC X(05) VALUE '74 84'.
+           02  FILLER            PIC X(05) VALUE '75 11'.
+           02  FILLER            PIC X(05) VALUE '76 28'.
+           02  FILLER            PIC X(05) VALUE '77 11'.
+           02  FILLER            PIC X(05) VALUE '78 11'.
+           02  FILLER            PIC X(05) VALUE '79 75'.
+           02  FILLER            PIC X(05) VALUE '80 32'.
+           02  FILLER            PIC X(05) VALUE '81 76'.
+           02  FILLER            PIC X(05) VALUE '82 76'.
+           02  FILLER            PIC X(05) VALUE '83 93'.
+           02  FILLER            PIC X(05) VALUE '84 93'.
+           02  FILLER            PIC X(05) VALUE '85 52'.
+           02  FILLER            PIC X(05) VALUE '86 75'.
+           02  FILLER            PIC X(05) VALUE '87 75'.
+           02  FILLER            PIC X(05) VALUE '88 44'.
+           02  FILLER            PIC X(05) VALUE '89 27'.
+           02  FILLER            PIC X(05) VALUE '90 27'.
+           02  FILLER            PIC X(05) VALUE '91 11'.
+           02  FILLER            PIC X(05) VALUE '92 11'.
+           02  FILLER            PIC X(05) VALUE '93 11'.
+           02  FILLER            PIC X(05) VALUE '94 11'.
+           02  FILLER            PIC X(05) VALUE '95 11'.
+           02  FILLER            PIC X(05) VALUE '97101'.
+           02  FILLER            PIC X(05) VALUE '97202'.
+           02  FILLER            PIC X(05) VALUE '97303'.
+           02  FILLER            PIC X(05) VALUE '97404'.
+           02  FILLER            PIC X(05) VALUE '97606'.
+
+       01 W-DEPT-REGION-TAB REDEFINES W-DEPT-REGION-TABLE.
+          02 W-DR-ENTRY             OCCURS 100 TIMES.
+             03 W-DR-DEPT           PIC X(03).
+             03 W-DR-REGION         PIC X(02).
+
+       77 W-TAB-IDX                 PIC 9(03) COMP.
+       77 W-FOUND                   PIC X(01) VALUE 'N'.
+          88 W-DEPT-FOUND               VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       COPY ZIPREGNC.
+
+      ******************************************************************
+      *PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING ZPR-ENTREE ZPR-SORTIE.
+
+       ZIPREGN-MAIN.
+           MOVE '00'   TO ZPR-CODE-RETOUR
+           MOVE SPACES TO ZPR-OUT-DEPARTEMENT
+                          ZPR-OUT-REGION
+
+           IF ZPR-IN-ZIPCODE IS NOT NUMERIC
+               MOVE '08' TO ZPR-CODE-RETOUR
+           ELSE
+               IF ZPR-IN-ZIPCODE(1:2) = '97' OR
+                  ZPR-IN-ZIPCODE(1:2) = '98'
+                   MOVE ZPR-IN-ZIPCODE(1:3) TO ZPR-OUT-DEPARTEMENT
+               ELSE
+                   MOVE ZPR-IN-ZIPCODE(1:2) TO ZPR-OUT-DEPARTEMENT(1:2)
+               END-IF
+
+               PERFORM LOOKUP-REGION
+
+               IF NOT W-DEPT-FOUND
+                   MOVE '08'   TO ZPR-CODE-RETOUR
+                   MOVE SPACES TO ZPR-OUT-DEPARTEMENT
+               END-IF
+           END-IF
+
+           GOBACK
+           .
+
+       LOOKUP-REGION.
+           MOVE 'N' TO W-FOUND
+           PERFORM VARYING W-TAB-IDX FROM 1 BY 1
+                     UNTIL W-TAB-IDX > 100
+               IF W-DR-DEPT(W-TAB-IDX) = ZPR-OUT-DEPARTEMENT
+                   MOVE 'Y' TO W-FOUND
+                   MOVE W-DR-REGION(W-TAB-IDX) TO ZPR-OUT-REGION
+               END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM ZIPREGN.
