@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTACDB2.
+
+      ******************************************************************
+      *SHARED CONTACTS TABLE ACCESS MODULE
+      *
+      *CALLED BY :
+      *   AKCODB2  (IMS/Db2, DL/I entry AKCODB2_final.cbl)
+      *   IVTNDB2  (IMS/Db2, DL/I entry IVTNDB2.cbl under PhoneBook_Db2)
+      *
+      *Both callers pass a CNT-ENTREE/CNT-SORTIE pair (COPY CNTACDB2C)
+      *and perform the same INSERT/SELECT/UPDATE/DELETE/list of rows
+      *against table CONTACTS, so the SQL for those five operations
+      *lives here once instead of being duplicated in each caller.
+      *IVTNDB2 does not carry an EMAIL field on its own input message ;
+      *it calls in with CNT-IN-EMAIL SPACES and simply does not look at
+      *CNT-OUT-EMAIL on the way back.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 DISP-SQLCODE              PIC +ZZZZZZZZ9.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 W-HOSTVAR-CONTACT.
+          05 W-LASTNAME              PIC X(15).
+          05 W-FIRSTNAME             PIC X(15).
+          05 W-PHONE                 PIC X(10).
+          05 W-ZIPCODE               PIC X(07).
+          05 W-EMAIL                 PIC X(40).
+
+       77 W-DUP-COUNT                PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+
+       COPY CNTACDB2C.
+
+      ******************************************************************
+      *PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING CNT-ENTREE CNT-SORTIE.
+
+       CNTACDB2-MAIN.
+           MOVE SPACES TO CNT-OUT-LASTNAME
+                           CNT-OUT-FIRSTNAME
+                           CNT-OUT-PHONE
+                           CNT-OUT-ZIPCODE
+                           CNT-OUT-EMAIL
+           MOVE 0     TO CNT-OUT-NB-LIGNES
+
+           EVALUATE TRUE
+             WHEN CNT-FCT-INSERT
+               PERFORM INSERT-CONTACT
+             WHEN CNT-FCT-SELECT
+               PERFORM SELECT-CONTACT
+             WHEN CNT-FCT-UPDATE
+               PERFORM UPDATE-CONTACT
+             WHEN CNT-FCT-DELETE
+               PERFORM DELETE-CONTACT
+             WHEN CNT-FCT-LISTE
+               PERFORM LISTE-CONTACTS
+             WHEN OTHER
+               MOVE '08' TO CNT-CODE-RETOUR
+               DISPLAY 'CNTACDB2 - FONCTION INCONNUE : ' CNT-FONCTION
+           END-EVALUATE
+
+           GOBACK
+           .
+
+       INSERT-CONTACT.
+      * On vérifie d'abord qu'il n'existe pas déjà un contact actif
+      * avec ce LASTNAME, pour éviter un doublon ambigu (même contrôle
+      * que celui fait par PBOOKDBN/PBOOKDB2 avant leur propre INSERT)
+           MOVE 0 TO W-DUP-COUNT
+           EXEC SQL
+               SELECT COUNT(*) INTO :W-DUP-COUNT
+               FROM CONTACTS
+                 WHERE LASTNAME = :CNT-IN-LASTNAME
+                   AND STATUS = 'A'
+           END-EXEC
+
+           IF W-DUP-COUNT > 0
+               MOVE '05' TO CNT-CODE-RETOUR
+           ELSE
+               EXEC SQL INSERT INTO CONTACTS (
+                          LASTNAME,
+                          FIRSTNAME,
+                          PHONE,
+                          ZIPCODE,
+                          EMAIL,
+                          DEPARTMENT,
+                          REGION,
+                          STATUS)
+                    VALUES (
+                          :CNT-IN-LASTNAME,
+                          :CNT-IN-FIRSTNAME,
+                          :CNT-IN-PHONE,
+                          :CNT-IN-ZIPCODE,
+                          :CNT-IN-EMAIL,
+                          :CNT-IN-DEPARTEMENT,
+                          :CNT-IN-REGION,
+                          'A')
+               END-EXEC
+
+               EVALUATE SQLCODE
+                 WHEN 0
+                   MOVE '00' TO CNT-CODE-RETOUR
+                   MOVE CNT-IN-LASTNAME  TO CNT-OUT-LASTNAME
+                   MOVE CNT-IN-FIRSTNAME TO CNT-OUT-FIRSTNAME
+                   MOVE CNT-IN-PHONE     TO CNT-OUT-PHONE
+                   MOVE CNT-IN-ZIPCODE   TO CNT-OUT-ZIPCODE
+                   MOVE CNT-IN-EMAIL     TO CNT-OUT-EMAIL
+                 WHEN OTHER
+                   MOVE '08' TO CNT-CODE-RETOUR
+                   DISPLAY 'CNTACDB2 INSERT-CONTACT - BAD SQLCODE: '
+                           SQLCODE
+                   PERFORM DISPLAY-SQL-CODE
+               END-EVALUATE
+           END-IF
+           .
+
+       SELECT-CONTACT.
+           MOVE CNT-IN-LASTNAME TO W-LASTNAME
+           EXEC SQL SELECT LASTNAME,
+                      FIRSTNAME,
+                      PHONE,
+                      ZIPCODE,
+                      EMAIL
+                INTO :W-LASTNAME,
+                      :W-FIRSTNAME,
+                      :W-PHONE,
+                      :W-ZIPCODE,
+                      :W-EMAIL
+                FROM CONTACTS
+                WHERE LASTNAME = :W-LASTNAME
+                  AND STATUS = 'A'
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00'         TO CNT-CODE-RETOUR
+               MOVE W-LASTNAME   TO CNT-OUT-LASTNAME
+               MOVE W-FIRSTNAME  TO CNT-OUT-FIRSTNAME
+               MOVE W-PHONE      TO CNT-OUT-PHONE
+               MOVE W-ZIPCODE    TO CNT-OUT-ZIPCODE
+               MOVE W-EMAIL      TO CNT-OUT-EMAIL
+             WHEN 100
+               MOVE '04' TO CNT-CODE-RETOUR
+             WHEN OTHER
+               MOVE '08' TO CNT-CODE-RETOUR
+               DISPLAY 'CNTACDB2 SELECT-CONTACT - BAD SQLCODE: '
+                       SQLCODE
+               PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *    UN APPELANT QUI NE GERE PAS L'EMAIL (IVTNDB2) PASSE
+      *    CNT-IN-EMAIL A SPACES ; ON NE DOIT ALORS PAS ECRASER
+      *    L'EMAIL DEJA EN BASE POUR CE CONTACT.
+       UPDATE-CONTACT.
+           IF CNT-IN-EMAIL = SPACES
+               EXEC SQL UPDATE CONTACTS
+                    SET FIRSTNAME = :CNT-IN-FIRSTNAME,
+                        PHONE     = :CNT-IN-PHONE,
+                        ZIPCODE   = :CNT-IN-ZIPCODE
+                    WHERE LASTNAME = :CNT-IN-LASTNAME
+               END-EXEC
+           ELSE
+               EXEC SQL UPDATE CONTACTS
+                    SET FIRSTNAME = :CNT-IN-FIRSTNAME,
+                        PHONE     = :CNT-IN-PHONE,
+                        ZIPCODE   = :CNT-IN-ZIPCODE,
+                        EMAIL     = :CNT-IN-EMAIL
+                    WHERE LASTNAME = :CNT-IN-LASTNAME
+               END-EXEC
+           END-IF
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CNT-CODE-RETOUR
+               MOVE CNT-IN-LASTNAME  TO CNT-OUT-LASTNAME
+               MOVE CNT-IN-FIRSTNAME TO CNT-OUT-FIRSTNAME
+               MOVE CNT-IN-PHONE     TO CNT-OUT-PHONE
+               MOVE CNT-IN-ZIPCODE   TO CNT-OUT-ZIPCODE
+               MOVE CNT-IN-EMAIL     TO CNT-OUT-EMAIL
+             WHEN 100
+               MOVE '04' TO CNT-CODE-RETOUR
+             WHEN OTHER
+               MOVE '08' TO CNT-CODE-RETOUR
+               DISPLAY 'CNTACDB2 UPDATE-CONTACT - BAD SQLCODE: '
+                       SQLCODE
+               PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *    SUPPRESSION LOGIQUE : ON PASSE LE STATUT A 'D' PLUTOT QUE
+      *    DE SUPPRIMER LA LIGNE, POUR PERMETTRE UN RESTORE ET NE PAS
+      *    PERDRE LE CONTACT SI L'ARCHIVAGE FAIT PAR L'APPELANT APRES
+      *    CE RETOUR (BAQEXEC) ECHOUE - MEME CONVENTION QUE PBOOKDBN/
+      *    PBOOKDB2 (CICS).
+       DELETE-CONTACT.
+           MOVE CNT-IN-LASTNAME TO W-LASTNAME
+           EXEC SQL SELECT LASTNAME,
+                      FIRSTNAME,
+                      PHONE,
+                      ZIPCODE,
+                      EMAIL
+                INTO :W-LASTNAME,
+                      :W-FIRSTNAME,
+                      :W-PHONE,
+                      :W-ZIPCODE,
+                      :W-EMAIL
+                FROM CONTACTS
+                WHERE LASTNAME = :W-LASTNAME
+                  AND STATUS = 'A'
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE W-LASTNAME   TO CNT-OUT-LASTNAME
+               MOVE W-FIRSTNAME  TO CNT-OUT-FIRSTNAME
+               MOVE W-PHONE      TO CNT-OUT-PHONE
+               MOVE W-ZIPCODE    TO CNT-OUT-ZIPCODE
+               MOVE W-EMAIL      TO CNT-OUT-EMAIL
+
+               EXEC SQL UPDATE CONTACTS SET
+                    STATUS = 'D'
+                    WHERE LASTNAME = :W-LASTNAME
+                      AND STATUS = 'A'
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE '00' TO CNT-CODE-RETOUR
+               ELSE
+                   MOVE '08' TO CNT-CODE-RETOUR
+                   DISPLAY 'CNTACDB2 DELETE-CONTACT - BAD SQLCODE: '
+                           SQLCODE
+                   PERFORM DISPLAY-SQL-CODE
+               END-IF
+           ELSE
+               IF SQLCODE = 100
+                   MOVE '04' TO CNT-CODE-RETOUR
+               ELSE
+                   MOVE '08' TO CNT-CODE-RETOUR
+                   DISPLAY 'CNTACDB2 DELETE-CONTACT - BAD SQLCODE: '
+                           SQLCODE
+                   PERFORM DISPLAY-SQL-CODE
+               END-IF
+           END-IF
+           .
+
+      *    RETOURNE AU PLUS 50 CONTACTS DONT LE NOM SUIT CELUI RECU EN
+      *    ENTREE, TRIES PAR NOM - MEME LOGIQUE DE PAGINATION QUE LES
+      *    APPELANTS UTILISAIENT CHACUN DE LEUR COTE.
+       LISTE-CONTACTS.
+           MOVE CNT-IN-LASTNAME TO W-LASTNAME
+
+           EXEC SQL DECLARE CNTACDB2-CURS CURSOR FOR
+                SELECT LASTNAME,
+                       FIRSTNAME,
+                       PHONE,
+                       ZIPCODE,
+                       EMAIL
+                FROM CONTACTS
+                WHERE LASTNAME > :W-LASTNAME
+                  AND STATUS = 'A'
+                ORDER BY LASTNAME
+           END-EXEC
+
+           EXEC SQL OPEN CNTACDB2-CURS END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+                      OR CNT-OUT-NB-LIGNES >= 50
+               EXEC SQL FETCH CNTACDB2-CURS
+                    INTO :W-LASTNAME,
+                         :W-FIRSTNAME,
+                         :W-PHONE,
+                         :W-ZIPCODE,
+                         :W-EMAIL
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO CNT-OUT-NB-LIGNES
+                   MOVE W-LASTNAME
+                     TO CNT-OUT-L-LASTNAME(CNT-OUT-NB-LIGNES)
+                   MOVE W-FIRSTNAME
+                     TO CNT-OUT-L-FIRSTNAME(CNT-OUT-NB-LIGNES)
+                   MOVE W-PHONE
+                     TO CNT-OUT-L-PHONE(CNT-OUT-NB-LIGNES)
+                   MOVE W-ZIPCODE
+                     TO CNT-OUT-L-ZIPCODE(CNT-OUT-NB-LIGNES)
+                   MOVE W-EMAIL
+                     TO CNT-OUT-L-EMAIL(CNT-OUT-NB-LIGNES)
+               END-IF
+           END-PERFORM
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CNT-CODE-RETOUR
+             WHEN 100
+               MOVE '00' TO CNT-CODE-RETOUR
+             WHEN OTHER
+               MOVE '08' TO CNT-CODE-RETOUR
+               DISPLAY 'CNTACDB2 LISTE-CONTACTS - BAD SQLCODE: '
+                       SQLCODE
+               PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           EXEC SQL CLOSE CNTACDB2-CURS END-EXEC
+           .
+
+       DISPLAY-SQL-CODE.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'CNTACDB2 - BAD SQLCODE : ' DISP-SQLCODE
+           .
+
+       END PROGRAM CNTACDB2.
