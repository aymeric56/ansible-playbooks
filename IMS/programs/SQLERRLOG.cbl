@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLERRLOG.
+
+      ******************************************************************
+      *SHARED SQL ERROR LOGGING MODULE
+      *
+      *CALLED BY :
+      *   PBOOKDBN  (CICS, DISPLAY-SQL-CODE)
+      *   PBOOKDB2  (CICS, DISPLAY-SQL-CODE)
+      *   PERSP     (IMS/Db2, DISPLAY-SQL-CODE)
+      *   TASSUR00  (batch/Db2, FORMATAGE-ERREUR-DB2)
+      *   TPERSPGM  (batch/Db2, FORMATAGE-ERREUR-DB2)
+      *
+      *Each caller's own SQL-error-display paragraph already DISPLAYs
+      *SQLCODE/SQLSTATE/SQLERRML/SQLERRMC to the console/job log, which
+      *is enough to see the failure at the time but is gone once that
+      *log is scratched. This module additionally writes one row per
+      *bad SQLCODE to table SQL_ERROR_LOG (PROGRAM_NAME, PARAGRAPH_NAME,
+      *SQLCODE, SQLSTATE, LOG_TIMESTAMP) so a later investigation does
+      *not depend on finding the right job log in time.
+      *
+      *A failure to INSERT the log row itself is reported to the caller
+      *via ERL-CODE-RETOUR but is not retried and does not PERFORM this
+      *same paragraph again - a maintainer does not want a broken audit
+      *table to turn into an infinite loop.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       COPY SQLERRLGC.
+
+      ******************************************************************
+      *PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING ERL-ENTREE ERL-SORTIE.
+
+       SQLERRLOG-MAIN.
+           EXEC SQL INSERT INTO SQL_ERROR_LOG (
+                      PROGRAM_NAME,
+                      PARAGRAPH_NAME,
+                      SQLCODE,
+                      SQLSTATE,
+                      LOG_TIMESTAMP)
+                VALUES (
+                      :ERL-IN-PROGRAM,
+                      :ERL-IN-PARAGRAPH,
+                      :ERL-IN-SQLCODE,
+                      :ERL-IN-SQLSTATE,
+                      CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE '00' TO ERL-CODE-RETOUR
+           ELSE
+               MOVE '08' TO ERL-CODE-RETOUR
+               DISPLAY 'SQLERRLOG - UNABLE TO LOG SQLCODE : ' SQLCODE
+           END-IF
+
+           GOBACK
+           .
+
+       END PROGRAM SQLERRLOG.
