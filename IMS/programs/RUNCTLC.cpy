@@ -0,0 +1,31 @@
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED RUN_CONTROL LOGGING MODULE -
+      *USED BY CALL 'RUNCTRL' USING RUNCTL-ENTREE RUNCTL-SORTIE
+      ******************************************************************
+
+      * DATA AREA FOR THE CALL TO RUNCTRL
+       01  RUNCTL-ENTREE.
+           02  RUNCTL-IN-JOB-NAME       PIC X(08).
+           02  RUNCTL-IN-STEP-NAME      PIC X(08).
+           02  RUNCTL-IN-EVENEMENT      PIC X(01).
+               88  RUNCTL-DEBUT-RUN         VALUE 'D'.
+               88  RUNCTL-FIN-RUN           VALUE 'F'.
+           02  RUNCTL-IN-STATUT         PIC X(01).
+               88  RUNCTL-STATUT-OK         VALUE 'O'.
+               88  RUNCTL-STATUT-KO         VALUE 'N'.
+      *    RUN-ID RETURNED BY THE MATCHING DEBUT CALL - THE CALLER
+      *    MUST HOLD ONTO IT AND PASS IT BACK HERE ON THE FIN CALL SO
+      *    RUNCTRL-FIN CAN IDENTIFY ITS OWN ROW RATHER THAN ANY OTHER
+      *    ROW LEFT 'EN COURS' BY A CRASHED PRIOR RUN. IGNORED ON A
+      *    DEBUT CALL.
+           02  RUNCTL-IN-RUN-ID         PIC X(26).
+
+      * DATA AREA RETURNED FROM RUNCTRL
+       01  RUNCTL-SORTIE.
+           02  RUNCTL-CODE-RETOUR       PIC X(02).
+               88  RUNCTL-RETOUR-OK         VALUE '00'.
+               88  RUNCTL-RETOUR-KO         VALUE '08'.
+      *    RUN-ID (START_TS OF THE ROW JUST INSERTED) - SET ONLY ON A
+      *    DEBUT CALL. THE CALLER PASSES IT BACK IN RUNCTL-IN-RUN-ID
+      *    ON THE MATCHING FIN CALL.
+           02  RUNCTL-OUT-RUN-ID        PIC X(26).
