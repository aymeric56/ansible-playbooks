@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNCTRL.
+
+      ******************************************************************
+      *SHARED BATCH RUN-CONTROL LOGGING MODULE
+      *
+      *CALLED BY :
+      *   DECLIE00  (batch/Db2, DEBUT and just before GOBACK)
+      *   RECASS00  (batch/Db2, DEBUT and just before GOBACK)
+      *
+      *Neither caller previously recorded anywhere that it had actually
+      *finished, as opposed to merely started - there was no control
+      *record a later step or an operator could check the next morning
+      *to see whether the chain needs to be rerun before its output is
+      *relied on. This module maintains one row per JOB_NAME/STEP_NAME
+      *in table RUN_CONTROL :
+      *   - RUNCTL-DEBUT-RUN INSERTs a new row, STATUT = 'EN COURS',
+      *     START_TS = CURRENT TIMESTAMP, END_TS NULL.
+      *   - RUNCTL-FIN-RUN UPDATEs the row opened by the matching DEBUT
+      *     call, setting END_TS and the final STATUT ('TERMINE' or
+      *     'ANOMALIE'). The UPDATE is keyed on START_TS, returned to
+      *     the caller as RUNCTL-OUT-RUN-ID by the DEBUT call and
+      *     passed back in RUNCTL-IN-RUN-ID on the FIN call, so a row
+      *     left 'EN COURS' by a crashed prior run is never closed by
+      *     mistake alongside the current run's row.
+      *
+      *A failure to INSERT/UPDATE the control row itself is reported to
+      *the caller via RUNCTL-CODE-RETOUR but is not retried - as with
+      *SQLERRLOG, a broken audit table must not turn into an infinite
+      *loop, and the caller's own processing is not undone because its
+      *run-control bookkeeping could not be written.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  W-STATUT-DB2                 PIC X(08).
+       01  W-START-TS                   PIC X(26).
+
+       LINKAGE SECTION.
+
+       COPY RUNCTLC.
+
+      ******************************************************************
+      *PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING RUNCTL-ENTREE RUNCTL-SORTIE.
+
+       RUNCTRL-MAIN.
+           IF RUNCTL-DEBUT-RUN
+               PERFORM RUNCTRL-DEBUT
+           ELSE
+               PERFORM RUNCTRL-FIN
+           END-IF
+
+           GOBACK
+           .
+
+       RUNCTRL-DEBUT.
+           EXEC SQL SELECT CURRENT TIMESTAMP
+                INTO :W-START-TS
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC SQL INSERT INTO RUN_CONTROL (
+                      JOB_NAME,
+                      STEP_NAME,
+                      START_TS,
+                      END_TS,
+                      STATUT)
+                VALUES (
+                      :RUNCTL-IN-JOB-NAME,
+                      :RUNCTL-IN-STEP-NAME,
+                      :W-START-TS,
+                      NULL,
+                      'EN COURS')
+           END-EXEC
+
+           MOVE W-START-TS TO RUNCTL-OUT-RUN-ID
+
+           PERFORM RUNCTRL-VERIFIER-SQLCODE
+           .
+
+       RUNCTRL-FIN.
+           IF RUNCTL-STATUT-OK
+               MOVE 'TERMINE'  TO W-STATUT-DB2
+           ELSE
+               MOVE 'ANOMALIE' TO W-STATUT-DB2
+           END-IF
+
+           EXEC SQL UPDATE RUN_CONTROL
+                       SET END_TS = CURRENT TIMESTAMP,
+                           STATUT = :W-STATUT-DB2
+                     WHERE JOB_NAME  = :RUNCTL-IN-JOB-NAME
+                       AND STEP_NAME = :RUNCTL-IN-STEP-NAME
+                       AND START_TS  = :RUNCTL-IN-RUN-ID
+                       AND STATUT    = 'EN COURS'
+           END-EXEC
+
+           PERFORM RUNCTRL-VERIFIER-SQLCODE
+           .
+
+       RUNCTRL-VERIFIER-SQLCODE.
+           IF SQLCODE = 0
+               MOVE '00' TO RUNCTL-CODE-RETOUR
+           ELSE
+               MOVE '08' TO RUNCTL-CODE-RETOUR
+               DISPLAY 'RUNCTRL - UNABLE TO LOG RUN CONTROL : ' SQLCODE
+           END-IF
+           .
+
+       END PROGRAM RUNCTRL.
