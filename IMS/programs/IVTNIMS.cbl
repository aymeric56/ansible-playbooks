@@ -23,6 +23,8 @@
        77  DELETED        PIC  X(17) VALUE "ENTRY WAS DELETED".
        77  DELETED-AR     PIC  X(30)
                  VALUE "ENTRY WAS DELETED AND ARCHIVED".
+       77  DELETED-NOT-AR PIC  X(38)
+                 VALUE "ENTRY WAS DELETED, ARCHIVE CALL FAILED".
        77  ADDED          PIC  X(15) VALUE "ENTRY WAS ADDED".
        77  CONVENDED      PIC  X(22) VALUE "NCNVERSATION HAS ENDED".
        77  DISPLAYED      PIC  X(19) VALUE "ENTRY WAS DISPLAYED".
@@ -30,15 +32,6 @@
        77  DISPLAYED-NONE PIC  X(16) VALUE "NO ENTRIES FOUND".
        77  UPDATED        PIC  X(17) VALUE "ENTRY WAS UPDATED".
 
-       77  DISPLAY-FAILED PIC  X(30)
-                 VALUE "SPECIFIED PERSON WAS NOT FOUND".
-       77  ADD-FAILED     PIC  X(28)
-                 VALUE "ADDITION OF ENTRY HAS FAILED".
-       77  DELETE-FAILED  PIC  X(28)
-                 VALUE "DELETION OF ENTRY HAS FAILED".
-       77  UPDATE-FAILED  PIC  X(26)
-                 VALUE "UPDATE OF ENTRY HAS FAILED".
-
       * MESSAGE PROCESSING
        77  VALID-INPUT         PIC 9 VALUE 0.
        77  TERM-IO             PIC 9 VALUE 0.
@@ -75,6 +68,8 @@
            05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
            05  SC             PIC X(2).
 
+       77  BAD-STATUS-LABEL    PIC X(30) VALUE SPACES.
+
       ******************************************************************
       *SEGMENT AREAS
       ******************************************************************
@@ -122,6 +117,23 @@
            05  FILLER          PIC  X(02)        VALUE "*G".
            05  FILLER          PIC  X(01)        VALUE ' '.
 
+      * QUALIFIED SSA FOR THE RANGE COMMAND - LASTNAME MUST BE
+      * GREATER-OR-EQUAL TO THE LOW BOUND AND LESS-OR-EQUAL TO THE
+      * HIGH BOUND. BOTH BOUNDS ARE SET BY RANGE-CONTACT-ENTRIES.
+       01  PHONEBOOK-SSA4.
+           05  FILLER          PIC  X(08)        VALUE "A1111111".
+           05  FILLER          PIC  X(04)        VALUE "*AG(".
+           05  FILLER          PIC  X(08)        VALUE "LASTNAME".
+           05  FILLER          PIC  X(02)        VALUE "GE".
+           05  LAST-NAME-SSA4-LO PIC  X(10)      VALUE SPACES.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(04)        VALUE "*AL(".
+           05  FILLER          PIC  X(08)        VALUE "LASTNAME".
+           05  FILLER          PIC  X(02)        VALUE "LE".
+           05  LAST-NAME-SSA4-HI PIC  X(10)      VALUE SPACES.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
       * Structure for API request
        01  REQUEST.
           COPY ARC00Q01.
@@ -247,6 +259,10 @@
                      MOVE SPACES TO IVTNO-OUTPUT-MSG-50
                      PERFORM SHOW50-CONTACTS
                        THRU SHOW50-CONTACTS-END
+                   WHEN 'RANGE   '
+                     MOVE SPACES TO IVTNO-OUTPUT-MSG-50
+                     PERFORM RANGE-CONTACT-ENTRIES
+                       THRU RANGE-CONTACT-ENTRIES-END
                    WHEN OTHER
                      DISPLAY 'INVALID COMMAND RECIEVED ' IN-COMMAND
                  END-EVALUATE
@@ -284,17 +300,14 @@
                MOVE PHONEBOOK-SEG(1:37) TO OUT-RECORD
                MOVE '0001' TO OUT-SEGMENT-NO
              ELSE
-               MOVE UPDATE-FAILED TO OUT-MESSAGE
-               DISPLAY 'UPDATE-CONTACT - BAD REPL STATUS CODE: '
-                 DBSTAT
+               MOVE 'UPDATE-CONTACT - REPL CALL - ' TO BAD-STATUS-LABEL
+               PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+               MOVE SC-MSG TO OUT-MESSAGE
              END-IF
            ELSE
-             MOVE UPDATE-FAILED TO OUT-MESSAGE
-             IF DBSTAT NOT = GE AND DBSTAT NOT = GB
-             THEN
-               DISPLAY 'UPDATE-CONTACT - BAD GHU STATUS CODE: '
-                 DBSTAT
-             END-IF
+             MOVE 'UPDATE-CONTACT - GHU CALL - ' TO BAD-STATUS-LABEL
+             PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+             MOVE SC-MSG TO OUT-MESSAGE
            END-IF.
 
            PERFORM INSERT-IO THRU INSERT-IO-END.
@@ -318,17 +331,14 @@
                MOVE PHONEBOOK-SEG(1:37) TO OUT-RECORD
                MOVE '0001' TO OUT-SEGMENT-NO
              ELSE
-               MOVE DELETE-FAILED TO OUT-MESSAGE
-               DISPLAY 'DELETE-CONTACT - BAD DLET STATUS CODE: '
-                 DBSTAT
+               MOVE 'DELETE-CONTACT - DLET CALL - ' TO BAD-STATUS-LABEL
+               PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+               MOVE SC-MSG TO OUT-MESSAGE
              END-IF
            ELSE
-             MOVE DELETE-FAILED TO OUT-MESSAGE
-             IF DBSTAT NOT = GE AND DBSTAT NOT = GB
-             THEN
-               DISPLAY 'DELETE-CONTACT - BAD GHU STATUS CODE: '
-                 DBSTAT
-             END-IF
+             MOVE 'DELETE-CONTACT - GHU CALL - ' TO BAD-STATUS-LABEL
+             PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+             MOVE SC-MSG TO OUT-MESSAGE
            END-IF.
 
            PERFORM INSERT-IO THRU INSERT-IO-END.
@@ -388,8 +398,12 @@
       * Otherwise, some error happened in API, z/OS Connect EE server
       * or communication stub. 'BAQ-STATUS-CODE' and
       * 'BAQ-STATUS-MESSAGE' contain the detailed information
-      *  of this error.
+      *  of this error. The delete already succeeded at this point,
+      *  so let the terminal operator know the entry is gone but was
+      *  not archived, instead of leaving OUT-MESSAGE as the plain
+      *  DELETED text set before ARCHIVE-CONTACT was performed.
            ELSE
+              MOVE DELETED-NOT-AR TO OUT-MESSAGE
               DISPLAY "Error code: " BAQ-STATUS-CODE
               DISPLAY "Error msg:" BAQ-STATUS-MESSAGE
            END-IF.
@@ -412,12 +426,9 @@
              MOVE PHONEBOOK-SEG(1:37) TO OUT-RECORD
              MOVE '0001' TO OUT-SEGMENT-NO
            ELSE
-             MOVE DISPLAY-FAILED TO OUT-MESSAGE
-             IF DBSTAT NOT = GE AND DBSTAT NOT = GB
-             THEN
-               DISPLAY 'DISPLAY-CONTACT - BAD GU STATUS CODE: '
-                  DBSTAT
-             END-IF
+             MOVE 'DISPLAY-CONTACT - GU CALL - ' TO BAD-STATUS-LABEL
+             PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+             MOVE SC-MSG TO OUT-MESSAGE
            END-IF.
            PERFORM INSERT-IO THRU INSERT-IO-END.
        DISPLAY-CONTACT-ENTRY-END.
@@ -438,12 +449,9 @@
              MOVE IN-ZIP-CODE TO OUT-ZIP-CODE
              MOVE '0001' TO OUT-SEGMENT-NO
            ELSE
-             MOVE ADD-FAILED TO OUT-MESSAGE
-             IF DBSTAT NOT = II
-             THEN
-               DISPLAY 'ADD-CONTACT - BAD ISRT STATUS CODE: '
-                 DBSTAT
-             END-IF
+             MOVE 'ADD-CONTACT - ISRT CALL - ' TO BAD-STATUS-LABEL
+             PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+             MOVE SC-MSG TO OUT-MESSAGE
            END-IF.
            PERFORM INSERT-IO THRU INSERT-IO-END.
        ADD-CONTACT-ENTRY-END.
@@ -484,9 +492,11 @@
                  MOVE 1 TO TERM-LOOP
                  IF DBSTAT NOT = GE AND DBSTAT NOT = GB
                  THEN
-                   MOVE DISPLAY-FAILED TO OUT-MESSAGE-50
-                   DISPLAY 'SHOW50-CONTACTS - BAD GN STATUS CODE: '
-                     DBSTAT
+                   MOVE 'SHOW50-CONTACTS - GN CALL - '
+                     TO BAD-STATUS-LABEL
+                   PERFORM DISPLAY-BAD-STATUS THRU
+                     DISPLAY-BAD-STATUS-END
+                   MOVE SC-MSG TO OUT-MESSAGE-50
                  ELSE
                    MOVE DISPLAYED-MULT TO OUT-MESSAGE-50
                  END-IF
@@ -501,9 +511,9 @@
            ELSE
              IF DBSTAT NOT = GE AND DBSTAT NOT = GB
              THEN
-               MOVE DISPLAY-FAILED TO OUT-MESSAGE-50
-               DISPLAY 'SHOW50-CONTACTS - BAD GN STATUS CODE: '
-                  DBSTAT
+               MOVE 'SHOW50-CONTACTS - GN CALL - ' TO BAD-STATUS-LABEL
+               PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+               MOVE SC-MSG TO OUT-MESSAGE-50
              ELSE
                MOVE DISPLAYED-NONE TO OUT-MESSAGE-50
              END-IF
@@ -512,6 +522,80 @@
            PERFORM INSERT-IO-50 THRU INSERT-IO-50-END.
        SHOW50-CONTACTS-END.
 
+      * PROCEDURE TO SHOW PHONEBOOK RECORDS WHOSE LASTNAME FALLS
+      * WITHIN A CALLER-SUPPLIED RANGE
+      * - IN-LAST-NAME IS THE LOW BOUND (INCLUSIVE); BLANK MEANS
+      *   START FROM THE BEGINNING OF THE DATABASE
+      * - IN-LAST-NAME-TO IS THE HIGH BOUND (INCLUSIVE); BLANK MEANS
+      *   THERE IS NO UPPER LIMIT
+      * - RETURNS UP TO 50  MATCHING RECORDS
+      *
+      * THIS ROUTINE ASSUMES ORDERED LASTNAME
+      * IN THE DATABASE (HIDAM DATABASE).
+      *
+       RANGE-CONTACT-ENTRIES.
+           MOVE 0 TO TERM-LOOP.
+           MOVE 0 TO OUT-NUM-RECORDS.
+
+           MOVE IN-LAST-NAME TO LAST-NAME-SSA4-LO.
+           IF IN-LAST-NAME-TO = SPACES OR IN-LAST-NAME-TO = ZEROS
+           THEN
+             MOVE HIGH-VALUES TO LAST-NAME-SSA4-HI
+           ELSE
+             MOVE IN-LAST-NAME-TO TO LAST-NAME-SSA4-HI
+           END-IF.
+           MOVE IN-COMMAND TO OUT-COMMAND.
+
+           CALL "CBLTDLI"
+             USING GN, DBPCB, PHONEBOOK-SEG, PHONEBOOK-SSA4.
+           IF DBSTAT = SPACES
+           THEN
+             ADD 1 TO OUT-NUM-RECORDS
+             MOVE PHONEBOOK-SEG(1:37)
+               TO OUT-RECORD-50(OUT-NUM-RECORDS)
+
+             PERFORM WITH TEST AFTER UNTIL TERM-LOOP = 1
+               CALL "CBLTDLI"
+                 USING GN, DBPCB, PHONEBOOK-SEG, PHONEBOOK-SSA4
+               IF DBSTAT = SPACES
+               THEN
+                 ADD 1 TO OUT-NUM-RECORDS
+                 MOVE PHONEBOOK-SEG(1:37)
+                   TO OUT-RECORD-50(OUT-NUM-RECORDS)
+               ELSE
+                 MOVE 1 TO TERM-LOOP
+                 IF DBSTAT NOT = GE AND DBSTAT NOT = GB
+                 THEN
+                   MOVE 'RANGE-CONTACT - GN CALL - '
+                     TO BAD-STATUS-LABEL
+                   PERFORM DISPLAY-BAD-STATUS THRU
+                     DISPLAY-BAD-STATUS-END
+                   MOVE SC-MSG TO OUT-MESSAGE-50
+                 ELSE
+                   MOVE DISPLAYED-MULT TO OUT-MESSAGE-50
+                 END-IF
+               END-IF
+
+               IF OUT-NUM-RECORDS = 50
+               THEN
+                 MOVE DISPLAYED-MULT TO OUT-MESSAGE-50
+                 MOVE 1 TO TERM-LOOP
+               END-IF
+             END-PERFORM
+           ELSE
+             IF DBSTAT NOT = GE AND DBSTAT NOT = GB
+             THEN
+               MOVE 'RANGE-CONTACT - GN CALL - ' TO BAD-STATUS-LABEL
+               PERFORM DISPLAY-BAD-STATUS THRU DISPLAY-BAD-STATUS-END
+               MOVE SC-MSG TO OUT-MESSAGE-50
+             ELSE
+               MOVE DISPLAYED-NONE TO OUT-MESSAGE-50
+             END-IF
+           END-IF.
+
+           PERFORM INSERT-IO-50 THRU INSERT-IO-50-END.
+       RANGE-CONTACT-ENTRIES-END.
+
       * PROCEDURE TO VALIDATE TRANSACTION INPUT
        VALIDATE-INPUT.
            MOVE 0 TO VALID-INPUT.
@@ -544,20 +628,30 @@
                  END-IF
                END-IF
              ELSE
-               IF IN-COMMAND = 'UPD     ' OR
-                  IN-COMMAND = 'UPDATE ' OR
-                  IN-COMMAND = 'ADD     '
+               IF IN-COMMAND = 'RANGE   '
                THEN
-                 IF IN-LL < 53
+                 IF IN-LL < 35
                  THEN
                    MOVE 1 TO VALID-INPUT
-                   MOVE MOREINPUT TO OUT-MESSAGE
-                   PERFORM INSERT-IO THRU INSERT-IO-END
+                   MOVE MOREINPUT TO OUT-MESSAGE-50
+                   PERFORM INSERT-IO-50 THRU INSERT-IO-50-END
                  END-IF
                ELSE
-                 MOVE 1 TO VALID-INPUT
-                 MOVE INVCMD TO OUT-MESSAGE
-                 PERFORM INSERT-IO THRU INSERT-IO-END
+                 IF IN-COMMAND = 'UPD     ' OR
+                    IN-COMMAND = 'UPDATE ' OR
+                    IN-COMMAND = 'ADD     '
+                 THEN
+                   IF IN-LL < 53
+                   THEN
+                     MOVE 1 TO VALID-INPUT
+                     MOVE MOREINPUT TO OUT-MESSAGE
+                     PERFORM INSERT-IO THRU INSERT-IO-END
+                   END-IF
+                 ELSE
+                   MOVE 1 TO VALID-INPUT
+                   MOVE INVCMD TO OUT-MESSAGE
+                   PERFORM INSERT-IO THRU INSERT-IO-END
+                 END-IF
                END-IF
              END-IF
            END-IF.
@@ -565,7 +659,8 @@
            IF VALID-INPUT = 0
              IF IN-LAST-NAME = ZEROS OR
                 IN-LAST-NAME = SPACES AND
-                IN-COMMAND NOT = 'SHOW50  '
+                IN-COMMAND NOT = 'SHOW50  ' AND
+                IN-COMMAND NOT = 'RANGE   '
              THEN
                MOVE 1 TO VALID-INPUT
                MOVE NOLAST TO OUT-MESSAGE
@@ -574,6 +669,31 @@
            END-IF.
        VALIDATE-INPUT-END.
 
+      * PROCEDURE TO BUILD A DISTINCT, LABELLED MESSAGE FOR EACH
+      * KNOWN DL/I STATUS CODE, SO GE (SEGMENT NOT FOUND), GB (END
+      * OF DATABASE / NO SEGMENT MEETS THE QUALIFICATION) AND II
+      * (DUPLICATE KEY ON INSERT) CAN BE TOLD APART IN THE JOB LOG
+      * INSTEAD OF ALL FALLING INTO ONE GENERIC STATUS-CODE DUMP.
+      * BAD-STATUS-LABEL IS SET BY THE CALLER BEFORE THIS IS
+      * PERFORMED, TO IDENTIFY WHICH DL/I CALL FAILED. THE CALLER
+      * THEN MOVES SC-MSG TO ITS OWN OUT-MESSAGE (OR OUT-MESSAGE-50)
+      * SO THE TERMINAL USER SEES THE SAME DISTINCT REASON AS THE
+      * JOB LOG, NOT JUST A GENERIC "OPERATION FAILED".
+       DISPLAY-BAD-STATUS.
+           MOVE DBSTAT TO SC.
+           EVALUATE DBSTAT
+             WHEN GE
+               MOVE "SEGMENT NOT FOUND FOR KEY: " TO SC-MSG
+             WHEN GB
+               MOVE "END OF DATABASE REACHED: " TO SC-MSG
+             WHEN II
+               MOVE "DUPLICATE KEY ON INSERT: " TO SC-MSG
+             WHEN OTHER
+               MOVE "BAD STATUS CODE WAS RECEIVED: " TO SC-MSG
+           END-EVALUATE.
+           DISPLAY BAD-STATUS-LABEL BAD-STATUS.
+       DISPLAY-BAD-STATUS-END.
+
       * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
 
        INSERT-IO.
