@@ -108,6 +108,26 @@
           05 W-ZIPCODE              PIC X(7).
           05 W-EMAIL                PIC X(40).
 
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED CONTACTS DB2 ACCESS MODULE
+      ******************************************************************
+       COPY CNTACDB2C.
+
+       77 C-CNTACDB2                PIC X(08) VALUE 'CNTACDB2'.
+
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED EXTENSION-VALIDATION MODULE
+      ******************************************************************
+       COPY PHONEVALC.
+
+       77 C-PHONEVAL                PIC X(08) VALUE 'PHONEVAL'.
+
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED ZIP-TO-REGION DERIVATION MODULE
+      ******************************************************************
+       COPY ZIPREGNC.
+
+       77 C-ZIPREGN                 PIC X(08) VALUE 'ZIPREGN'.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
       *    EXEC SQL INCLUDE SYSLIB END-EXEC.
@@ -225,61 +245,62 @@
       * PROCEDURE TO ADD PHONEBOOK ENTRY
        ADD-CONTACT-ENTRY.
            MOVE IN-COMMAND TO OUT-COMMAND
-           EXEC SQL INSERT INTO CONTACTS (LASTNAME,
-                FIRSTNAME,
-                PHONE,
-                ZIPCODE,
-                EMAIL)
-                VALUES (:IN-LAST-NAME,
-                :IN-FIRST-NAME,
-                :IN-EXTENSION,
-                :IN-ZIP-CODE,
-                :IN-EMAIL)
-                END-EXEC
-
-           EVALUATE SQLCODE
-           WHEN 0
-                MOVE ADDED TO OUT-MESSAGE
-                MOVE IN-COMMAND TO OUT-COMMAND
-                MOVE IN-RECORD TO OUT-RECORD
-           WHEN +100
-                MOVE ADD-FAILED TO OUT-MESSAGE
-           WHEN OTHER
-                MOVE ADD-FAILED TO OUT-MESSAGE
-                DISPLAY 'ADD-CONTACT - BAD SQLCODE: ' SQLCODE
-                PERFORM DISPLAY-SQL-CODE
-           END-EVALUATE
+           MOVE IN-EXTENSION TO PHV-IN-EXTENSION
+           CALL C-PHONEVAL USING PHV-ENTREE PHV-SORTIE
+
+           IF PHV-RETOUR-KO
+               MOVE PHV-MESSAGE TO OUT-MESSAGE
+           ELSE
+               MOVE IN-ZIP-CODE(1:5) TO ZPR-IN-ZIPCODE
+               CALL C-ZIPREGN USING ZPR-ENTREE ZPR-SORTIE
+
+               SET CNT-FCT-INSERT TO TRUE
+               MOVE IN-LAST-NAME  TO CNT-IN-LASTNAME
+               MOVE IN-FIRST-NAME TO CNT-IN-FIRSTNAME
+               MOVE IN-EXTENSION  TO CNT-IN-PHONE
+               MOVE IN-ZIP-CODE   TO CNT-IN-ZIPCODE
+               MOVE IN-EMAIL      TO CNT-IN-EMAIL
+               MOVE ZPR-OUT-DEPARTEMENT TO CNT-IN-DEPARTEMENT
+               MOVE ZPR-OUT-REGION      TO CNT-IN-REGION
+               CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
+
+               EVALUATE CNT-CODE-RETOUR
+               WHEN '00'
+                    MOVE ADDED TO OUT-MESSAGE
+                    MOVE IN-COMMAND TO OUT-COMMAND
+                    MOVE IN-RECORD TO OUT-RECORD
+               WHEN '04'
+                    MOVE ADD-FAILED TO OUT-MESSAGE
+               WHEN OTHER
+                    MOVE ADD-FAILED TO OUT-MESSAGE
+                    DISPLAY 'ADD-CONTACT - BAD RETOUR CNTACDB2: '
+                            CNT-CODE-RETOUR
+               END-EVALUATE
+           END-IF
            PERFORM INSERT-IO
            .
 
       * PROCEDURE TO DISPLAY PHONEBOOK ENTRY
        DISPLAY-CONTACT-ENTRY.
            DISPLAY 'Contact recu : ' IN-LAST-NAME
-           MOVE IN-LAST-NAME TO W-LASTNAME
            MOVE IN-COMMAND TO OUT-COMMAND
-           EXEC SQL SELECT LASTNAME,
-                FIRSTNAME,
-                PHONE,
-                ZIPCODE,
-                EMAIL
-                INTO :W-LASTNAME,
-                :W-FIRSTNAME,
-                :W-PHONE,
-                :W-ZIPCODE,
-                :W-EMAIL
-                FROM CONTACTS WHERE LASTNAME = :W-LASTNAME
-                END-EXEC
-
-           EVALUATE SQLCODE
-           WHEN 0
-                MOVE DISPLAYED TO OUT-MESSAGE
-                MOVE W-HOSTVAR-IMSVIP TO OUT-RECORD
-           WHEN +100
+           SET CNT-FCT-SELECT TO TRUE
+           MOVE IN-LAST-NAME TO CNT-IN-LASTNAME
+           CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
+
+           EVALUATE CNT-CODE-RETOUR
+           WHEN '00'
+                MOVE DISPLAYED       TO OUT-MESSAGE
+                MOVE CNT-OUT-LASTNAME  TO OUT-LAST-NAME
+                MOVE CNT-OUT-FIRSTNAME TO OUT-FIRST-NAME
+                MOVE CNT-OUT-PHONE     TO OUT-EXTENSION
+                MOVE CNT-OUT-ZIPCODE   TO OUT-ZIP-CODE
+           WHEN '04'
                 MOVE DISPLAY-FAILED TO OUT-MESSAGE
            WHEN OTHER
                 MOVE DISPLAY-FAILED TO OUT-MESSAGE
-                DISPLAY 'DISPLAY-CONTACT - BAD SQLCODE: ' SQLCODE
-                PERFORM DISPLAY-SQL-CODE
+                DISPLAY 'DISPLAY-CONTACT - BAD RETOUR CNTACDB2: '
+                        CNT-CODE-RETOUR
            END-EVALUATE
            PERFORM INSERT-IO
            .
@@ -287,47 +308,51 @@
       * PROCEDURE TO UPDATE PHONEBOOK ENTRY
        UPDATE-CONTACT-ENTRY.
            DISPLAY 'Contact a update : ' IN-LAST-NAME
-           MOVE IN-LAST-NAME TO W-LASTNAME
            MOVE IN-COMMAND TO OUT-COMMAND
-           EXEC SQL UPDATE CONTACTS SET FIRSTNAME = :IN-FIRST-NAME,
-                PHONE = :IN-EXTENSION,
-                ZIPCODE = :IN-ZIP-CODE,
-                EMAIL = :IN-EMAIL
-                WHERE LASTNAME = :IN-LAST-NAME
-                END-EXEC
-
-           EVALUATE SQLCODE
-           WHEN 0
-                MOVE UPDATED TO OUT-MESSAGE
-                MOVE IN-RECORD TO OUT-RECORD
-           WHEN +100
-                MOVE UPDATE-FAILED TO OUT-MESSAGE
-                DISPLAY 'UPDATE-CONTACT - BAD SQLCODE: ' SQLCODE
-                PERFORM DISPLAY-SQL-CODE
-           WHEN OTHER
-                MOVE UPDATE-FAILED TO OUT-MESSAGE
-                DISPLAY 'UPDATE-CONTACT - BAD SQLCODE: ' SQLCODE
-                PERFORM DISPLAY-SQL-CODE
-           END-EVALUATE
+           MOVE IN-EXTENSION TO PHV-IN-EXTENSION
+           CALL C-PHONEVAL USING PHV-ENTREE PHV-SORTIE
+
+           IF PHV-RETOUR-KO
+               MOVE PHV-MESSAGE TO OUT-MESSAGE
+           ELSE
+               SET CNT-FCT-UPDATE TO TRUE
+               MOVE IN-LAST-NAME  TO CNT-IN-LASTNAME
+               MOVE IN-FIRST-NAME TO CNT-IN-FIRSTNAME
+               MOVE IN-EXTENSION  TO CNT-IN-PHONE
+               MOVE IN-ZIP-CODE   TO CNT-IN-ZIPCODE
+               MOVE IN-EMAIL      TO CNT-IN-EMAIL
+               CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
+
+               EVALUATE CNT-CODE-RETOUR
+               WHEN '00'
+                    MOVE UPDATED TO OUT-MESSAGE
+                    MOVE IN-RECORD TO OUT-RECORD
+               WHEN OTHER
+                    MOVE UPDATE-FAILED TO OUT-MESSAGE
+                    DISPLAY 'UPDATE-CONTACT - BAD RETOUR CNTACDB2: '
+                            CNT-CODE-RETOUR
+               END-EVALUATE
+           END-IF
            PERFORM INSERT-IO
            .
 
       * PROCEDURE TO DELETE PHONEBOOK ENTRY
        DELETE-CONTACT-ENTRY.
            MOVE IN-COMMAND TO OUT-COMMAND
-           EXEC SQL DELETE FROM CONTACTS WHERE LASTNAME = :IN-LAST-NAME
-                END-EXEC
+           SET CNT-FCT-DELETE TO TRUE
+           MOVE IN-LAST-NAME TO CNT-IN-LASTNAME
+           CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
 
-           EVALUATE SQLCODE
-           WHEN 0
+           EVALUATE CNT-CODE-RETOUR
+           WHEN '00'
                 MOVE DELETED TO OUT-MESSAGE
                 MOVE IN-RECORD TO OUT-RECORD
-           WHEN +100
+           WHEN '04'
                 MOVE DELETE-FAILED TO OUT-MESSAGE
            WHEN OTHER
                 MOVE DELETE-FAILED TO OUT-MESSAGE
-                DISPLAY 'DELETE-CONTACT - BAD SQLCODE: ' SQLCODE
-                PERFORM DISPLAY-SQL-CODE
+                DISPLAY 'DELETE-CONTACT - BAD RETOUR CNTACDB2: '
+                        CNT-CODE-RETOUR
            END-EVALUATE
            PERFORM INSERT-IO
            .
@@ -351,70 +376,40 @@
 
            SET OUT-REC-IDX TO 1
            DISPLAY 'SHOW50-CURS'
-           EXEC SQL DECLARE SHOW50-CURS CURSOR FOR
-                SELECT LASTNAME,
-                FIRSTNAME,
-                PHONE,
-                ZIPCODE,
-                EMAIL
-                FROM CONTACTS WHERE LASTNAME > :W-LASTNAME ORDER
-                BY LASTNAME
-                END-EXEC
-
-           EXEC SQL
-                OPEN SHOW50-CURS
-                END-EXEC
-
-           PERFORM UNTIL(SQLCODE NOT = 0)
-              OR (OUT-NUM-RECORDS >= 50)
-                   EXEC SQL
-                        FETCH SHOW50-CURS
-                        INTO :W-LASTNAME,
-                        :W-FIRSTNAME,
-                        :W-PHONE,
-                        :W-ZIPCODE,
-                        :W-EMAIL
-                        END-EXEC
-                   IF SQLCODE = 0
-                      MOVE W-HOSTVAR-IMSVIP
-                         TO OUT-RECORD-50(OUT-REC-IDX)
-                      SET OUT-REC-IDX UP BY 1
-                   END-IF
+           SET CNT-FCT-LISTE TO TRUE
+           MOVE IN-LAST-NAME TO CNT-IN-LASTNAME
+           CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
+
+           PERFORM VARYING OUT-REC-IDX FROM 1 BY 1
+                     UNTIL OUT-REC-IDX > CNT-OUT-NB-LIGNES
+               MOVE CNT-OUT-L-LASTNAME(OUT-REC-IDX)
+                                    TO OUT-LAST-NAME-REC(OUT-REC-IDX)
+               MOVE CNT-OUT-L-FIRSTNAME(OUT-REC-IDX)
+                                    TO OUT-FIRST-NAME-REC(OUT-REC-IDX)
+               MOVE CNT-OUT-L-PHONE(OUT-REC-IDX)
+                                    TO OUT-EXTENSION-REC(OUT-REC-IDX)
+               MOVE CNT-OUT-L-ZIPCODE(OUT-REC-IDX)
+                                    TO OUT-ZIP-CODE-REC(OUT-REC-IDX)
            END-PERFORM
 
       * En fin de liste ou si déjà plus de 50 entrées
-           EVALUATE SQLCODE
-           WHEN 0
-                SET OUT-REC-IDX DOWN BY 1
-                SET OUT-NUM-RECORDS TO OUT-REC-IDX
+           EVALUATE CNT-CODE-RETOUR
+           WHEN '00'
+                SET OUT-NUM-RECORDS TO CNT-OUT-NB-LIGNES
                 IF OUT-NUM-RECORDS >= 50
                    MOVE DISPLAYED-MULT TO OUT-MESSAGE-50
                 ELSE
-                   MOVE 'Fin liste' TO OUT-MESSAGE-50
-                END-IF
-      * Dans la cas ou on s'arrète avant les 50
-           WHEN +100
-                SET OUT-REC-IDX DOWN BY 1
-                IF OUT-REC-IDX > 1
-                   SET OUT-NUM-RECORDS TO OUT-REC-IDX
-                   SET NUMTOSTRING9 TO OUT-REC-IDX
+                   SET NUMTOSTRING9 TO CNT-OUT-NB-LIGNES
+                   STRING NUMTOSTRINGX DELIMITED BY SPACE
+                          ' contacts trouvé(s)' DELIMITED BY SIZE
+                      INTO OUT-MESSAGE-50
                 END-IF
-      *           STRING OUT-NUM-RECORDS-X DELIMITED BY SPACE
-                STRING NUMTOSTRINGX DELIMITED BY SPACE
-                       ' contacts trouvé(s)' DELIMITED BY SIZE
-                   INTO OUT-MESSAGE-50
-
            WHEN OTHER
                 MOVE DISPLAY-FAILED TO OUT-MESSAGE-50
-                DISPLAY 'SHOW50-CONTACTS - BAD SQLCODE: '
-                        SQLCODE
-                PERFORM DISPLAY-SQL-CODE
+                DISPLAY 'SHOW50-CONTACTS - BAD RETOUR CNTACDB2: '
+                        CNT-CODE-RETOUR
            END-EVALUATE
 
-           EXEC SQL
-                CLOSE SHOW50-CURS
-                END-EXEC
-
            PERFORM INSERT-IO-50
            .
 
