@@ -0,0 +1,17 @@
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED ZIP-CODE TO REGION/DEPARTMENT
+      *DERIVATION MODULE - USED BY CALL 'ZIPREGN' USING ZPR-ENTREE
+      *ZPR-SORTIE
+      ******************************************************************
+
+      * DATA AREA FOR THE CALL TO ZIPREGN
+       01 ZPR-ENTREE.
+          02 ZPR-IN-ZIPCODE        PIC X(05).
+
+      * DATA AREA RETURNED FROM ZIPREGN
+       01 ZPR-SORTIE.
+          02 ZPR-CODE-RETOUR       PIC X(02).
+             88 ZPR-RETOUR-OK          VALUE '00'.
+             88 ZPR-RETOUR-KO          VALUE '08'.
+          02 ZPR-OUT-DEPARTEMENT   PIC X(03).
+          02 ZPR-OUT-REGION        PIC X(02).
