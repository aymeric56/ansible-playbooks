@@ -0,0 +1,241 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVTNRECN.
+
+      ******************************************************************
+      * MATCH-MERGE RECONCILIATION BETWEEN THE CICS/Db2 CONTACTS TABLE
+      * AND THE IMS PHONEBOOK DATABASE. BOTH SIDES ARE READ IN
+      * LASTNAME-ASCENDING ORDER - FSYS010 IS A FLAT EXTRACT OF THE
+      * CONTACTS TABLE (ACTIVE ROWS ONLY, PRODUCED BY A Db2 UNLOAD
+      * STEP AHEAD OF THIS ONE, SAME LASTNAME/FIRSTNAME/PHONE/ZIPCODE
+      * SHAPE AS PBOOKDBN/PBOOKDB2), AND THE IMS SIDE IS WALKED
+      * DIRECTLY WITH SEQUENTIAL GN CALLS. FSYS020 GETS ONE LINE PER
+      * DISCREPANCY (PRESENT ON ONE SIDE ONLY, OR PRESENT ON BOTH WITH
+      * DIFFERING FIELDS).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSYS010 ASSIGN TO UT-S-SYS010.
+           SELECT FSYS020 ASSIGN TO UT-S-SYS020.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FSYS010
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-SYS010.
+           05  T-LAST-NAME     PIC  X(10).
+           05  T-FIRST-NAME    PIC  X(10).
+           05  T-EXTENSION     PIC  X(10).
+           05  T-ZIP-CODE      PIC  X(07).
+
+       FD  FSYS020
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-SYS020          PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES AND STATUS CODES
+      ******************************************************************
+
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *SEGMENT AND SSA AREAS - SAME SHAPE AS IVTNIMS
+      ******************************************************************
+
+       01  PHONEBOOK-SEG.
+           05  LAST-NAME       PIC  X(10).
+           05  FIRST-NAME      PIC  X(10).
+           05  EXTENSION       PIC  X(10).
+           05  ZIP-CODE        PIC  X(7).
+           05  FILLER          PIC  X(3).
+
+       01  PHONEBOOK-SSA.
+           05  FILLER          PIC  X(08)        VALUE "A1111111".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *WORKING VARIABLES
+      ******************************************************************
+
+       77  WS-EOF-DB2          PIC 9             VALUE 0.
+       77  WS-EOF-IMS          PIC 9             VALUE 0.
+
+       77  WS-COUNT-MATCH      PIC 9(07)         VALUE 0.
+       77  WS-COUNT-MISMATCH   PIC 9(07)         VALUE 0.
+       77  WS-COUNT-DB2-ONLY   PIC 9(07)         VALUE 0.
+       77  WS-COUNT-IMS-ONLY   PIC 9(07)         VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-REPORT-KEY-TYPE      PIC X(14).
+           05  FILLER                  PIC X(02).
+           05  WS-REPORT-LAST-NAME     PIC X(10).
+           05  FILLER                  PIC X(02).
+           05  WS-REPORT-FIRST-NAME    PIC X(10).
+           05  FILLER                  PIC X(02).
+           05  WS-REPORT-EXTENSION     PIC X(10).
+           05  FILLER                  PIC X(02).
+           05  WS-REPORT-ZIP-CODE      PIC X(07).
+           05  FILLER                  PIC X(21).
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB - SAME SHAPE AS IVTNIMS
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+
+           OPEN INPUT  FSYS010.
+           OPEN OUTPUT FSYS020.
+
+           PERFORM READ-DB2-RECORD THRU READ-DB2-RECORD-END.
+           PERFORM READ-IMS-RECORD THRU READ-IMS-RECORD-END.
+
+           PERFORM COMPARE-RECORDS THRU COMPARE-RECORDS-END
+             UNTIL WS-EOF-DB2 = 1 AND WS-EOF-IMS = 1.
+
+           PERFORM WRITE-TRAILER THRU WRITE-TRAILER-END.
+
+           CLOSE FSYS010.
+           CLOSE FSYS020.
+
+           GOBACK.
+
+      * PROCEDURE TO READ THE NEXT CONTACTS EXTRACT RECORD
+       READ-DB2-RECORD.
+           READ FSYS010
+             AT END
+               MOVE 1 TO WS-EOF-DB2
+           END-READ.
+       READ-DB2-RECORD-END.
+
+      * PROCEDURE TO READ THE NEXT PHONEBOOK ENTRY FROM IMS
+       READ-IMS-RECORD.
+           CALL "CBLTDLI"
+             USING GN, DBPCB, PHONEBOOK-SEG, PHONEBOOK-SSA.
+           IF DBSTAT NOT = SPACES
+           THEN
+             MOVE 1 TO WS-EOF-IMS
+             IF DBSTAT NOT = GE AND DBSTAT NOT = GB
+             THEN
+               DISPLAY 'IVTNRECN - BAD GN STATUS CODE: ' DBSTAT
+             END-IF
+           END-IF.
+       READ-IMS-RECORD-END.
+
+      * PROCEDURE TO COMPARE THE CURRENT PAIR OF RECORDS AND ADVANCE
+      * WHICHEVER SIDE(S) MATCHED, KEEPING BOTH STREAMS IN LASTNAME
+      * ORDER AS IN A CLASSIC SEQUENTIAL MATCH-MERGE
+       COMPARE-RECORDS.
+           IF WS-EOF-DB2 = 1
+           THEN
+             PERFORM WRITE-IMS-ONLY THRU WRITE-IMS-ONLY-END
+             PERFORM READ-IMS-RECORD THRU READ-IMS-RECORD-END
+           ELSE
+             IF WS-EOF-IMS = 1
+             THEN
+               PERFORM WRITE-DB2-ONLY THRU WRITE-DB2-ONLY-END
+               PERFORM READ-DB2-RECORD THRU READ-DB2-RECORD-END
+             ELSE
+               EVALUATE TRUE
+                 WHEN T-LAST-NAME < LAST-NAME
+                   PERFORM WRITE-DB2-ONLY THRU WRITE-DB2-ONLY-END
+                   PERFORM READ-DB2-RECORD THRU READ-DB2-RECORD-END
+                 WHEN T-LAST-NAME > LAST-NAME
+                   PERFORM WRITE-IMS-ONLY THRU WRITE-IMS-ONLY-END
+                   PERFORM READ-IMS-RECORD THRU READ-IMS-RECORD-END
+                 WHEN OTHER
+                   IF T-FIRST-NAME = FIRST-NAME AND
+                      T-EXTENSION = EXTENSION AND
+                      T-ZIP-CODE = ZIP-CODE
+                   THEN
+                     ADD 1 TO WS-COUNT-MATCH
+                   ELSE
+                     PERFORM WRITE-MISMATCH THRU WRITE-MISMATCH-END
+                   END-IF
+                   PERFORM READ-DB2-RECORD THRU READ-DB2-RECORD-END
+                   PERFORM READ-IMS-RECORD THRU READ-IMS-RECORD-END
+               END-EVALUATE
+             END-IF
+           END-IF.
+       COMPARE-RECORDS-END.
+
+      * PROCEDURE TO REPORT A CONTACT PRESENT IN Db2 BUT NOT IN IMS
+       WRITE-DB2-ONLY.
+           ADD 1 TO WS-COUNT-DB2-ONLY.
+           MOVE 'IN DB2 ONLY   ' TO WS-REPORT-KEY-TYPE.
+           MOVE T-LAST-NAME TO WS-REPORT-LAST-NAME.
+           MOVE T-FIRST-NAME TO WS-REPORT-FIRST-NAME.
+           MOVE T-EXTENSION TO WS-REPORT-EXTENSION.
+           MOVE T-ZIP-CODE TO WS-REPORT-ZIP-CODE.
+           MOVE WS-REPORT-LINE TO ENR-SYS020.
+           WRITE ENR-SYS020.
+       WRITE-DB2-ONLY-END.
+
+      * PROCEDURE TO REPORT A CONTACT PRESENT IN IMS BUT NOT IN Db2
+       WRITE-IMS-ONLY.
+           ADD 1 TO WS-COUNT-IMS-ONLY.
+           MOVE 'IN IMS ONLY   ' TO WS-REPORT-KEY-TYPE.
+           MOVE LAST-NAME TO WS-REPORT-LAST-NAME.
+           MOVE FIRST-NAME TO WS-REPORT-FIRST-NAME.
+           MOVE EXTENSION TO WS-REPORT-EXTENSION.
+           MOVE ZIP-CODE TO WS-REPORT-ZIP-CODE.
+           MOVE WS-REPORT-LINE TO ENR-SYS020.
+           WRITE ENR-SYS020.
+       WRITE-IMS-ONLY-END.
+
+      * PROCEDURE TO REPORT A CONTACT PRESENT ON BOTH SIDES WHOSE
+      * FIELDS DISAGREE
+       WRITE-MISMATCH.
+           ADD 1 TO WS-COUNT-MISMATCH.
+           MOVE 'FIELD MISMATCH' TO WS-REPORT-KEY-TYPE.
+           MOVE T-LAST-NAME TO WS-REPORT-LAST-NAME.
+           MOVE T-FIRST-NAME TO WS-REPORT-FIRST-NAME.
+           MOVE T-EXTENSION TO WS-REPORT-EXTENSION.
+           MOVE T-ZIP-CODE TO WS-REPORT-ZIP-CODE.
+           MOVE WS-REPORT-LINE TO ENR-SYS020.
+           WRITE ENR-SYS020.
+       WRITE-MISMATCH-END.
+
+      * PROCEDURE TO WRITE THE CONTROL-TOTAL TRAILER
+       WRITE-TRAILER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TOTALS        ' TO WS-REPORT-KEY-TYPE.
+           MOVE WS-REPORT-LINE TO ENR-SYS020.
+           WRITE ENR-SYS020.
+
+           DISPLAY 'IVTNRECN MATCHED    : ' WS-COUNT-MATCH.
+           DISPLAY 'IVTNRECN MISMATCHED : ' WS-COUNT-MISMATCH.
+           DISPLAY 'IVTNRECN DB2 ONLY   : ' WS-COUNT-DB2-ONLY.
+           DISPLAY 'IVTNRECN IMS ONLY   : ' WS-COUNT-IMS-ONLY.
+       WRITE-TRAILER-END.
