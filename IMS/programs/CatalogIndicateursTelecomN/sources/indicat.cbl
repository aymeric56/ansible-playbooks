@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDICAT.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * MESSAGE PROCESSING
+       77 VALID-INPUT               PIC 9         VALUE 0.
+       77 TERM-IO                   PIC 9         VALUE 0.
+       77 TERM-LOOP                 PIC 9         VALUE 0.
+       77 DISP-SQLCODE              PIC +ZZZZZZZZ9.
+
+      ******************************************************************
+      *Host variables
+      ******************************************************************
+       01 W-HOSTVAR-IMSVIP.
+          05 W-LEV-ID               PIC S9(10) COMP.
+          05 W-IND-EXEMPLE          PIC X(150).
+          05 W-IND-ID               PIC S9(10) COMP.
+          05 W-IND-DEFINITION       PIC X(150).
+          05 W-IND-NATURE           PIC X(20).
+          05 W-IND-MESURABLE        PIC S9(2) COMP.
+          05 W-IND-SCOPE            PIC X(20).
+          05 W-IND-TYPE             PIC X(20).
+          05 W-IND-SOURCE           PIC X(255).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Pointer to API-INFO structure
+       01 WS-API-INFO        USAGE POINTER VALUE NULL.
+
+      * Data Area name to get
+       01 WS-DATA-AREA-NAME  PIC X(16).
+
+      * The address of a returned Data Area Element
+       01 WS-ELEMENT         USAGE POINTER VALUE NULL.
+
+      * Length of element for BAQGETN call.
+       01 WS-ELEMENT-LENGTH  PIC 9(9) COMP-5.
+
+      * Prepare to print messages to the log
+       01 WS-FAIL-TYPE       PIC X(18) VALUE SPACES.
+       01 WS-CC9             PIC 9(5).
+       01 WS-RC9             PIC 9(5).
+       01 WS-ST9             PIC 9(5).
+
+      * Display this message to CICS log
+       01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
+
+      *    POUR DISPLAY SQLCODE
+       01  W-SQLCODE PIC S999.
+       01  SQLCODE-POUR-DISPLAY PIC ----.
+
+       LINKAGE SECTION.
+
+       COPY INDCPY.
+
+      *----------------------------------------------------------------*
+      * PROCEDURE DIVISION FOR INDICATEUR CRUD OPERATIONS
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING ENTREE-SI SORTIE-SI.
+
+       BEGIN.
+
+               INITIALIZE SORTIE-SI
+               MOVE SPACES TO SORTIE-SI
+
+               DISPLAY "Dans INDICAT !"
+
+               EVALUATE INSI-COMMAND
+                       WHEN 'IADD    '
+                            PERFORM ADD-INDICATEUR
+                       WHEN 'IDISPLAY'
+                            PERFORM DISPLAY-INDICATEUR
+                       WHEN 'IUPDATE '
+                            PERFORM UPDATE-INDICATEUR
+                       WHEN 'IDELETE '
+                            PERFORM DELETE-INDICATEUR
+                       WHEN OTHER
+                            DISPLAY 'INVALID COMMAND RECEIVED:'
+                                      INSI-COMMAND
+               END-EVALUATE
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * ADD-INDICATEUR PROCEDURE
+      *----------------------------------------------------------------*
+       ADD-INDICATEUR.
+
+           DISPLAY "INSI-LEV-ID : " INSI-LEV-ID
+           DISPLAY "INSI-IND-EXEMPLE : " INSI-IND-EXEMPLE
+
+           MOVE INSI-LEV-ID          TO W-LEV-ID
+           MOVE INSI-IND-EXEMPLE     TO W-IND-EXEMPLE
+           MOVE INSI-IND-DEFINITION  TO W-IND-DEFINITION
+           MOVE INSI-IND-NATURE      TO W-IND-NATURE
+           MOVE INSI-IND-MESURABLE   TO W-IND-MESURABLE
+           MOVE INSI-IND-SCOPE       TO W-IND-SCOPE
+           MOVE INSI-IND-TYPE        TO W-IND-TYPE
+           MOVE INSI-IND-SOURCE      TO W-IND-SOURCE
+
+           EXEC SQL INSERT INTO INDICATEUR (
+                      id_levier,
+                      exemple_indicateur,
+                      definition_indicateur,
+                      nature_indicateur,
+                      mesurable_indicateur,
+                      perimetre_indicateur,
+                      type_indicateur,
+                      source_indicateur
+                          )
+                VALUES (
+                      :W-LEV-ID,
+                      :W-IND-EXEMPLE,
+                      :W-IND-DEFINITION,
+                      :W-IND-NATURE,
+                      :W-IND-MESURABLE,
+                      :W-IND-SCOPE,
+                      :W-IND-TYPE,
+                      :W-IND-SOURCE
+                      )
+           END-EXEC
+
+           DISPLAY "SQL code : " SQLCODE
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'ADDED' TO OUTSI-MESSAGE
+                MOVE INSI-RECORD-IND TO OUTSI-RECORD-IND
+           WHEN +100
+                MOVE 'ADD FAILED' TO OUTSI-MESSAGE
+                PERFORM DISPLAY-SQL-CODE
+           WHEN OTHER
+                MOVE 'ADD FAILED' TO OUTSI-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * DISPLAY-INDICATEUR PROCEDURE
+      *----------------------------------------------------------------*
+       DISPLAY-INDICATEUR.
+           DISPLAY 'Je passe dans DISPLAY-INDICATEUR   '
+           MOVE INSI-IND-ID TO W-IND-ID
+           EXEC SQL SELECT id_indicateur,
+                           id_levier,
+                           exemple_indicateur,
+                           definition_indicateur,
+                           nature_indicateur,
+                           mesurable_indicateur,
+                           perimetre_indicateur,
+                           type_indicateur,
+                           source_indicateur
+                INTO :W-IND-ID,
+                     :W-LEV-ID,
+                     :W-IND-EXEMPLE,
+                     :W-IND-DEFINITION,
+                     :W-IND-NATURE,
+                     :W-IND-MESURABLE,
+                     :W-IND-SCOPE,
+                     :W-IND-TYPE,
+                     :W-IND-SOURCE
+                FROM INDICATEUR
+                WHERE id_indicateur = :W-IND-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DISPLAYED' TO OUTSI-MESSAGE
+                MOVE W-IND-ID TO OUTSI-IND-ID
+                MOVE W-LEV-ID TO OUTSI-LEV-ID
+                MOVE W-IND-EXEMPLE TO OUTSI-IND-EXEMPLE
+                MOVE W-IND-DEFINITION TO OUTSI-IND-DEFINITION
+                MOVE W-IND-NATURE TO OUTSI-IND-NATURE
+                MOVE W-IND-MESURABLE TO OUTSI-IND-MESURABLE
+                MOVE W-IND-SCOPE TO OUTSI-IND-SCOPE
+                MOVE W-IND-TYPE TO OUTSI-IND-TYPE
+                MOVE W-IND-SOURCE TO OUTSI-IND-SOURCE
+           WHEN +100
+                MOVE 'DISPLAY FAILED' TO OUTSI-MESSAGE
+           WHEN OTHER
+                MOVE 'DISPLAY FAILED' TO OUTSI-MESSAGE
+                Perform DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * UPDATE-INDICATEUR PROCEDURE
+      *----------------------------------------------------------------*
+       UPDATE-INDICATEUR.
+           MOVE INSI-IND-ID          TO W-IND-ID
+           MOVE INSI-LEV-ID          TO W-LEV-ID
+           MOVE INSI-IND-EXEMPLE     TO W-IND-EXEMPLE
+           MOVE INSI-IND-DEFINITION  TO W-IND-DEFINITION
+           MOVE INSI-IND-NATURE      TO W-IND-NATURE
+           MOVE INSI-IND-MESURABLE   TO W-IND-MESURABLE
+           MOVE INSI-IND-SCOPE       TO W-IND-SCOPE
+           MOVE INSI-IND-TYPE        TO W-IND-TYPE
+           MOVE INSI-IND-SOURCE      TO W-IND-SOURCE
+
+           EXEC SQL UPDATE INDICATEUR
+                SET id_levier = :W-LEV-ID,
+                    exemple_indicateur = :W-IND-EXEMPLE,
+                    definition_indicateur = :W-IND-DEFINITION,
+                    nature_indicateur = :W-IND-NATURE,
+                    mesurable_indicateur = :W-IND-MESURABLE,
+                    perimetre_indicateur = :W-IND-SCOPE,
+                    type_indicateur = :W-IND-TYPE,
+                    source_indicateur = :W-IND-SOURCE
+                WHERE id_indicateur = :W-IND-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'UPDATED' TO OUTSI-MESSAGE
+                MOVE INSI-RECORD-IND TO OUTSI-RECORD-IND
+           WHEN +100
+                MOVE 'UPDATE FAILED' TO OUTSI-MESSAGE
+           WHEN OTHER
+                MOVE 'UPDATE FAILED' TO OUTSI-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-INDICATEUR PROCEDURE
+      *----------------------------------------------------------------*
+       DELETE-INDICATEUR.
+           MOVE INSI-IND-ID TO W-IND-ID
+
+           EXEC SQL DELETE FROM INDICATEUR
+                WHERE id_indicateur = :W-IND-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DELETED' TO OUTSI-MESSAGE
+           WHEN +100
+                MOVE 'DELETE FAILED' TO OUTSI-MESSAGE
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSI-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      * Permet de récupérer plus d'informations sur l'erreur SQL
+       DISPLAY-SQL-CODE.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'SQLCODE  : ' DISP-SQLCODE
+           DISPLAY 'SQLSTATE : ' SQLSTATE
+           DISPLAY 'SQLERRML : ' SQLERRML
+           DISPLAY 'SQLERRMC : ' SQLERRMC
+           .
+
+       END PROGRAM INDICAT.
