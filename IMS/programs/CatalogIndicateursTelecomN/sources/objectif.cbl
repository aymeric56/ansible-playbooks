@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBJECTIF.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * MESSAGE PROCESSING
+       77 VALID-INPUT               PIC 9         VALUE 0.
+       77 TERM-IO                   PIC 9         VALUE 0.
+       77 TERM-LOOP                 PIC 9         VALUE 0.
+       77 DISP-SQLCODE              PIC +ZZZZZZZZ9.
+
+      ******************************************************************
+      *Host variables
+      ******************************************************************
+       01 W-HOSTVAR-IMSVIP.
+          05 W-OBJ-ID               PIC S9(10) COMP.
+          05 W-OBJ-NAME             PIC X(150).
+          05 W-OBJ-DES              PIC X(150).
+          05 W-PERSP-ID             PIC S9(10) COMP.
+
+       01  W-NB-LEV-ENFANTS      PIC S9(10) COMP.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Pointer to API-INFO structure
+       01 WS-API-INFO        USAGE POINTER VALUE NULL.
+
+      * Data Area name to get
+       01 WS-DATA-AREA-NAME  PIC X(16).
+
+      * The address of a returned Data Area Element
+       01 WS-ELEMENT         USAGE POINTER VALUE NULL.
+
+      * Length of element for BAQGETN call.
+       01 WS-ELEMENT-LENGTH  PIC 9(9) COMP-5.
+
+      * Prepare to print messages to the log
+       01 WS-FAIL-TYPE       PIC X(18) VALUE SPACES.
+       01 WS-CC9             PIC 9(5).
+       01 WS-RC9             PIC 9(5).
+       01 WS-ST9             PIC 9(5).
+
+      * Display this message to CICS log
+       01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
+
+      *    POUR DISPLAY SQLCODE
+       01  W-SQLCODE PIC S999.
+       01  SQLCODE-POUR-DISPLAY PIC ----.
+
+       LINKAGE SECTION.
+
+       COPY OBJCPY.
+
+      *----------------------------------------------------------------*
+      * PROCEDURE DIVISION FOR OBJECTIF CRUD OPERATIONS
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING ENTREE-SO SORTIE-SO.
+
+       BEGIN.
+
+               INITIALIZE SORTIE-SO
+               MOVE SPACES TO SORTIE-SO
+
+               DISPLAY "Dans OBJECTIF !"
+
+               EVALUATE INSO-COMMAND
+                       WHEN 'OADD    '
+                            PERFORM ADD-OBJECTIF
+                       WHEN 'ODISPLAY'
+                            PERFORM DISPLAY-OBJECTIF
+                       WHEN 'OUPDATE '
+                            PERFORM UPDATE-OBJECTIF
+                       WHEN 'ODELETE '
+                            PERFORM DELETE-OBJECTIF
+                       WHEN OTHER
+                            DISPLAY 'INVALID COMMAND RECEIVED:'
+                                      INSO-COMMAND
+               END-EVALUATE
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * ADD-OBJECTIF PROCEDURE
+      *----------------------------------------------------------------*
+       ADD-OBJECTIF.
+
+           DISPLAY "INSO-OBJ-NAME : " INSO-OBJ-NAME
+           DISPLAY "INSO-OBJ-DES : " INSO-OBJ-DES
+
+           MOVE INSO-OBJ-NAME TO W-OBJ-NAME
+           MOVE INSO-OBJ-DES  TO W-OBJ-DES
+           MOVE INSO-PERSP-ID TO W-PERSP-ID
+
+           EXEC SQL INSERT INTO OBJECTIF (
+                      nom_objectif,
+                      desc_objectif,
+                      id_perspective
+                          )
+                VALUES (
+                      :W-OBJ-NAME,
+                      :W-OBJ-DES,
+                      :W-PERSP-ID
+                      )
+           END-EXEC
+
+           DISPLAY "SQL code : " SQLCODE
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'ADDED' TO OUTSO-MESSAGE
+                MOVE INSO-RECORD-OBJ TO OUTSO-RECORD-OBJ
+           WHEN +100
+                MOVE 'ADD FAILED' TO OUTSO-MESSAGE
+                PERFORM DISPLAY-SQL-CODE
+           WHEN OTHER
+                MOVE 'ADD FAILED' TO OUTSO-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * DISPLAY-OBJECTIF PROCEDURE
+      *----------------------------------------------------------------*
+       DISPLAY-OBJECTIF.
+           DISPLAY 'Je passe dans DISPLAY-OBJECTIF   '
+           MOVE INSO-OBJ-ID TO W-OBJ-ID
+           EXEC SQL SELECT id_objectif,
+                           nom_objectif,
+                           desc_objectif,
+                           id_perspective
+                INTO :W-OBJ-ID,
+                     :W-OBJ-NAME,
+                     :W-OBJ-DES,
+                     :W-PERSP-ID
+                FROM OBJECTIF
+                WHERE id_objectif = :W-OBJ-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DISPLAYED' TO OUTSO-MESSAGE
+                MOVE W-OBJ-ID TO OUTSO-OBJ-ID
+                MOVE W-OBJ-NAME TO OUTSO-OBJ-NAME
+                MOVE W-OBJ-DES TO OUTSO-OBJ-DES
+                MOVE W-PERSP-ID TO OUTSO-PERSP-ID
+           WHEN +100
+                MOVE 'DISPLAY FAILED' TO OUTSO-MESSAGE
+           WHEN OTHER
+                MOVE 'DISPLAY FAILED' TO OUTSO-MESSAGE
+                Perform DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * UPDATE-OBJECTIF PROCEDURE
+      *----------------------------------------------------------------*
+       UPDATE-OBJECTIF.
+           MOVE INSO-OBJ-ID   TO W-OBJ-ID
+           MOVE INSO-OBJ-NAME TO W-OBJ-NAME
+           MOVE INSO-OBJ-DES  TO W-OBJ-DES
+           MOVE INSO-PERSP-ID TO W-PERSP-ID
+
+           EXEC SQL UPDATE OBJECTIF
+                SET nom_objectif = :W-OBJ-NAME,
+                    desc_objectif = :W-OBJ-DES,
+                    id_perspective = :W-PERSP-ID
+                WHERE id_objectif = :W-OBJ-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'UPDATED' TO OUTSO-MESSAGE
+                MOVE INSO-RECORD-OBJ TO OUTSO-RECORD-OBJ
+           WHEN +100
+                MOVE 'UPDATE FAILED' TO OUTSO-MESSAGE
+           WHEN OTHER
+                MOVE 'UPDATE FAILED' TO OUTSO-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-OBJECTIF PROCEDURE
+      *----------------------------------------------------------------*
+       DELETE-OBJECTIF.
+           MOVE INSO-OBJ-ID TO W-OBJ-ID
+
+           EXEC SQL SELECT COUNT(*)
+                INTO :W-NB-LEV-ENFANTS
+                FROM LEVIER
+                WHERE id_objectif = :W-OBJ-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-NB-LEV-ENFANTS > 0
+                   MOVE 'DELETE FAILED - LEVIERS EXIST'
+                     TO OUTSO-MESSAGE
+                ELSE
+                   PERFORM DELETE-OBJECTIF-ROW
+                END-IF
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSO-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-OBJECTIF-ROW PROCEDURE - PERFORMED ONLY WHEN THE OBJECTIF
+      * HAS NO LEVIER CHILDREN LEFT
+      *----------------------------------------------------------------*
+       DELETE-OBJECTIF-ROW.
+           EXEC SQL DELETE FROM OBJECTIF
+                WHERE id_objectif = :W-OBJ-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DELETED' TO OUTSO-MESSAGE
+           WHEN +100
+                MOVE 'DELETE FAILED' TO OUTSO-MESSAGE
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSO-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      * Permet de récupérer plus d'informations sur l'erreur SQL
+       DISPLAY-SQL-CODE.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'SQLCODE  : ' DISP-SQLCODE
+           DISPLAY 'SQLSTATE : ' SQLSTATE
+           DISPLAY 'SQLERRML : ' SQLERRML
+           DISPLAY 'SQLERRMC : ' SQLERRMC
+           .
+
+       END PROGRAM OBJECTIF.
