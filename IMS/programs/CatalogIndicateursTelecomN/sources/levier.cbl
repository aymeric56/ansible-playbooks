@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEVIER.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * MESSAGE PROCESSING
+       77 VALID-INPUT               PIC 9         VALUE 0.
+       77 TERM-IO                   PIC 9         VALUE 0.
+       77 TERM-LOOP                 PIC 9         VALUE 0.
+       77 DISP-SQLCODE              PIC +ZZZZZZZZ9.
+
+      ******************************************************************
+      *Host variables
+      ******************************************************************
+       01 W-HOSTVAR-IMSVIP.
+          05 W-LEV-ID               PIC S9(10) COMP.
+          05 W-LEV-NAME             PIC X(150).
+          05 W-OBJ-ID               PIC S9(10) COMP.
+
+       01  W-NB-IND-ENFANTS      PIC S9(10) COMP.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Pointer to API-INFO structure
+       01 WS-API-INFO        USAGE POINTER VALUE NULL.
+
+      * Data Area name to get
+       01 WS-DATA-AREA-NAME  PIC X(16).
+
+      * The address of a returned Data Area Element
+       01 WS-ELEMENT         USAGE POINTER VALUE NULL.
+
+      * Length of element for BAQGETN call.
+       01 WS-ELEMENT-LENGTH  PIC 9(9) COMP-5.
+
+      * Prepare to print messages to the log
+       01 WS-FAIL-TYPE       PIC X(18) VALUE SPACES.
+       01 WS-CC9             PIC 9(5).
+       01 WS-RC9             PIC 9(5).
+       01 WS-ST9             PIC 9(5).
+
+      * Display this message to CICS log
+       01 WS-DISPLAY-MSG     PIC X(78) VALUE ALL SPACES.
+
+      *    POUR DISPLAY SQLCODE
+       01  W-SQLCODE PIC S999.
+       01  SQLCODE-POUR-DISPLAY PIC ----.
+
+       LINKAGE SECTION.
+
+       COPY LEVCPY.
+
+      *----------------------------------------------------------------*
+      * PROCEDURE DIVISION FOR LEVIER CRUD OPERATIONS
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING ENTREE-SL SORTIE-SL.
+
+       BEGIN.
+
+               INITIALIZE SORTIE-SL
+               MOVE SPACES TO SORTIE-SL
+
+               DISPLAY "Dans LEVIER !"
+
+               EVALUATE INSL-COMMAND
+                       WHEN 'LADD    '
+                            PERFORM ADD-LEVIER
+                       WHEN 'LDISPLAY'
+                            PERFORM DISPLAY-LEVIER
+                       WHEN 'LUPDATE '
+                            PERFORM UPDATE-LEVIER
+                       WHEN 'LDELETE '
+                            PERFORM DELETE-LEVIER
+                       WHEN OTHER
+                            DISPLAY 'INVALID COMMAND RECEIVED:'
+                                      INSL-COMMAND
+               END-EVALUATE
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * ADD-LEVIER PROCEDURE
+      *----------------------------------------------------------------*
+       ADD-LEVIER.
+
+           DISPLAY "INSL-LEV-NAME : " INSL-LEV-NAME
+           DISPLAY "INSL-OBJ-ID : " INSL-OBJ-ID
+
+           MOVE INSL-LEV-NAME TO W-LEV-NAME
+           MOVE INSL-OBJ-ID   TO W-OBJ-ID
+
+           EXEC SQL INSERT INTO LEVIER (
+                      nom_levier,
+                      id_objectif
+                          )
+                VALUES (
+                      :W-LEV-NAME,
+                      :W-OBJ-ID
+                      )
+           END-EXEC
+
+           DISPLAY "SQL code : " SQLCODE
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'ADDED' TO OUTSL-MESSAGE
+                MOVE INSL-RECORD-LEV TO OUTSL-RECORD-LEV
+           WHEN +100
+                MOVE 'ADD FAILED' TO OUTSL-MESSAGE
+                PERFORM DISPLAY-SQL-CODE
+           WHEN OTHER
+                MOVE 'ADD FAILED' TO OUTSL-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * DISPLAY-LEVIER PROCEDURE
+      *----------------------------------------------------------------*
+       DISPLAY-LEVIER.
+           DISPLAY 'Je passe dans DISPLAY-LEVIER   '
+           MOVE INSL-LEV-ID TO W-LEV-ID
+           EXEC SQL SELECT id_levier,
+                           nom_levier,
+                           id_objectif
+                INTO :W-LEV-ID,
+                     :W-LEV-NAME,
+                     :W-OBJ-ID
+                FROM LEVIER
+                WHERE id_levier = :W-LEV-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DISPLAYED' TO OUTSL-MESSAGE
+                MOVE W-LEV-ID TO OUTSL-LEV-ID
+                MOVE W-LEV-NAME TO OUTSL-LEV-NAME
+                MOVE W-OBJ-ID TO OUTSL-OBJ-ID
+           WHEN +100
+                MOVE 'DISPLAY FAILED' TO OUTSL-MESSAGE
+           WHEN OTHER
+                MOVE 'DISPLAY FAILED' TO OUTSL-MESSAGE
+                Perform DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * UPDATE-LEVIER PROCEDURE
+      *----------------------------------------------------------------*
+       UPDATE-LEVIER.
+           MOVE INSL-LEV-ID   TO W-LEV-ID
+           MOVE INSL-LEV-NAME TO W-LEV-NAME
+           MOVE INSL-OBJ-ID   TO W-OBJ-ID
+
+           EXEC SQL UPDATE LEVIER
+                SET nom_levier = :W-LEV-NAME,
+                    id_objectif = :W-OBJ-ID
+                WHERE id_levier = :W-LEV-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'UPDATED' TO OUTSL-MESSAGE
+                MOVE INSL-RECORD-LEV TO OUTSL-RECORD-LEV
+           WHEN +100
+                MOVE 'UPDATE FAILED' TO OUTSL-MESSAGE
+           WHEN OTHER
+                MOVE 'UPDATE FAILED' TO OUTSL-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-LEVIER PROCEDURE
+      *----------------------------------------------------------------*
+       DELETE-LEVIER.
+           MOVE INSL-LEV-ID TO W-LEV-ID
+
+           EXEC SQL SELECT COUNT(*)
+                INTO :W-NB-IND-ENFANTS
+                FROM INDICATEUR
+                WHERE id_levier = :W-LEV-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-NB-IND-ENFANTS > 0
+                   MOVE 'DELETE FAILED - INDICATEURS EXIST'
+                     TO OUTSL-MESSAGE
+                ELSE
+                   PERFORM DELETE-LEVIER-ROW
+                END-IF
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSL-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-LEVIER-ROW PROCEDURE - PERFORMED ONLY WHEN THE LEVIER
+      * HAS NO INDICATEUR CHILDREN LEFT
+      *----------------------------------------------------------------*
+       DELETE-LEVIER-ROW.
+           EXEC SQL DELETE FROM LEVIER
+                WHERE id_levier = :W-LEV-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DELETED' TO OUTSL-MESSAGE
+           WHEN +100
+                MOVE 'DELETE FAILED' TO OUTSL-MESSAGE
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSL-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+           END-EVALUATE
+
+           .
+
+      * Permet de récupérer plus d'informations sur l'erreur SQL
+       DISPLAY-SQL-CODE.
+           MOVE SQLCODE TO DISP-SQLCODE
+           DISPLAY 'SQLCODE  : ' DISP-SQLCODE
+           DISPLAY 'SQLSTATE : ' SQLSTATE
+           DISPLAY 'SQLERRML : ' SQLERRML
+           DISPLAY 'SQLERRMC : ' SQLERRMC
+           .
+
+       END PROGRAM LEVIER.
