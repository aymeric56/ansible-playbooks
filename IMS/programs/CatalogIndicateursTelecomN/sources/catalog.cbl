@@ -43,17 +43,12 @@
       ******************************************************************
 
        COPY PERSPCPY.
+       COPY OBJCPY.
+       COPY LEVCPY.
+       COPY INDCPY.
 
       *     EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      ******************************************************************
-      *Host variables
-      ******************************************************************
-       01 W-HOSTVAR-IMSVIP.
-          05 W-PERSP-ID             PIC S9(10) COMP.
-          05 W-PERSP-NAME           PIC X(150).
-          05 W-PERSP-DES            PIC X(150).
-
       * Pointer to API-INFO structure
        01 WS-API-INFO        USAGE POINTER VALUE NULL.
 
@@ -146,17 +141,17 @@
                EVALUATE TRUE
                WHEN TPSTAT-OK
                WHEN TPSTAT-EXIST
-      *              PERFORM VALIDATE-INPUT
+                    PERFORM VALIDATE-INPUT
                     IF VALID-INPUT = 0
                        EVALUATE IN-COMMAND(1:1)
                        WHEN 'P'
                             PERFORM SUB-PERSPECTIVE
                        WHEN 'O'
-                            PERFORM DISPLAY-PERSPECTIVE
+                            PERFORM SUB-OBJECTIF
                        WHEN 'L'
-                            PERFORM UPDATE-PERSPECTIVE
+                            PERFORM SUB-LEVIER
                        WHEN 'I'
-                            PERFORM DELETE-PERSPECTIVE
+                            PERFORM SUB-INDICAT
                        WHEN OTHER
                             DISPLAY 'INVALID COMMAND RECEIVED:'
                                             IN-COMMAND
@@ -174,58 +169,184 @@
            STOP RUN
            .
 
+      *----------------------------------------------------------------*
+      * VALIDATE-INPUT PROCEDURE - REJECTS ANY MESSAGE WHOSE COMMAND
+      * IS NOT ONE OF THE KNOWN PER-ENTITY COMMANDS BEFORE IT IS
+      * DISPATCHED TO A SUB-PROGRAM
+      *----------------------------------------------------------------*
+       VALIDATE-INPUT.
+           MOVE 0 TO VALID-INPUT
+
+           EVALUATE IN-COMMAND
+           WHEN 'PADD    '
+           WHEN 'PDISPLAY'
+           WHEN 'PDISPBYN'
+           WHEN 'PUPDATE '
+           WHEN 'PDELETE '
+           WHEN 'PLIST   '
+           WHEN 'OADD    '
+           WHEN 'ODISPLAY'
+           WHEN 'OUPDATE '
+           WHEN 'ODELETE '
+           WHEN 'LADD    '
+           WHEN 'LDISPLAY'
+           WHEN 'LUPDATE '
+           WHEN 'LDELETE '
+           WHEN 'IADD    '
+           WHEN 'IDISPLAY'
+           WHEN 'IUPDATE '
+           WHEN 'IDELETE '
+                CONTINUE
+           WHEN OTHER
+                MOVE 1 TO VALID-INPUT
+                MOVE 'INVALID COMMAND' TO OUT-MESSAGE
+                PERFORM INSERT-IO
+           END-EVALUATE
+
+           IF VALID-INPUT = 0
+              PERFORM VALIDATE-RECORD-FIELDS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * VALIDATE-RECORD-FIELDS - FOR AN ADD OR UPDATE COMMAND, REJECTS
+      * THE MESSAGE IF THE FIELDS CARRIED IN THE MATCHING IN-RECORD-xxx
+      * REDEFINITION ARE BLANK
+      *----------------------------------------------------------------*
+       VALIDATE-RECORD-FIELDS.
+           EVALUATE IN-COMMAND
+           WHEN 'PADD    '
+           WHEN 'PUPDATE '
+                IF IN-PERSP-NAME OF IN-RECORD-PERSP = SPACES
+                   MOVE 1 TO VALID-INPUT
+                END-IF
+           WHEN 'OADD    '
+           WHEN 'OUPDATE '
+                IF IN-OBJ-NAME OF IN-RECORD-OBJ = SPACES
+                   MOVE 1 TO VALID-INPUT
+                END-IF
+           WHEN 'LADD    '
+           WHEN 'LUPDATE '
+                IF IN-LEV-NAME OF IN-RECORD-LEV = SPACES
+                   MOVE 1 TO VALID-INPUT
+                END-IF
+           WHEN 'IADD    '
+           WHEN 'IUPDATE '
+                IF IN-IND-DEFINITION OF IN-RECORD-IND = SPACES
+                   MOVE 1 TO VALID-INPUT
+                END-IF
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE
+
+           IF VALID-INPUT = 1
+              MOVE 'BLANK REQUIRED FIELD' TO OUT-MESSAGE
+              PERFORM INSERT-IO
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * ADD-PERSPECTIVE PROCEDURE
       *----------------------------------------------------------------*
        SUB-PERSPECTIVE.
            DISPLAY "Dans Sub Perspective"
-           MOVE IN-COMMAND      to INSP-COMMAND
-           MOVE IN-RECORD-PERSP to INSP-RECORD-PERSP
+           IF IN-COMMAND = 'PLIST   '
+              PERFORM LIST-PERSPECTIVES
+           ELSE
+              MOVE IN-COMMAND      to INSP-COMMAND
+              MOVE IN-RECORD-PERSP to INSP-RECORD-PERSP
 
-           CALL C-PERSP USING ENTREE-SP SORTIE-SP
-           END-CALL
+              CALL C-PERSP USING ENTREE-SP SORTIE-SP SORTIE-SP-50
+              END-CALL
 
-           MOVE OUTSP-MESSAGE to OUT-MESSAGE
-           MOVE OUTSP-RECORD-PERSP to OUT-RECORD-PERSP
+              MOVE OUTSP-MESSAGE to OUT-MESSAGE
+              MOVE OUTSP-RECORD-PERSP to OUT-RECORD-PERSP
       *      MOVE "ADDED" to OUT-MESSAGE
 
-           PERFORM INSERT-IO
+              PERFORM INSERT-IO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * LIST-PERSPECTIVES PROCEDURE - RETURNS UP TO 50 ROWS TO THE
+      * REQUESTING TERMINAL VIA THE IOPCB
+      *----------------------------------------------------------------*
+       LIST-PERSPECTIVES.
+           MOVE IN-COMMAND TO INSP-COMMAND
+
+           CALL C-PERSP USING ENTREE-SP SORTIE-SP SORTIE-SP-50
+           END-CALL
+
+           MOVE OUTSP-MESSAGE-50 TO OUT-MESSAGE-50
+           MOVE OUTSP-NUM-RECORDS-50 TO OUT-NUM-RECORDS
+
+           PERFORM COPY-PERSPECTIVE-LIST-ROW
+              VARYING OUT-IDX-50 FROM 1 BY 1
+              UNTIL OUT-IDX-50 > OUT-NUM-RECORDS
+
+           PERFORM INSERT-IO-PERSP-50
            .
 
       *----------------------------------------------------------------*
-      * DISPLAY-PERSPECTIVE PROCEDURE
+      * COPY-PERSPECTIVE-LIST-ROW PROCEDURE - COPIES ONE ROW FROM THE
+      * PERSP SUB-PROGRAM'S OUTPUT AREA TO THE CATALOG OUTPUT AREA
       *----------------------------------------------------------------*
-       DISPLAY-PERSPECTIVE.
-           DISPLAY 'Je passe dans DISPLAY-PERSPECTIVE   '
-           MOVE IN-PERSP-ID of IN-RECORD-PERSP TO W-PERSP-ID
+       COPY-PERSPECTIVE-LIST-ROW.
+           MOVE OUTSP-PERSP-ID-REC(OUT-IDX-50)
+             TO OUT-PERSP-ID-REC(OUT-IDX-50)
+           MOVE OUTSP-PERSP-NAME-REC(OUT-IDX-50)
+             TO OUT-PERSP-NAME-REC(OUT-IDX-50)
+           MOVE OUTSP-PERSP-DES-REC(OUT-IDX-50)
+             TO OUT-PERSP-DES-REC(OUT-IDX-50)
+           .
 
+      *----------------------------------------------------------------*
+      * SUB-OBJECTIF PROCEDURE
+      *----------------------------------------------------------------*
+       SUB-OBJECTIF.
+           DISPLAY "Dans Sub Objectif"
+           MOVE IN-COMMAND    to INSO-COMMAND
+           MOVE IN-RECORD-OBJ to INSO-RECORD-OBJ
+
+           CALL C-OBJECTIF USING ENTREE-SO SORTIE-SO
+           END-CALL
+
+           MOVE OUTSO-MESSAGE to OUT-MESSAGE
+           MOVE OUTSO-RECORD-OBJ to OUT-RECORD-OBJ
 
            PERFORM INSERT-IO
            .
 
       *----------------------------------------------------------------*
-      * UPDATE-PERSPECTIVE PROCEDURE
+      * SUB-LEVIER PROCEDURE
       *----------------------------------------------------------------*
-       UPDATE-PERSPECTIVE.
-           MOVE IN-PERSP-ID of IN-RECORD-PERSP TO W-PERSP-ID
-           MOVE IN-PERSP-NAME of IN-RECORD-PERSP TO W-PERSP-NAME
-           MOVE IN-PERSP-DES of IN-RECORD-PERSP TO W-PERSP-DES
+       SUB-LEVIER.
+           DISPLAY "Dans Sub Levier"
+           MOVE IN-COMMAND    to INSL-COMMAND
+           MOVE IN-RECORD-LEV to INSL-RECORD-LEV
 
+           CALL C-LEVIER USING ENTREE-SL SORTIE-SL
+           END-CALL
 
-      *     EXEC SQL
-      *         SELECT MAX(id_perspective)
-      *         INTO :W-PERSP-ID
-      *         FROM PERSPECTIVE
-      *     END-EXEC
+           MOVE OUTSL-MESSAGE to OUT-MESSAGE
+           MOVE OUTSL-RECORD-LEV to OUT-RECORD-LEV
 
            PERFORM INSERT-IO
            .
 
       *----------------------------------------------------------------*
-      * DELETE-PERSPECTIVE PROCEDURE
+      * SUB-INDICAT PROCEDURE
       *----------------------------------------------------------------*
-       DELETE-PERSPECTIVE.
-           MOVE IN-PERSP-ID of IN-RECORD-PERSP TO W-PERSP-ID
+       SUB-INDICAT.
+           DISPLAY "Dans Sub Indicat"
+           MOVE IN-COMMAND    to INSI-COMMAND
+           MOVE IN-RECORD-IND to INSI-RECORD-IND
+
+           CALL C-INDICAT USING ENTREE-SI SORTIE-SI
+           END-CALL
+
+           MOVE OUTSI-MESSAGE to OUT-MESSAGE
+           MOVE OUTSI-RECORD-IND to OUT-RECORD-IND
 
            PERFORM INSERT-IO
            .
@@ -260,4 +381,17 @@
            END-IF
            .
 
+       INSERT-IO-PERSP-50.
+           COMPUTE OUT-LL-50 = LENGTH OF OUTPUT-MSG-50
+           MOVE 0 TO OUT-ZZ-50
+           CALL 'CBLTDLI' USING ISRT
+                                LTERMPCB
+                                OUTPUT-MSG-50
+
+           IF TPSTAT NOT = SPACES
+              DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                      TPSTAT
+           END-IF
+           .
+
        END PROGRAM CATALOG.
\ No newline at end of file
