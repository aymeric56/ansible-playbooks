@@ -49,6 +49,20 @@
        01  W-SQLCODE PIC S999.
        01  SQLCODE-POUR-DISPLAY PIC ----.
 
+      *    NOMBRE D'OBJECTIFS RATTACHES A LA PERSPECTIVE A SUPPRIMER
+       01  W-NB-OBJ-ENFANTS      PIC S9(10) COMP.
+
+      *    ANCIENNES VALEURS POUR L'HISTORIQUE DE MODIFICATION
+       01  W-OLD-PERSP-NAME      PIC X(150).
+       01  W-OLD-PERSP-DES       PIC X(150).
+
+      *----------------------------------------------------------------*
+      *    COMMUNICATION AREA FOR THE SHARED SQL ERROR LOGGING MODULE  *
+      *----------------------------------------------------------------*
+       COPY SQLERRLGC.
+
+       01 C-SQLERRLOG PIC X(09) VALUE 'SQLERRLOG'.
+
        LINKAGE SECTION.
 
        COPY PERSPCPY.
@@ -56,7 +70,7 @@
       *----------------------------------------------------------------*
       * PROCEDURE DIVISION FOR PERSPECTIVE CRUD OPERATIONS
       *----------------------------------------------------------------*
-       PROCEDURE DIVISION USING ENTREE-SP SORTIE-SP.
+       PROCEDURE DIVISION USING ENTREE-SP SORTIE-SP SORTIE-SP-50.
 
        BEGIN.
 
@@ -70,10 +84,14 @@
                             PERFORM ADD-PERSPECTIVE
                        WHEN 'PDISPLAY'
                             PERFORM DISPLAY-PERSPECTIVE
+                       WHEN 'PDISPBYN'
+                            PERFORM DISPLAY-PERSPECTIVE-BY-NAME
                        WHEN 'PUPDATE '
                             PERFORM UPDATE-PERSPECTIVE
                        WHEN 'PDELETE '
                             PERFORM DELETE-PERSPECTIVE
+                       WHEN 'PLIST   '
+                            PERFORM LIST-PERSPECTIVE
                        WHEN OTHER
                             DISPLAY 'INVALID COMMAND RECEIVED:'
                                       INSP-COMMAND
@@ -111,10 +129,12 @@
                 MOVE INSP-RECORD-PERSP TO OUTSP-RECORD-PERSP
            WHEN +100
                 MOVE 'ADD FAILED' TO OUTSP-MESSAGE
+                MOVE 'ADD-PERSPECTIVE' TO ERL-IN-PARAGRAPH
                 PERFORM DISPLAY-SQL-CODE
            WHEN OTHER
                 MOVE 'ADD FAILED' TO OUTSP-MESSAGE
                 DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                MOVE 'ADD-PERSPECTIVE' TO ERL-IN-PARAGRAPH
                 PERFORM DISPLAY-SQL-CODE
            END-EVALUATE
            .
@@ -151,6 +171,39 @@
 
            .
 
+      *----------------------------------------------------------------*
+      * DISPLAY-PERSPECTIVE-BY-NAME PROCEDURE - SAME AS
+      * DISPLAY-PERSPECTIVE BUT KEYED ON nom_perspective INSTEAD OF
+      * id_perspective
+      *----------------------------------------------------------------*
+       DISPLAY-PERSPECTIVE-BY-NAME.
+           DISPLAY 'Je passe dans DISPLAY-PERSPECTIVE-BY-NAME   '
+           MOVE INSP-PERSP-NAME TO W-PERSP-NAME
+           EXEC SQL SELECT id_perspective,
+                           nom_perspective,
+                           desc_perspective
+                INTO :W-PERSP-ID,
+                     :W-PERSP-NAME,
+                     :W-PERSP-DES
+                FROM PERSPECTIVE
+                WHERE nom_perspective = :W-PERSP-NAME
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                MOVE 'DISPLAYED' TO OUTSP-MESSAGE
+                MOVE W-PERSP-ID TO OUTSP-PERSP-ID
+                MOVE W-PERSP-NAME TO OUTSP-PERSP-NAME
+                MOVE W-PERSP-DES TO OUTSP-PERSP-DES
+           WHEN +100
+                MOVE 'DISPLAY FAILED' TO OUTSP-MESSAGE
+           WHEN OTHER
+                MOVE 'DISPLAY FAILED' TO OUTSP-MESSAGE
+                MOVE 'DISP-PERSP-BY-NAME' TO ERL-IN-PARAGRAPH
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
+
       *----------------------------------------------------------------*
       * UPDATE-PERSPECTIVE PROCEDURE
       *----------------------------------------------------------------*
@@ -159,6 +212,14 @@
            MOVE INSP-PERSP-NAME TO W-PERSP-NAME
            MOVE INSP-PERSP-DES  TO W-PERSP-DES
 
+           EXEC SQL SELECT nom_perspective,
+                           desc_perspective
+                INTO :W-OLD-PERSP-NAME,
+                     :W-OLD-PERSP-DES
+                FROM PERSPECTIVE
+                WHERE id_perspective = :W-PERSP-ID
+           END-EXEC
+
            EXEC SQL UPDATE PERSPECTIVE
                 SET nom_perspective = :W-PERSP-NAME,
                     desc_perspective = :W-PERSP-DES
@@ -169,6 +230,7 @@
            WHEN 0
                 MOVE 'UPDATED' TO OUTSP-MESSAGE
                 MOVE INSP-RECORD-PERSP TO OUTSP-RECORD-PERSP
+                PERFORM AUDIT-PERSPECTIVE-UPDATE
            WHEN +100
                 MOVE 'UPDATE FAILED' TO OUTSP-MESSAGE
            WHEN OTHER
@@ -178,12 +240,72 @@
 
            .
 
+      *----------------------------------------------------------------*
+      * AUDIT-PERSPECTIVE-UPDATE PROCEDURE - LOGS THE BEFORE/AFTER
+      * VALUES OF A SUCCESSFUL UPDATE TO PERSPECTIVE_HISTORY. AN AUDIT
+      * FAILURE IS DISPLAYED BUT DOES NOT FAIL THE UPDATE ITSELF.
+      *----------------------------------------------------------------*
+       AUDIT-PERSPECTIVE-UPDATE.
+           EXEC SQL INSERT INTO PERSPECTIVE_HISTORY (
+                      id_perspective,
+                      old_nom_perspective,
+                      old_desc_perspective,
+                      new_nom_perspective,
+                      new_desc_perspective,
+                      date_modification
+                          )
+                VALUES (
+                      :W-PERSP-ID,
+                      :W-OLD-PERSP-NAME,
+                      :W-OLD-PERSP-DES,
+                      :W-PERSP-NAME,
+                      :W-PERSP-DES,
+                      CURRENT TIMESTAMP
+                      )
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'AUDIT-PERSPECTIVE-UPDATE - BAD SQLCODE : '
+                      SQLCODE
+              MOVE 'AUDIT-PERSP-UPDATE' TO ERL-IN-PARAGRAPH
+              PERFORM DISPLAY-SQL-CODE
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * DELETE-PERSPECTIVE PROCEDURE
       *----------------------------------------------------------------*
        DELETE-PERSPECTIVE.
            MOVE INSP-PERSP-ID TO W-PERSP-ID
 
+           EXEC SQL SELECT COUNT(*)
+                INTO :W-NB-OBJ-ENFANTS
+                FROM OBJECTIF
+                WHERE id_perspective = :W-PERSP-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                IF W-NB-OBJ-ENFANTS > 0
+                   MOVE 'DELETE FAILED - OBJECTIFS EXIST'
+                     TO OUTSP-MESSAGE
+                ELSE
+                   PERFORM DELETE-PERSPECTIVE-ROW
+                END-IF
+           WHEN OTHER
+                MOVE 'DELETE FAILED' TO OUTSP-MESSAGE
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                MOVE 'DELETE-PERSPECTIVE' TO ERL-IN-PARAGRAPH
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-PERSPECTIVE-ROW PROCEDURE - PERFORMED ONLY WHEN THE
+      * PERSPECTIVE HAS NO REMAINING CHILD OBJECTIFS
+      *----------------------------------------------------------------*
+       DELETE-PERSPECTIVE-ROW.
            EXEC SQL DELETE FROM PERSPECTIVE
                 WHERE id_perspective = :W-PERSP-ID
            END-EXEC
@@ -197,16 +319,84 @@
                 MOVE 'DELETE FAILED' TO OUTSP-MESSAGE
                 DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
            END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * LIST-PERSPECTIVE PROCEDURE - RETURNS UP TO 50 PERSPECTIVE ROWS
+      *----------------------------------------------------------------*
+       LIST-PERSPECTIVE.
+           MOVE 0 TO OUTSP-NUM-RECORDS-50
+           MOVE SPACES TO OUTSP-MESSAGE-50
+
+           EXEC SQL DECLARE PLIST-CSR CURSOR FOR
+                SELECT id_perspective,
+                       nom_perspective,
+                       desc_perspective
+                  FROM PERSPECTIVE
+                  ORDER BY id_perspective
+           END-EXEC
+
+           EXEC SQL OPEN PLIST-CSR END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 0
+                PERFORM FETCH-PERSPECTIVE-ROW
+                   WITH TEST BEFORE
+                   UNTIL SQLCODE NOT = 0
+                      OR OUTSP-NUM-RECORDS-50 = 50
+
+                EXEC SQL CLOSE PLIST-CSR END-EXEC
+
+                IF OUTSP-NUM-RECORDS-50 = 0
+                   MOVE 'NO PERSPECTIVES FOUND' TO OUTSP-MESSAGE-50
+                ELSE
+                   MOVE 'LISTED' TO OUTSP-MESSAGE-50
+                END-IF
+           WHEN OTHER
+                MOVE 'LIST FAILED' TO OUTSP-MESSAGE-50
+                DISPLAY 'ERROR: BAD SQLCODE: ' SQLCODE
+                MOVE 'LIST-PERSPECTIVE' TO ERL-IN-PARAGRAPH
+                PERFORM DISPLAY-SQL-CODE
+           END-EVALUATE
+           .
 
+      *----------------------------------------------------------------*
+      * FETCH-PERSPECTIVE-ROW PROCEDURE - PERFORMED ONCE PER CURSOR ROW
+      *----------------------------------------------------------------*
+       FETCH-PERSPECTIVE-ROW.
+           EXEC SQL FETCH PLIST-CSR
+                INTO :W-PERSP-ID, :W-PERSP-NAME, :W-PERSP-DES
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO OUTSP-NUM-RECORDS-50
+              MOVE W-PERSP-ID
+                TO OUTSP-PERSP-ID-REC(OUTSP-NUM-RECORDS-50)
+              MOVE W-PERSP-NAME
+                TO OUTSP-PERSP-NAME-REC(OUTSP-NUM-RECORDS-50)
+              MOVE W-PERSP-DES
+                TO OUTSP-PERSP-DES-REC(OUTSP-NUM-RECORDS-50)
+           END-IF
            .
 
-      * Permet de récupérer plus d'informations sur l'erreur SQL
+      * Permet de récupérer plus d'informations sur l'erreur SQL.
+      * ERL-IN-PARAGRAPH doit avoir été renseigné par l'appelant avant
+      * ce PERFORM, avec le nom de la procédure qui a déclenché
+      * l'erreur, pour que SQL_ERROR_LOG permette de retrouver
+      * l'opération métier en cause
        DISPLAY-SQL-CODE.
            MOVE SQLCODE TO DISP-SQLCODE
            DISPLAY 'SQLCODE  : ' DISP-SQLCODE
            DISPLAY 'SQLSTATE : ' SQLSTATE
            DISPLAY 'SQLERRML : ' SQLERRML
            DISPLAY 'SQLERRMC : ' SQLERRMC
+
+      * On archive l'erreur dans SQL_ERROR_LOG pour ne pas dépendre du
+      * job log, qui finit toujours par être purgé
+           MOVE 'PERSP' TO ERL-IN-PROGRAM
+           MOVE SQLCODE TO ERL-IN-SQLCODE
+           MOVE SQLSTATE TO ERL-IN-SQLSTATE
+           CALL C-SQLERRLOG USING ERL-ENTREE ERL-SORTIE
            .
 
        END PROGRAM PERSP.
\ No newline at end of file
