@@ -0,0 +1,15 @@
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED PHONE-EXTENSION VALIDATION
+      *MODULE - USED BY CALL 'PHONEVAL' USING PHV-ENTREE PHV-SORTIE
+      ******************************************************************
+
+      * DATA AREA FOR THE CALL TO PHONEVAL
+       01 PHV-ENTREE.
+          02 PHV-IN-EXTENSION       PIC X(10).
+
+      * DATA AREA RETURNED FROM PHONEVAL
+       01 PHV-SORTIE.
+          02 PHV-CODE-RETOUR        PIC X(02).
+             88 PHV-RETOUR-OK           VALUE '00'.
+             88 PHV-RETOUR-KO           VALUE '08'.
+          02 PHV-MESSAGE            PIC X(40).
