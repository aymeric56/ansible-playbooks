@@ -0,0 +1,17 @@
+      ******************************************************************
+      *COMMUNICATION AREA FOR THE SHARED SQL ERROR LOGGING MODULE -
+      *USED BY CALL 'SQLERRLOG' USING ERL-ENTREE ERL-SORTIE
+      ******************************************************************
+
+      * DATA AREA FOR THE CALL TO SQLERRLOG
+       01 ERL-ENTREE.
+          02 ERL-IN-PROGRAM        PIC X(08).
+          02 ERL-IN-PARAGRAPH      PIC X(20).
+          02 ERL-IN-SQLCODE        PIC S9(9) COMP.
+          02 ERL-IN-SQLSTATE       PIC X(05).
+
+      * DATA AREA RETURNED FROM SQLERRLOG
+       01 ERL-SORTIE.
+          02 ERL-CODE-RETOUR       PIC X(02).
+             88 ERL-RETOUR-OK          VALUE '00'.
+             88 ERL-RETOUR-KO          VALUE '08'.
