@@ -38,6 +38,8 @@
            05  H-DATE-NAISS     PIC X(10).
            05  H-ADRESSE        PIC X(64).
            05  H-COD-POS-NAISS  PIC X(05).
+           05  H-COD-DEPARTEMENT PIC X(03).
+           05  H-COD-REGION     PIC X(02).
 
        01  STATUT-TRAITEMENT    PIC X(02).
            88  ANOMALIE VALUE 'KO'.
@@ -46,6 +48,19 @@
       *    POUR DISPLAY SQLCODE
        01  W-SQLCODE PIC S999.
        01  SQLCODE-POUR-DISPLAY PIC ----.
+      *
+      *    POUR LA VALIDATION DU CODE POSTAL SUR TABLE DE REFERENCE
+       01  H-NB-COD-POSTAL PIC S9(9) COMP.
+      *
+      *    POUR LA LISTE PAR PLAGE DE DATE DE NAISSANCE
+       01  H-DATE-NAISS-DEB PIC X(10).
+       01  H-DATE-NAISS-FIN PIC X(10).
+      *
+      *    COMMUNICATION AREA FOR THE SHARED SQL ERROR LOGGING MODULE
+           COPY SQLERRLGC.
+
+       01  C-SQLERRLOG PIC X(09) VALUE 'SQLERRLOG'.
+      *
 
       * VARIABLES DB2 D'ACCES A LA TABLE DB2 TPERS
            EXEC SQL
@@ -56,7 +71,9 @@
                TPERS_PRENOM        CHAR(32),
                TPERS_DATE_NAISS    DATE,
                TPERS_ADRESSE       CHAR(64),
-               TPERS_COD_POS_NAISS CHAR(5)
+               TPERS_COD_POS_NAISS CHAR(5),
+               TPERS_COD_DEPARTEMENT CHAR(3),
+               TPERS_COD_REGION    CHAR(2)
               )
            END-EXEC.
            EXEC SQL
@@ -72,6 +89,35 @@
               WHERE ID_PERS >= :H-CLE-ID-PERS
               FOR FETCH ONLY
            END-EXEC.
+           EXEC SQL
+              DECLARE C02 CURSOR FOR
+              SELECT
+               ID_PERS,
+               NOM,
+               PRENOM,
+               DATE_NAISS,
+               ADRESSE,
+               COD_POS_NAISS
+              FROM TPERS
+              WHERE DATE_NAISS BETWEEN :H-DATE-NAISS-DEB
+                                   AND :H-DATE-NAISS-FIN
+              FOR FETCH ONLY
+           END-EXEC.
+      *
+      * VARIABLES DB2 D'ACCES A LA TABLE DB2 DE REFERENCE COD_POSTAL
+           EXEC SQL
+              DECLARE COD_POSTAL TABLE
+              (
+               COD_POSTAL          CHAR(5) NOT NULL
+              )
+           END-EXEC.
+      *
+      *    COMMUNICATION AREA FOR THE SHARED ZIP-TO-REGION DERIVATION
+      *    MODULE
+           COPY ZIPREGNC.
+
+       77  C-ZIPREGN            PIC X(08) VALUE 'ZIPREGN'.
+      *
        LINKAGE SECTION.
            COPY YESPERS.
       *
@@ -107,12 +153,29 @@
                  WHEN LECTURE-SUIVANTE
                     PERFORM L01-LECTURE-SUIVANTE UNTIL ANOMALIE
                                                  OR FIN-LISTE-ATTEINTE
-                                                 OR  NB-POSTE-LISTE >= 5
+                                                 OR  NB-POSTE-LISTE
+                                                     >= 500
                  WHEN FIN-LECTURE
                     PERFORM L01-FIN-LECTURE
               END-EVALUATE
            WHEN ACCESS-INSERT
               PERFORM INSERT-TPERS
+           WHEN ACCESS-UPDATE
+              PERFORM UPDATE-TPERS
+           WHEN ACCESS-DELETE
+              PERFORM DELETE-TPERS
+           WHEN ACCESS-LIST-BY-BIRTHDATE
+              EVALUATE TRUE
+                 WHEN PREMIERE-LECTURE-NAISS
+                    PERFORM L02-PREMIERE-LECTURE
+                 WHEN LECTURE-SUIVANTE-NAISS
+                    PERFORM L02-LECTURE-SUIVANTE UNTIL ANOMALIE
+                                                 OR FIN-LISTE-ATTEINTE
+                                                 OR  NB-POSTE-LISTE
+                                                     >= 500
+                 WHEN FIN-LECTURE-NAISS
+                    PERFORM L02-FIN-LECTURE
+              END-EVALUATE
            WHEN OTHER
               PERFORM TRT-ANOMALIE
            END-EVALUATE
@@ -132,6 +195,7 @@
               PERFORM RESTITUTION-LECTURE-SIMPLE
            ELSE
       *        DISPLAY 'LECTURE SIMPLE KO'
+              MOVE 'LECTURE-SIMPLE' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-IF
@@ -152,12 +216,74 @@
               PERFORM INSERTION-DB2
            ELSE
       *       DISPLAY 'RECHERCHE DERNIERE CLE KO'
+              MOVE 'INSERT-TPERS' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-IF
 
            .
       *
+       UPDATE-TPERS.
+           MOVE  U-CLE-ID-PERS   TO H-CLE-ID-PERS
+           MOVE  U-NOM           TO H-NOM
+           MOVE  U-PRENOM        TO H-PRENOM
+           MOVE  U-DATE-NAISS    TO H-DATE-NAISS
+           MOVE  U-ADRESSE       TO H-ADRESSE
+           MOVE  U-COD-POS-NAISS TO H-COD-POS-NAISS
+
+           PERFORM VALIDER-COD-POSTAL
+
+           IF  NOT ANOMALIE
+               EXEC SQL
+                   UPDATE TPERS
+                   SET
+                     NOM           = :H-NOM,
+                     PRENOM        = :H-PRENOM,
+                     DATE_NAISS    = :H-DATE-NAISS,
+                     ADRESSE       = :H-ADRESSE,
+                     COD_POS_NAISS = :H-COD-POS-NAISS
+                   WHERE
+                     ID_PERS = :H-CLE-ID-PERS
+               END-EXEC
+
+               IF  SQLCODE = ZERO
+                   IF  SQLERRD(3) = ZERO
+                       MOVE 'AUCUNE LIGNE MISE A JOUR' TO
+                            LIBELLE-ANOMALIE
+                       PERFORM TRT-ANOMALIE
+                   END-IF
+               ELSE
+                   DISPLAY 'UPDATE ERROR '
+                   DISPLAY 'ID:' H-CLE-ID-PERS
+                   MOVE 'UPDATE-TPERS' TO ERL-IN-PARAGRAPH
+                   PERFORM FORMATAGE-ERREUR-DB2
+                   PERFORM TRT-ANOMALIE
+               END-IF
+           END-IF
+           .
+      *
+       DELETE-TPERS.
+           MOVE  D-CLE-ID-PERS   TO H-CLE-ID-PERS
+           EXEC SQL
+               DELETE FROM TPERS
+               WHERE
+                 ID_PERS = :H-CLE-ID-PERS
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               IF  SQLERRD(3) = ZERO
+                   MOVE 'AUCUNE LIGNE SUPPRIMEE' TO LIBELLE-ANOMALIE
+                   PERFORM TRT-ANOMALIE
+               END-IF
+           ELSE
+               DISPLAY 'DELETE ERROR '
+               DISPLAY 'ID:' H-CLE-ID-PERS
+               MOVE 'DELETE-TPERS' TO ERL-IN-PARAGRAPH
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           END-IF
+           .
+      *
        SELECT-DB2.
            EXEC SQL
                SELECT NOM,
@@ -187,8 +313,9 @@
            IF  SQLCODE = ZERO
                PERFORM L01-LECTURE-SUIVANTE UNTIL ANOMALIE
                                         OR FIN-LISTE-ATTEINTE
-                                        OR  NB-POSTE-LISTE >= 5
+                                        OR  NB-POSTE-LISTE >= 500
            ELSE
+              MOVE 'L01-PREMIERE-LECTURE' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-IF
@@ -212,6 +339,7 @@
            WHEN +100
               SET FIN-LISTE-ATTEINTE TO TRUE
            WHEN OTHER
+              MOVE 'L01-LECTURE-SUIVANTE' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-EVALUATE
@@ -221,10 +349,68 @@
               CLOSE C01
            END-EXEC
            IF  SQLCODE NOT = ZERO
+               MOVE 'L01-FIN-LECTURE' TO ERL-IN-PARAGRAPH
                PERFORM FORMATAGE-ERREUR-DB2
                PERFORM TRT-ANOMALIE
            END-IF
            .
+       L02-PREMIERE-LECTURE.
+      *
+      *    DISPLAY 'ENTREE DANS LECTURE LISTE PAR DATE DE NAISSANCE'
+           MOVE DATE-NAISS-DEB TO H-DATE-NAISS-DEB
+           MOVE DATE-NAISS-FIN TO H-DATE-NAISS-FIN
+      *
+           EXEC SQL
+              OPEN C02
+           END-EXEC
+           IF  SQLCODE = ZERO
+               PERFORM L02-LECTURE-SUIVANTE UNTIL ANOMALIE
+                                        OR FIN-LISTE-ATTEINTE
+                                        OR  NB-POSTE-LISTE >= 500
+           ELSE
+              MOVE 'L02-PREMIERE-LECTURE' TO ERL-IN-PARAGRAPH
+              PERFORM FORMATAGE-ERREUR-DB2
+              PERFORM TRT-ANOMALIE
+           END-IF
+           .
+       L02-LECTURE-SUIVANTE.
+      *    DISPLAY 'LECTURE SUIVANTE PAR DATE DE NAISSANCE'
+           EXEC SQL
+              FETCH C02
+               INTO
+                      :H-CLE-ID-PERS,
+                      :H-NOM,
+                      :H-PRENOM,
+                      :H-DATE-NAISS,
+                      :H-ADRESSE,
+                      :H-COD-POS-NAISS
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              SET LISTE-EN-COURS TO TRUE
+              PERFORM  RESTITUTION-LECTURE-LISTE
+           WHEN +100
+              SET FIN-LISTE-ATTEINTE TO TRUE
+           WHEN OTHER
+              MOVE 'L02-LECTURE-SUIVANTE' TO ERL-IN-PARAGRAPH
+              PERFORM FORMATAGE-ERREUR-DB2
+              PERFORM TRT-ANOMALIE
+           END-EVALUATE
+           .
+       L02-FIN-LECTURE.
+           EXEC SQL
+              CLOSE C02
+           END-EXEC
+           IF  SQLCODE NOT = ZERO
+               MOVE 'L02-FIN-LECTURE' TO ERL-IN-PARAGRAPH
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           END-IF
+           .
+      *    ERL-IN-PARAGRAPH DOIT AVOIR ETE RENSEIGNE PAR L'APPELANT
+      *    AVANT CE PERFORM, AVEC LE NOM DE LA PROCEDURE QUI A
+      *    DECLENCHE L'ERREUR, POUR QUE SQL_ERROR_LOG PERMETTE DE
+      *    RETROUVER L'OPERATION METIER EN CAUSE
        FORMATAGE-ERREUR-DB2.
            MOVE SQLCODE TO W-SQLCODE
            MOVE W-SQLCODE TO SQLCODE-POUR-DISPLAY
@@ -233,19 +419,58 @@
            DISPLAY SQLCODE-POUR-DISPLAY
               ' ' SQLERRM ' '
            DISPLAY SQLERRD(2)
+
+      *    ON ARCHIVE L'ERREUR DANS SQL_ERROR_LOG POUR NE PAS DEPENDRE
+      *    DU JOB LOG, QUI FINIT TOUJOURS PAR ETRE PURGE
+           MOVE 'TPERSPGM' TO ERL-IN-PROGRAM
+           MOVE SQLCODE TO ERL-IN-SQLCODE
+           MOVE SQLSTATE TO ERL-IN-SQLSTATE
+           CALL C-SQLERRLOG USING ERL-ENTREE ERL-SORTIE
            .
        TRT-ANOMALIE.
       *     DISPLAY 'ANOMALIE DETECTEE'
       *
            SET ANOMALIE TO TRUE
            .
+      *
+      *    VERIFIE QUE LE CODE POSTAL PASSE EN H-COD-POS-NAISS EXISTE
+      *    DANS LA TABLE DE REFERENCE COD_POSTAL AVANT DE LAISSER
+      *    L'INSERT OU L'UPDATE COMMITTER
+       VALIDER-COD-POSTAL.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :H-NB-COD-POSTAL
+               FROM COD_POSTAL
+               WHERE COD_POSTAL = :H-COD-POS-NAISS
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               IF  H-NB-COD-POSTAL = ZERO
+                   MOVE 'CODE POSTAL INCONNU' TO LIBELLE-ANOMALIE
+                   PERFORM TRT-ANOMALIE
+               END-IF
+           ELSE
+               MOVE 'VALIDER-COD-POSTAL' TO ERL-IN-PARAGRAPH
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           END-IF
+           .
        INSERTION-DB2.
            MOVE  I-NOM           TO H-NOM
            MOVE  I-PRENOM        TO H-PRENOM
            MOVE  I-DATE-NAISS    TO H-DATE-NAISS
            MOVE  I-ADRESSE       TO H-ADRESSE
            MOVE  I-COD-POS-NAISS TO H-COD-POS-NAISS
-           EXEC SQL
+
+           PERFORM VALIDER-COD-POSTAL
+
+           MOVE  H-COD-POS-NAISS TO ZPR-IN-ZIPCODE
+           CALL C-ZIPREGN USING ZPR-ENTREE ZPR-SORTIE
+           MOVE  ZPR-OUT-DEPARTEMENT TO H-COD-DEPARTEMENT
+           MOVE  ZPR-OUT-REGION      TO H-COD-REGION
+
+           IF  NOT ANOMALIE
+               EXEC SQL
 	          INSERT INTO TPERS
            	(
                  ID_PERS,
@@ -253,7 +478,9 @@
     	            PRENOM,
   	            DATE_NAISS,
                  ADRESSE,
-                 COD_POS_NAISS
+                 COD_POS_NAISS,
+                 COD_DEPARTEMENT,
+                 COD_REGION
 
                )
 	          VALUES
@@ -263,7 +490,9 @@
                  :H-PRENOM,
                  :H-DATE-NAISS,
                  :H-ADRESSE,
-                 :H-COD-POS-NAISS
+                 :H-COD-POS-NAISS,
+                 :H-COD-DEPARTEMENT,
+                 :H-COD-REGION
                )
                END-EXEC
 
@@ -272,9 +501,11 @@
                    DISPLAY 'INSERT ERROR '
                    DISPLAY  'ID:' H-CLE-ID-PERS
                         ' CPOST:' H-COD-POS-NAISS
+                   MOVE 'INSERTION-DB2' TO ERL-IN-PARAGRAPH
                    PERFORM FORMATAGE-ERREUR-DB2
                    PERFORM TRT-ANOMALIE
                END-IF
+           END-IF
 
            .
        RESTITUTION-LECTURE-SIMPLE.
