@@ -1,6 +1,6 @@
       ****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID RECASS00.
+       PROGRAM-ID. RECASS00.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
@@ -10,6 +10,8 @@
        FILE-CONTROL.
            SELECT FSYS010 ASSIGN TO UT-S-SYS010.
            SELECT FSYS020 ASSIGN TO UT-S-SYS020.
+           SELECT FCHKPT  ASSIGN TO UT-S-CHKPT
+                          FILE STATUS IS W-FCHKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  FSYS010
@@ -24,19 +26,52 @@
            10 T-ADRESSE            PIC X(64).
            10 T-COD-POS-NAISS      PIC X(05).
            10 FILLER               PIC X(25).
+      *    ANCIEN FORMAT D'ENTREE (EX-RECASSS), REPRIS ICI COMME
+      *    UNE VUE ALTERNATIVE DU MEME ENREGISTREMENT PLUTOT QUE
+      *    DANS UN PROGRAMME A PART
+       01  ENR-SYS010-CLIENT REDEFINES ENR-SYS010.
+           10 CLIENT-ID            PIC 9(10).
+           10 CLIENT-NAME-DEC      PIC X(96).
+           10 CLIENT-INFO-DEC      PIC X(79).
+           10 FILLER               PIC X(25).
+      *    VUE TRAILER - FSYS010 PEUT ETRE ALIMENTE DIRECTEMENT PAR LE
+      *    FSYS020 DE DECLIE00 (VOIR DECLCHN), QUI SE TERMINE PAR UN
+      *    ENREGISTREMENT TRAILER 'TRLR'
+       01  ENR-SYS010-TRAILER REDEFINES ENR-SYS010.
+           10  T-TR-MARQUEUR       PIC X(04).
+               88  T-TR-EST-TRAILER    VALUE 'TRLR'.
+           10  FILLER              PIC X(206).
        FD  FSYS020
            LABEL RECORD STANDARD
            RECORDING MODE IS F
            BLOCK 0 RECORDS.
        01  ENR-SYS020.
            10 O-CLE-ID-PERS        PIC 9(10).
-           10 O-NOM                PIC X(64).
+           10 O-NOM                PIC X(96).
            10 O-PRENOM             PIC X(32).
            10 O-DATE_NAISS         PIC X(10).
            10 O-ADRESSE            PIC X(64).
            10 O-COD-POS-NAISS      PIC X(05).
            10 O-ID-ASSUR           PIC 9(10).
            10 O-LIBELLE            PIC X(32).
+           10 O-IND-ASSURANCE      PIC X(01).
+               88  IND-AVEC-ASSURANCE          VALUE 'O'.
+               88  IND-SANS-ASSURANCE          VALUE 'N'.
+       01  ENR-SYS020-TRAILER REDEFINES ENR-SYS020.
+           10  TR-MARQUEUR                        PIC X(04).
+               88  TR-EST-TRAILER                 VALUE 'TRLR'.
+           10  TR-NB-ENR                          PIC 9(08).
+           10  TR-DATE-TRAITEMENT                 PIC 9(08).
+           10  TR-CHECKSUM                        PIC 9(10).
+           10  FILLER                             PIC X(230).
+       FD  FCHKPT
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-CHKPT.
+           05  CHKPT-CLE                          PIC 9(10).
+           05  CHKPT-NB-LIGNES                     PIC 9(08).
+           05  CHKPT-CHECKSUM                      PIC 9(10).
        WORKING-STORAGE SECTION.
       ******************************************************************
       * CONSTANTES DU PROGRAMME                                        *
@@ -45,15 +80,92 @@
        COPY YESASSUR.
        77  C-TASSUR                               PIC X(09)
                                                   VALUE 'TASSUR00'.
-       01  I-I                                    PIC 9(01).
+       01  I-I                                    PIC 9(03).
        01  FIN-FICHIER                            PIC X(3) VALUE 'DEB'.
+       01  W-NB-LIGNES                            PIC 9(08) VALUE 0.
+       01  W-CHECKSUM                             PIC 9(10) VALUE 0.
+       01  W-DERNIERE-CLE-PERSONNE                PIC 9(10) VALUE 0.
+      *    FORMAT DE FSYS010 POUR CETTE EXECUTION - 'P' POUR LE
+      *    FORMAT TPERS ACTUEL (PAR DEFAUT), 'C' POUR L'ANCIEN
+      *    FORMAT CLIENT REPRIS DE RECASSS
+       01  W-FORMAT-ENTREE                        PIC X(01)
+                                                  VALUE 'P'.
+           88  FORMAT-TPERS                       VALUE 'P'.
+           88  FORMAT-CLIENT                      VALUE 'C'.
+      *    FREQUENCE DE PRISE DE CHECKPOINT, EN NOMBRE D'ENREGISTRE-
+      *    MENTS FSYS010 LUS
+       77  C-CHKPT-FREQ                           PIC 9(05)
+                                                  VALUE 01000.
+       01  W-NB-CYCLES                            PIC 9(05) VALUE 0.
+       01  W-CLE-CHECKPOINT                       PIC 9(10) VALUE 0.
+       01  W-FCHKPT-STATUS                        PIC X(02).
+           88  FCHKPT-OK                          VALUE '00'.
+           88  FCHKPT-NOT-FOUND                   VALUE '35'.
+           88  FCHKPT-EOF                         VALUE '10'.
+       01  W-CHKPT-SW                             PIC X(01) VALUE 'N'.
+           88  CHKPT-TROUVE                       VALUE 'Y'.
+      *    INDICATEUR DE SAUT DES ENREGISTREMENTS DEJA TRAITES LORS
+      *    D'UNE REPRISE SUR CHECKPOINT - FSYS010 EST SEQUENTIEL, LA
+      *    REPRISE RELIT DONC DEPUIS LE DEBUT ET SAUTE LES CLES DEJA
+      *    ECRITES JUSQU'A LA DERNIERE CLE TRAITEE
+       01  W-SAUT-SW                              PIC X(01) VALUE 'N'.
+           88  EN-SAUT-REPRISE                    VALUE 'Y'.
+      *    NOMBRE MAXIMUM DE LIGNES A ECRIRE POUR CETTE EXECUTION, LU
+      *    EN SYSIN, POUR DECOUPER UNE TRES GROSSE FUSION SUR
+      *    PLUSIEURS FENETRES BATCH EN S'APPUYANT SUR LE CHECKPOINT
+      *    (0 OU ABSENT = PAS DE LIMITE, LE JOB VA JUSQU'A FIN DE
+      *    FICHIER COMME AVANT)
+       01  W-LIMITE-SAISIE                        PIC X(08).
+       01  N-LIMITE-LIGNES                        PIC 9(08) VALUE 0.
+       01  W-LIMITE-SW                            PIC X(01) VALUE 'N'.
+           88  LIMITE-ATTEINTE                    VALUE 'Y'.
+      *    MODE MASQUAGE - QUAND ACTIF (LU EN SYSIN), NOM/PRENOM/
+      *    ADRESSE SONT REMPLACES PAR DES VALEURS TOKENISEES A PARTIR
+      *    DE LA CLE PERSONNE AVANT ECRITURE DANS FSYS020, POUR NE
+      *    PAS EXPOSER DE VRAIES DONNEES PERSONNELLES DANS UNE COPIE
+      *    HORS PRODUCTION. COD-POS-NAISS N'EST PAS MASQUE.
+       01  W-MASQUAGE-SAISI                       PIC X(01) VALUE 'N'.
+           88  MODE-MASQUAGE-ACTIF                VALUE 'O'.
+      *    TRACE UNE ANOMALIE TASSUR00 SURVENUE PENDANT L'EXECUTION,
+      *    POUR LE STATUT REMONTE EN FIN DE PROGRAMME AU RUN-CONTROL -
+      *    NE MODIFIE PAS LE TRAITEMENT DE LA PERSONNE EN COURS
+       01  W-ANOMALIE-SW                          PIC X(01) VALUE 'N'.
+           88  EN-ANOMALIE                        VALUE 'Y'.
+      *    COMMUNICATION AREA FOR THE SHARED RUN-CONTROL MODULE
+           COPY RUNCTLC.
+       77  C-RUNCTRL                              PIC X(07)
+                                                  VALUE 'RUNCTRL'.
+       01  W-RUNCTL-RUN-ID                        PIC X(26).
 
        PROCEDURE DIVISION.
 
+           MOVE 'RECASS00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'RECASS00'          TO RUNCTL-IN-STEP-NAME
+           SET  RUNCTL-DEBUT-RUN    TO TRUE
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+           MOVE RUNCTL-OUT-RUN-ID   TO W-RUNCTL-RUN-ID
+
+           ACCEPT W-FORMAT-ENTREE FROM SYSIN
+           IF  W-FORMAT-ENTREE NOT = 'C'
+               SET FORMAT-TPERS                   TO TRUE
+           END-IF
+           DISPLAY 'FORMAT FSYS010 : ' W-FORMAT-ENTREE
+
+           PERFORM LIRE-LIMITE-LIGNES
+           PERFORM LIRE-MODE-MASQUAGE
+           PERFORM LIRE-DERNIER-CHECKPOINT
+
            DISPLAY 'OPEN FSYS010'
            OPEN INPUT  FSYS010
-           DISPLAY 'OPEN FSYS020'
-           OPEN OUTPUT FSYS020
+           IF  CHKPT-TROUVE
+               MOVE 'Y' TO W-SAUT-SW
+               DISPLAY 'OPEN FSYS020 EN EXTEND'
+               OPEN EXTEND FSYS020
+           ELSE
+               DISPLAY 'OPEN FSYS020'
+               OPEN OUTPUT FSYS020
+           END-IF
 
            SET ACCESS-LIST                        TO TRUE
            SET PREMIERE-LECTURE                   TO TRUE
@@ -66,31 +178,264 @@
                  DISPLAY 'Reading'
               END-READ
 
-              MOVE T-CLE-ID-PERS TO CLE-ACCESS-LECTURE-SIM
-              DISPLAY 'La cle:' T-CLE-ID-PERS
-              CALL C-TASSUR USING ENTREE SORTIE
-              END-CALL
-              DISPLAY 'NB poste Liste:' NB-POSTE-LISTE
-
-              PERFORM VARYING I-I FROM 1 BY 1 UNTIL I-I > NB-POSTE-LISTE
-                 MOVE T-CLE-ID-PERS TO O-CLE-ID-PERS
-                 MOVE T-NOM TO O-NOM
-                 MOVE T-PRENOM TO O-PRENOM
-                 MOVE T-DATE_NAISS TO O-DATE_NAISS
-                 MOVE T-ADRESSE TO O-ADRESSE
-                 MOVE T-COD-POS-NAISS TO O-COD-POS-NAISS
-
-                 MOVE T-ID_ASSUR(I-I) TO O-ID-ASSUR
-                 MOVE T-LIBELLE(I-I) TO O-LIBELLE
-                 WRITE ENR-SYS020
-              END-PERFORM
+              IF  NOT (FIN-FICHIER = 'FIN')
+              AND T-TR-EST-TRAILER
+                  DISPLAY 'TRAILER FSYS010 IGNORE'
+                  MOVE 'FIN' TO FIN-FICHIER
+              END-IF
+
+              IF  NOT (FIN-FICHIER = 'FIN')
+                  IF  FORMAT-CLIENT
+                      MOVE CLIENT-ID TO CLE-ACCESS-LECTURE-SIM
+                      DISPLAY 'La cle:' CLIENT-ID
+                  ELSE
+                      MOVE T-CLE-ID-PERS TO CLE-ACCESS-LECTURE-SIM
+                      DISPLAY 'La cle:' T-CLE-ID-PERS
+                  END-IF
+
+                  IF  EN-SAUT-REPRISE
+                  AND CLE-ACCESS-LECTURE-SIM > W-CLE-CHECKPOINT
+                      MOVE 'N' TO W-SAUT-SW
+                  END-IF
+
+                  IF  NOT EN-SAUT-REPRISE
+                      CALL C-TASSUR USING ENTREE SORTIE
+                      END-CALL
+                      IF  RETOUR-KO
+                          SET EN-ANOMALIE TO TRUE
+                      END-IF
+                      DISPLAY 'NB poste Liste:' NB-POSTE-LISTE
+
+                      IF  NB-POSTE-LISTE = 0
+                          PERFORM ECRIRE-LIGNE-SANS-ASSURANCE
+                      ELSE
+                          PERFORM VARYING I-I FROM 1 BY 1
+                                          UNTIL I-I > NB-POSTE-LISTE
+                             PERFORM ECRIRE-LIGNE-AVEC-ASSURANCE
+                          END-PERFORM
+                      END-IF
+
+                      ADD 1 TO W-NB-CYCLES
+                      IF  W-NB-CYCLES >= C-CHKPT-FREQ
+                          PERFORM ECRIRE-CHECKPOINT
+                          MOVE 0 TO W-NB-CYCLES
+                      END-IF
+
+                      IF  N-LIMITE-LIGNES > 0
+                      AND W-NB-LIGNES >= N-LIMITE-LIGNES
+                          MOVE 'Y'   TO W-LIMITE-SW
+                          MOVE 'FIN' TO FIN-FICHIER
+                      END-IF
+                  END-IF
+              END-IF
 
            END-PERFORM
 
+           IF  LIMITE-ATTEINTE
+               PERFORM ECRIRE-CHECKPOINT
+               DISPLAY 'LIMITE DE LIGNES ATTEINTE - ARRET PROPRE '
+                       'AVEC CHECKPOINT, REPRISE POSSIBLE'
+           ELSE
+               PERFORM ECRIRE-TRAILER-SYS020
+               PERFORM ECRIRE-CHECKPOINT-FINALE
+           END-IF
+
            DISPLAY 'CLOSE FSYS020'
            CLOSE FSYS020
            DISPLAY 'CLOSE FSYS010'
            CLOSE FSYS010
 
+           MOVE 'RECASS00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'RECASS00'          TO RUNCTL-IN-STEP-NAME
+           MOVE W-RUNCTL-RUN-ID     TO RUNCTL-IN-RUN-ID
+           SET  RUNCTL-FIN-RUN      TO TRUE
+           IF  EN-ANOMALIE
+               SET RUNCTL-STATUT-KO TO TRUE
+           ELSE
+               SET RUNCTL-STATUT-OK TO TRUE
+           END-IF
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+
            GOBACK
            .
+      *
+      *    LIT LA LIMITE DE LIGNES SUR UNE CARTE DE CONTROLE SYSIN.
+      *    TOUTE VALEUR ABSENTE OU NON NUMERIQUE LAISSE LE JOB SANS
+      *    LIMITE
+       LIRE-LIMITE-LIGNES.
+           ACCEPT W-LIMITE-SAISIE FROM SYSIN
+           IF  W-LIMITE-SAISIE IS NUMERIC
+               MOVE W-LIMITE-SAISIE TO N-LIMITE-LIGNES
+           END-IF
+           DISPLAY 'LIMITE DE LIGNES POUR CETTE EXECUTION : '
+                   N-LIMITE-LIGNES
+           .
+      *
+      *    LIT SUR UNE CARTE DE CONTROLE SYSIN L'ACTIVATION DU MODE
+      *    MASQUAGE ('O' = ACTIF). TOUTE AUTRE VALEUR OU CARTE ABSENTE
+      *    LAISSE LE JOB EN MODE NORMAL (DONNEES NON MASQUEES)
+       LIRE-MODE-MASQUAGE.
+           ACCEPT W-MASQUAGE-SAISI FROM SYSIN
+           IF  W-MASQUAGE-SAISI NOT = 'O'
+               MOVE 'N' TO W-MASQUAGE-SAISI
+           END-IF
+           DISPLAY 'MODE MASQUAGE : ' W-MASQUAGE-SAISI
+           .
+      *
+      *    REMPLACE NOM/PRENOM/ADRESSE DE LA PERSONNE COURANTE
+      *    (ENR-SYS020) PAR DES VALEURS TOKENISEES A PARTIR DE SA
+      *    CLE, POUR LE MODE MASQUAGE. APPELE UNE FOIS QUE O-NOM/
+      *    O-PRENOM/O-ADRESSE/O-CLE-ID-PERS SONT DEJA RENSEIGNES
+       MASQUER-DONNEES-PERSONNE.
+           MOVE SPACES TO O-NOM
+           STRING 'PERSONNE-' O-CLE-ID-PERS
+                  DELIMITED BY SIZE INTO O-NOM
+
+           MOVE SPACES TO O-PRENOM
+           STRING 'PRENOM-' O-CLE-ID-PERS
+                  DELIMITED BY SIZE INTO O-PRENOM
+
+           MOVE SPACES TO O-ADRESSE
+           STRING '1 RUE ANONYME ' O-CLE-ID-PERS
+                  DELIMITED BY SIZE INTO O-ADRESSE
+           .
+      *
+      *    RELIT LE FICHIER DE CHECKPOINT S'IL EXISTE POUR REPRENDRE
+      *    LA FUSION A LA DERNIERE CLE TRAITEE AVEC SUCCES, EN
+      *    RECUPERANT AUSSI LE NOMBRE DE LIGNES ET LE CHECKSUM DEJA
+      *    ECRITS PAR LES EXECUTIONS PRECEDENTES. UNE CLE DE REPRISE
+      *    A 9(10) FOIS '9' SIGNALE UNE PRECEDENTE EXECUTION TERMINEE
+      *    NORMALEMENT, DONC PAS DE REPRISE.
+       LIRE-DERNIER-CHECKPOINT.
+           OPEN INPUT FCHKPT
+           IF  FCHKPT-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM UNTIL FCHKPT-EOF
+                  READ FCHKPT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE CHKPT-CLE      TO W-CLE-CHECKPOINT
+                        MOVE CHKPT-NB-LIGNES TO W-NB-LIGNES
+                        MOVE CHKPT-CHECKSUM  TO W-CHECKSUM
+                  END-READ
+               END-PERFORM
+               CLOSE FCHKPT
+               IF  W-CLE-CHECKPOINT NOT = 0
+               AND W-CLE-CHECKPOINT NOT = 9999999999
+                   MOVE 'Y' TO W-CHKPT-SW
+               ELSE
+                   MOVE 0 TO W-NB-LIGNES
+                   MOVE 0 TO W-CHECKSUM
+               END-IF
+           END-IF
+           .
+      *
+      *    ECRASE LE FICHIER DE CHECKPOINT AVEC LA DERNIERE CLE
+      *    TRAITEE AVEC SUCCES ET LES TOTAUX CUMULES
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT FCHKPT
+           MOVE W-DERNIERE-CLE-PERSONNE TO CHKPT-CLE
+           MOVE W-NB-LIGNES             TO CHKPT-NB-LIGNES
+           MOVE W-CHECKSUM              TO CHKPT-CHECKSUM
+           WRITE ENR-CHKPT
+           CLOSE FCHKPT
+           .
+      *
+      *    MARQUE LE JOB COMME TERMINE NORMALEMENT, POUR EVITER
+      *    UNE REPRISE INUTILE SI LE FICHIER EST RELANCE
+       ECRIRE-CHECKPOINT-FINALE.
+           OPEN OUTPUT FCHKPT
+           MOVE 9999999999      TO CHKPT-CLE
+           MOVE W-NB-LIGNES      TO CHKPT-NB-LIGNES
+           MOVE W-CHECKSUM       TO CHKPT-CHECKSUM
+           WRITE ENR-CHKPT
+           CLOSE FCHKPT
+           .
+      *
+      *    RECOPIE LES DONNEES DE LA PERSONNE COURANTE (FSYS010,
+      *    FORMAT TPERS) VERS LA PARTIE COMMUNE DE L'ENREGISTREMENT
+      *    DE SORTIE
+       MOVE-PERSONNE.
+           MOVE T-CLE-ID-PERS TO O-CLE-ID-PERS
+           MOVE T-NOM TO O-NOM
+           MOVE T-PRENOM TO O-PRENOM
+           MOVE T-DATE_NAISS TO O-DATE_NAISS
+           MOVE T-ADRESSE TO O-ADRESSE
+           MOVE T-COD-POS-NAISS TO O-COD-POS-NAISS
+           .
+      *
+      *    RECOPIE LES DONNEES DE LA PERSONNE COURANTE (FSYS010,
+      *    ANCIEN FORMAT CLIENT REPRIS DE RECASSS) VERS LA PARTIE
+      *    COMMUNE DE L'ENREGISTREMENT DE SORTIE. CE FORMAT NE
+      *    DISTINGUE PAS NOM/PRENOM/NAISSANCE/ADRESSE - SEUL LE
+      *    NOM COMPOSITE EST REPRIS DANS O-NOM
+       MOVE-PERSONNE-CLIENT.
+           MOVE CLIENT-ID     TO O-CLE-ID-PERS
+           MOVE CLIENT-NAME-DEC TO O-NOM
+           MOVE SPACES        TO O-PRENOM
+           MOVE SPACES        TO O-DATE_NAISS
+           MOVE SPACES        TO O-ADRESSE
+           MOVE SPACES        TO O-COD-POS-NAISS
+           .
+      *
+      *    ECRIT UNE LIGNE PAR ASSURANCE TROUVEE POUR LA PERSONNE
+       ECRIRE-LIGNE-AVEC-ASSURANCE.
+           IF  FORMAT-CLIENT
+               PERFORM MOVE-PERSONNE-CLIENT
+               MOVE CLIENT-ID       TO W-DERNIERE-CLE-PERSONNE
+           ELSE
+               PERFORM MOVE-PERSONNE
+               MOVE T-CLE-ID-PERS   TO W-DERNIERE-CLE-PERSONNE
+           END-IF
+           IF  MODE-MASQUAGE-ACTIF
+               PERFORM MASQUER-DONNEES-PERSONNE
+           END-IF
+           MOVE T-ID_ASSUR(I-I) TO O-ID-ASSUR
+           MOVE T-LIBELLE(I-I) TO O-LIBELLE
+           SET IND-AVEC-ASSURANCE TO TRUE
+           WRITE ENR-SYS020
+
+           ADD 1                        TO W-NB-LIGNES
+           ADD W-DERNIERE-CLE-PERSONNE  TO W-CHECKSUM
+           ADD T-ID_ASSUR(I-I)          TO W-CHECKSUM
+           .
+      *
+      *    LA PERSONNE N'A AUCUNE ASSURANCE - ON ECRIT QUAND MEME
+      *    UNE LIGNE, AVEC LES ZONES ASSURANCE A BLANC/ZERO ET LE
+      *    MARQUEUR A 'N', POUR NE PAS LA FAIRE DISPARAITRE DE
+      *    L'EXTRAIT JOINT
+       ECRIRE-LIGNE-SANS-ASSURANCE.
+           IF  FORMAT-CLIENT
+               PERFORM MOVE-PERSONNE-CLIENT
+               MOVE CLIENT-ID       TO W-DERNIERE-CLE-PERSONNE
+           ELSE
+               PERFORM MOVE-PERSONNE
+               MOVE T-CLE-ID-PERS   TO W-DERNIERE-CLE-PERSONNE
+           END-IF
+           IF  MODE-MASQUAGE-ACTIF
+               PERFORM MASQUER-DONNEES-PERSONNE
+           END-IF
+           MOVE 0        TO O-ID-ASSUR
+           MOVE SPACES   TO O-LIBELLE
+           SET IND-SANS-ASSURANCE TO TRUE
+           WRITE ENR-SYS020
+
+           ADD 1                        TO W-NB-LIGNES
+           ADD W-DERNIERE-CLE-PERSONNE  TO W-CHECKSUM
+           .
+      *
+      *    AJOUTE UN ENREGISTREMENT DE FIN A FSYS020 AVEC LE NOMBRE
+      *    DE LIGNES ECRITES, LA DATE DE TRAITEMENT ET UN CHECKSUM
+      *    SIMPLE DES CLES ECRITES, POUR QUE LE JOB SUIVANT DE LA
+      *    CHAINE PUISSE VERIFIER QU'IL A RECU UN EXTRAIT COMPLET
+       ECRIRE-TRAILER-SYS020.
+           MOVE SPACES           TO ENR-SYS020
+           SET  TR-EST-TRAILER   TO TRUE
+           MOVE W-NB-LIGNES      TO TR-NB-ENR
+           MOVE W-CHECKSUM       TO TR-CHECKSUM
+           ACCEPT TR-DATE-TRAITEMENT FROM DATE YYYYMMDD
+           WRITE ENR-SYS020
+           .
