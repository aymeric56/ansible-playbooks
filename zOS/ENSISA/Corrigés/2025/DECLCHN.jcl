@@ -0,0 +1,87 @@
+//DECLCHN  JOB  (BATCH),'EXTRAIT PERS+ASSUR',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : DECLCHN
+//* OBJET  : CHAINE NOCTURNE DECLIE00 -> RECASS00 PRODUISANT
+//*          L'EXTRAIT PERSONNE+ASSURANCE (FSYS020 DE RECASS00).
+//*          RECASS00 APPELLE TASSUR00 PAR CALL COBOL POUR CHAQUE
+//*          PERSONNE - CE N'EST DONC PAS UNE ETAPE JCL SEPAREE, MAIS
+//*          UN SOUS-PROGRAMME DE LA STEP020 (MEME CHARGEMENT, MEME
+//*          PLAN DB2).
+//*
+//* STEP010 (DECLIE00) PRODUIT UNE NOUVELLE GENERATION DE
+//*          PROD.BATCH.PERS.EXTRAIT.
+//* STEP020 (RECASS00) NE S'EXECUTE QUE SI STEP010 A RENDU RC=0
+//*          (COND=(0,NE,STEP010) : L'ETAPE EST COURT-CIRCUITEE SI
+//*          '0 NE RC-STEP010' EST VRAI, C'EST A DIRE SI STEP010 N'A
+//*          PAS RENDU 0). ELLE LIT LA GENERATION QUE STEP010 VIENT
+//*          DE CATALOGUER (+0) ET PRODUIT UNE NOUVELLE GENERATION DE
+//*          PROD.BATCH.PERS.ASSUR.
+//*
+//* LES DEUX BASES GDG DOIVENT AVOIR ETE CREEES AU PREALABLE PAR
+//* DECLGDG.JCL (A EXECUTER UNE SEULE FOIS).
+//*
+//* LES DATASETS DE CHECKPOINT (CHKPT) SONT DES FICHIERS FIXES, PAS
+//* DES GDG : ILS SONT RECRIS SUR PLACE A CHAQUE PRISE DE CHECKPOINT
+//* ET PORTENT L'ETAT DE REPRISE DU PROCHAIN LANCEMENT (VOIR LE
+//* MECANISME DECRIT DANS DECLIE00.CBL/RECASS00.CBL). DISP=(MOD,
+//* CATLG,CATLG) LES CREE AU PREMIER LANCEMENT SI ABSENTS.
+//*
+//* CARTES SYSIN (UNE PAR ACCEPT, DANS L'ORDRE OU LE PROGRAMME LES
+//* LIT) :
+//*   DECLIE00 : LIMITE DE LIGNES (9(08), 0/BLANC=PAS DE LIMITE),
+//*              MODE MASQUAGE ('O'=ACTIF, SINON NORMAL)
+//*   RECASS00 : FORMAT FSYS010 ('P'=TPERS, 'C'=ANCIEN CLIENT),
+//*              LIMITE DE LIGNES, MODE MASQUAGE
+//* POUR DECOUPER LA CHAINE SUR PLUSIEURS FENETRES BATCH, RESOUMETTRE
+//* CE MEME JOB AVEC UNE LIMITE NON NULLE SUR LA/LES CARTE(S)
+//* CONCERNEES - LA REPRISE SE FAIT AUTOMATIQUEMENT SUR CHECKPOINT.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DECLIE00) PLAN(DECLIEPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//SYSIN    DD  *
+00000000
+N
+/*
+//CHKPT    DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.BATCH.DECLIE00.CHKPT,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYS020   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.PERS.EXTRAIT(+1),
+//             UNIT=SYSDA,SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=210,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(0,NE,STEP010)
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(RECASS00) PLAN(RECASSPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//SYSIN    DD  *
+P
+00000000
+N
+/*
+//CHKPT    DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.BATCH.RECASS00.CHKPT,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYS010   DD  DISP=SHR,DSN=PROD.BATCH.PERS.EXTRAIT(0)
+//SYS020   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.PERS.ASSUR(+1),
+//             UNIT=SYSDA,SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=260,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
