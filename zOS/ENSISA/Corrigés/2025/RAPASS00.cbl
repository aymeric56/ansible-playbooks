@@ -0,0 +1,273 @@
+      ****************************************************************
+      * PROGRAMME BATCH = RAPPORT DE SYNTHESE SUR LA TABLE ASSURANCES
+      ****************************************************************
+      * PROGRAM:  RAPASS00
+      *
+      * AUTHOR :  Stephane PAUCOT
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPASS00.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSYS030 ASSIGN TO UT-S-SYS030.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FSYS030
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-SYS030                             PIC X(80).
+       01  ENR-SYS030-LIBELLE REDEFINES ENR-SYS030.
+           05  L30-TYPE-LIGNE                     PIC X(04).
+               88  L30-EST-LIBELLE                VALUE 'LIBE'.
+           05  L30-LIBELLE                        PIC X(32).
+           05  L30-NB-POLICES                     PIC 9(08).
+           05  FILLER                             PIC X(36).
+       01  ENR-SYS030-PERSONNE REDEFINES ENR-SYS030.
+           05  P30-TYPE-LIGNE                     PIC X(04).
+               88  P30-EST-SURCOUVERTURE          VALUE 'SURC'.
+           05  P30-ID-PERS                        PIC 9(10).
+           05  P30-LIBELLE                        PIC X(32).
+           05  P30-NB-POLICES                     PIC 9(08).
+           05  FILLER                             PIC X(26).
+       01  ENR-SYS030-ZERO REDEFINES ENR-SYS030.
+           05  Z30-TYPE-LIGNE                     PIC X(04).
+               88  Z30-EST-ZERO-POLICE            VALUE 'ZERO'.
+           05  Z30-ID-PERS                        PIC 9(10).
+           05  FILLER                             PIC X(66).
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * CONSTANTES DU PROGRAMME                                        *
+      ******************************************************************
+      *
+      * VARIABLES DB2 SYSTEM
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  W-SQLCODE PIC S999.
+       01  SQLCODE-POUR-DISPLAY PIC ----.
+       01  W-LIBELLE-ANOMALIE PIC X(98).
+       01  STATUT-TRAITEMENT PIC X(02).
+           88  ANOMALIE VALUE 'KO'.
+           88  PAS-ANOMALIE VALUE 'OK'.
+      *
+      *    SEUIL DE SURCOUVERTURE - NOMBRE DE POLICES AU-DELA DUQUEL
+      *    UNE PERSONNE EST SIGNALEE COMME SURCOUVERTE, LU EN SYSIN
+      *    (VALEUR PAR DEFAUT SI ABSENTE OU NON NUMERIQUE)
+       01  W-SEUIL-SAISI                          PIC X(03).
+       01  N-SEUIL-SURCOUVERTURE                  PIC 9(03) VALUE 003.
+      *
+       01  H-LIBELLE                              PIC X(32).
+       01  H-NB-POLICES                           PIC S9(9) COMP.
+       01  H-ID-PERS                              PIC S9(9) COMP.
+      *
+      * VARIABLES DB2 D'ACCES A LA TABLE DB2 ASSURANCES
+           EXEC SQL
+              DECLARE C01 CURSOR FOR
+              SELECT
+               LIBELLE,
+               COUNT(*)
+              FROM ASSURANCES
+              GROUP BY LIBELLE
+              ORDER BY LIBELLE
+           END-EXEC.
+           EXEC SQL
+              DECLARE C02 CURSOR FOR
+              SELECT
+               ID_PERS,
+               LIBELLE,
+               COUNT(*)
+              FROM ASSURANCES
+              GROUP BY ID_PERS, LIBELLE
+              ORDER BY ID_PERS, LIBELLE
+           END-EXEC.
+           EXEC SQL
+              DECLARE C03 CURSOR FOR
+              SELECT
+               ID_PERS
+              FROM TPERS
+              WHERE NOT EXISTS
+                 (SELECT 1 FROM ASSURANCES
+                   WHERE ASSURANCES.ID_PERS = TPERS.ID_PERS)
+              ORDER BY ID_PERS
+           END-EXEC.
+      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+           PERFORM DEBUT
+           PERFORM TRAITER-LIBELLES
+           PERFORM TRAITER-SURCOUVERTURE
+           PERFORM TRAITER-ZERO-POLICE
+           PERFORM FIN
+           GOBACK
+           .
+      *
+      * PARAGRAPHE DE DEBUT DE PROGRAMME
+       DEBUT.
+           SET PAS-ANOMALIE TO TRUE
+           PERFORM LIRE-SEUIL-SURCOUVERTURE
+           DISPLAY 'OPEN FSYS030'
+           OPEN OUTPUT FSYS030
+           .
+      *
+      *    LIT LE SEUIL DE SURCOUVERTURE SUR UNE CARTE DE CONTROLE
+      *    SYSIN. TOUTE VALEUR ABSENTE OU NON NUMERIQUE CONSERVE LE
+      *    SEUIL PAR DEFAUT
+       LIRE-SEUIL-SURCOUVERTURE.
+           ACCEPT W-SEUIL-SAISI FROM SYSIN
+           IF  W-SEUIL-SAISI IS NUMERIC
+               MOVE W-SEUIL-SAISI TO N-SEUIL-SURCOUVERTURE
+           END-IF
+           DISPLAY 'SEUIL DE SURCOUVERTURE : ' N-SEUIL-SURCOUVERTURE
+           .
+      *
+      *    ECRIT UNE LIGNE PAR LIBELLE (TYPE DE COUVERTURE) AVEC LE
+      *    NOMBRE DE POLICES SOUSCRITES SOUS CE LIBELLE
+       TRAITER-LIBELLES.
+           EXEC SQL
+              OPEN C01
+           END-EXEC
+           IF  SQLCODE NOT = ZERO
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           ELSE
+               PERFORM LIRE-LIBELLE-SUIVANT UNTIL ANOMALIE
+                                            OR SQLCODE = 100
+               EXEC SQL
+                  CLOSE C01
+               END-EXEC
+           END-IF
+           .
+       LIRE-LIBELLE-SUIVANT.
+           EXEC SQL
+              FETCH C01
+               INTO
+                      :H-LIBELLE,
+                      :H-NB-POLICES
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              MOVE SPACES           TO ENR-SYS030
+              SET  L30-EST-LIBELLE  TO TRUE
+              MOVE H-LIBELLE        TO L30-LIBELLE
+              MOVE H-NB-POLICES     TO L30-NB-POLICES
+              WRITE ENR-SYS030
+           WHEN +100
+              CONTINUE
+           WHEN OTHER
+              PERFORM FORMATAGE-ERREUR-DB2
+              PERFORM TRT-ANOMALIE
+           END-EVALUATE
+           .
+      *
+      *    ECRIT UNE LIGNE PAR PERSONNE ET PAR LIBELLE (TYPE DE
+      *    COUVERTURE) DONT LE NOMBRE DE POLICES DE CE TYPE DEPASSE LE
+      *    SEUIL DE SURCOUVERTURE (EX. DEUX POLICES AUTO POUR LA MEME
+      *    PERSONNE), PAS LE TOTAL TOUS TYPES CONFONDUS
+       TRAITER-SURCOUVERTURE.
+           EXEC SQL
+              OPEN C02
+           END-EXEC
+           IF  SQLCODE NOT = ZERO
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           ELSE
+               PERFORM LIRE-PERSONNE-SUIVANTE UNTIL ANOMALIE
+                                              OR SQLCODE = 100
+               EXEC SQL
+                  CLOSE C02
+               END-EXEC
+           END-IF
+           .
+       LIRE-PERSONNE-SUIVANTE.
+           EXEC SQL
+              FETCH C02
+               INTO
+                      :H-ID-PERS,
+                      :H-LIBELLE,
+                      :H-NB-POLICES
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              IF  H-NB-POLICES > N-SEUIL-SURCOUVERTURE
+                  MOVE SPACES                  TO ENR-SYS030
+                  SET  P30-EST-SURCOUVERTURE   TO TRUE
+                  MOVE H-ID-PERS               TO P30-ID-PERS
+                  MOVE H-LIBELLE               TO P30-LIBELLE
+                  MOVE H-NB-POLICES            TO P30-NB-POLICES
+                  WRITE ENR-SYS030
+              END-IF
+           WHEN +100
+              CONTINUE
+           WHEN OTHER
+              PERFORM FORMATAGE-ERREUR-DB2
+              PERFORM TRT-ANOMALIE
+           END-EVALUATE
+           .
+      *
+      *    ECRIT UNE LIGNE PAR PERSONNE DE TPERS N'AYANT AUCUNE
+      *    ASSURANCE EN TABLE ASSURANCES
+       TRAITER-ZERO-POLICE.
+           EXEC SQL
+              OPEN C03
+           END-EXEC
+           IF  SQLCODE NOT = ZERO
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           ELSE
+               PERFORM LIRE-ZERO-POLICE-SUIVANTE UNTIL ANOMALIE
+                                                 OR SQLCODE = 100
+               EXEC SQL
+                  CLOSE C03
+               END-EXEC
+           END-IF
+           .
+       LIRE-ZERO-POLICE-SUIVANTE.
+           EXEC SQL
+              FETCH C03
+               INTO
+                      :H-ID-PERS
+           END-EXEC
+           EVALUATE SQLCODE
+           WHEN ZERO
+              MOVE SPACES               TO ENR-SYS030
+              SET  Z30-EST-ZERO-POLICE  TO TRUE
+              MOVE H-ID-PERS            TO Z30-ID-PERS
+              WRITE ENR-SYS030
+           WHEN +100
+              CONTINUE
+           WHEN OTHER
+              PERFORM FORMATAGE-ERREUR-DB2
+              PERFORM TRT-ANOMALIE
+           END-EVALUATE
+           .
+       FORMATAGE-ERREUR-DB2.
+           MOVE SQLCODE TO W-SQLCODE
+           MOVE W-SQLCODE TO SQLCODE-POUR-DISPLAY
+           STRING 'ERREUR DB2 SQLCODE=' SQLCODE-POUR-DISPLAY ' '
+                  SQLERRM DELIMITED BY SIZE INTO W-LIBELLE-ANOMALIE
+           DISPLAY SQLCODE-POUR-DISPLAY
+              ' ' SQLERRM ' '
+           DISPLAY SQLERRD(2)
+           .
+       TRT-ANOMALIE.
+           SET ANOMALIE TO TRUE
+           .
+      *
+      * PARAGRAPHE DE FIN DE PROGRAMME
+       FIN.
+           DISPLAY 'CLOSE FSYS030'
+           CLOSE FSYS030
+           IF  ANOMALIE
+               DISPLAY 'RAPASS00 TERMINE EN ANOMALIE : '
+                        W-LIBELLE-ANOMALIE
+           END-IF
+           .
