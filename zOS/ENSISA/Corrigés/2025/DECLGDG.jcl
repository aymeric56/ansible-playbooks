@@ -0,0 +1,30 @@
+//DECLGDG  JOB  (BATCH),'DEF GDG PERS/ASSUR',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*  A EXECUTER UNE SEULE FOIS, AVANT LA PREMIERE SOUMISSION DE
+//*  DECLCHN, POUR CREER LES DEUX BASES GDG UTILISEES PAR LA CHAINE
+//*  DECLIE00/RECASS00 (VOIR DECLCHN.JCL) :
+//*
+//*    PROD.BATCH.PERS.EXTRAIT  - EXTRAIT PERSONNE PRODUIT PAR
+//*                               DECLIE00, CONSOMME PAR RECASS00
+//*    PROD.BATCH.PERS.ASSUR    - EXTRAIT PERSONNE+ASSURANCE PRODUIT
+//*                               PAR RECASS00 (SORTIE FINALE DE LA
+//*                               CHAINE)
+//*
+//*  LIMIT(14) CONSERVE 14 GENERATIONS (ENVIRON DEUX SEMAINES POUR
+//*  UNE CHAINE QUOTIDIENNE). RELANCER CE JOB EST SANS EFFET SI LES
+//*  BASES EXISTENT DEJA (IDCAMS REND RC=12 SUR DEFINE GDG DEJA
+//*  DEFINI - A IGNORER).
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.BATCH.PERS.EXTRAIT) -
+              LIMIT(14)                     -
+              NOEMPTY                       -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.BATCH.PERS.ASSUR)   -
+              LIMIT(14)                     -
+              NOEMPTY                       -
+              SCRATCH)
+/*
