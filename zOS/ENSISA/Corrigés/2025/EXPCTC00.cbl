@@ -0,0 +1,123 @@
+      ****************************************************************
+      * PROGRAMME BATCH = EXTRACTION COMPLETE DE LA TABLE DB2 CONTACTS
+      *                   VERS UN FICHIER SEQUENTIEL A FORMAT FIXE
+      ****************************************************************
+      * PROGRAM:  EXPCTC00
+      *
+      * AUTHOR :  Stephane PAUCOT
+      *
+      * OBJET  :  LES ACCES A CONTACTS (DISPLAY-CONTACT, SHOW-50-
+      *           CONTACTS) SONT TOUS CONCUS POUR UNE REPONSE BORNEE,
+      *           RENVOYEE PAR CONTENEUR CICS. CE PROGRAMME PARCOURT
+      *           TOUTE LA TABLE PAR PAGES DE 50 VIA LE MODULE PARTAGE
+      *           CNTACDB2 (FONCTION LISTE) ET ECRIT UN ENREGISTREMENT
+      *           PAR CONTACT DANS FSYS040, POUR UNE REMISE COMPLETE DE
+      *           L'ANNUAIRE A UN AUTRE SERVICE.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCTC00.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSYS040 ASSIGN TO UT-S-SYS040.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FSYS040
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-SYS040.
+           05  E40-LASTNAME                       PIC X(15).
+           05  E40-FIRSTNAME                      PIC X(15).
+           05  E40-PHONE                          PIC X(10).
+           05  E40-ZIPCODE                        PIC X(07).
+           05  E40-EMAIL                          PIC X(40).
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * CONSTANTES DU PROGRAMME                                        *
+      ******************************************************************
+
+      *    COMMUNICATION AREA FOR THE SHARED CONTACTS DB2 ACCESS MODULE
+           COPY CNTACDB2C.
+       77  C-CNTACDB2                             PIC X(08)
+                                                  VALUE 'CNTACDB2'.
+      *    COMMUNICATION AREA FOR THE SHARED RUN-CONTROL MODULE
+           COPY RUNCTLC.
+       77  C-RUNCTRL                              PIC X(07)
+                                                  VALUE 'RUNCTRL'.
+
+       01  I-I                                    PIC 9(03).
+       01  W-NB-LIGNES                            PIC 9(08) VALUE 0.
+       01  W-EXTRACTION-SW                        PIC X(01) VALUE 'N'.
+           88  FIN-EXTRACTION-ATTEINTE            VALUE 'Y'.
+       01  W-RUNCTL-RUN-ID                        PIC X(26).
+
+       PROCEDURE DIVISION.
+
+           MOVE 'EXPCTC00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'EXPCTC00'          TO RUNCTL-IN-STEP-NAME
+           SET  RUNCTL-DEBUT-RUN    TO TRUE
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+           MOVE RUNCTL-OUT-RUN-ID   TO W-RUNCTL-RUN-ID
+
+           OPEN OUTPUT FSYS040
+
+           MOVE LOW-VALUES TO CNT-IN-LASTNAME
+
+           PERFORM UNTIL FIN-EXTRACTION-ATTEINTE OR CNT-RETOUR-KO
+
+              SET  CNT-FCT-LISTE TO TRUE
+              CALL C-CNTACDB2 USING CNT-ENTREE CNT-SORTIE
+              END-CALL
+
+              IF  CNT-RETOUR-OK
+                  PERFORM VARYING I-I FROM 1 BY 1
+                          UNTIL I-I > CNT-OUT-NB-LIGNES
+                     PERFORM ECRIRE-CONTACT
+                     MOVE CNT-OUT-L-LASTNAME(I-I) TO CNT-IN-LASTNAME
+                  END-PERFORM
+
+                  IF  CNT-OUT-NB-LIGNES < 50
+                      SET FIN-EXTRACTION-ATTEINTE TO TRUE
+                  END-IF
+              END-IF
+
+           END-PERFORM
+
+           CLOSE FSYS040
+
+           MOVE 'EXPCTC00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'EXPCTC00'          TO RUNCTL-IN-STEP-NAME
+           MOVE W-RUNCTL-RUN-ID     TO RUNCTL-IN-RUN-ID
+           SET  RUNCTL-FIN-RUN      TO TRUE
+           IF  CNT-RETOUR-KO
+               SET RUNCTL-STATUT-KO TO TRUE
+           ELSE
+               SET RUNCTL-STATUT-OK TO TRUE
+           END-IF
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+
+           DISPLAY 'EXPCTC00 - NOMBRE DE CONTACTS EXTRAITS : '
+                   W-NB-LIGNES
+
+           GOBACK
+           .
+      *
+      *    ECRIT DANS FSYS040 LE CONTACT COURANT DE LA PAGE RENVOYEE
+      *    PAR CNTACDB2 (INDICE I-I DE CNT-OUT-LIGNES)
+       ECRIRE-CONTACT.
+           MOVE CNT-OUT-L-LASTNAME(I-I)  TO E40-LASTNAME
+           MOVE CNT-OUT-L-FIRSTNAME(I-I) TO E40-FIRSTNAME
+           MOVE CNT-OUT-L-PHONE(I-I)     TO E40-PHONE
+           MOVE CNT-OUT-L-ZIPCODE(I-I)   TO E40-ZIPCODE
+           MOVE CNT-OUT-L-EMAIL(I-I)     TO E40-EMAIL
+           WRITE ENR-SYS040
+           ADD 1 TO W-NB-LIGNES
+           .
