@@ -0,0 +1,26 @@
+//EXPCTC00 JOB  (BATCH),'EXTRAIT CONTACTS',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : EXPCTC00
+//* OBJET  : EXTRACTION COMPLETE DE LA TABLE DB2 CONTACTS VERS UN
+//*          FICHIER SEQUENTIEL A FORMAT FIXE (SYS040), POUR REMISE
+//*          DE L'ANNUAIRE COMPLET A UN AUTRE SERVICE. LE PROGRAMME
+//*          PARCOURT LA TABLE PAR PAGES DE 50 VIA CNTACDB2 (MEME
+//*          MODULE QUE LES PROGRAMMES CICS/IMS DU PHONEBOOK).
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXPCTC00) PLAN(EXPCTCPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//SYS040   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.CONTACTS.EXTRAIT,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
