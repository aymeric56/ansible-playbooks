@@ -0,0 +1,25 @@
+//RAPASS00 JOB  (BATCH),'SYNTHESE ASSURANCES',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*****************************************************************
+//* JOB    : RAPASS00
+//* OBJET  : RAPPORT DE SYNTHESE SUR LA TABLE Db2 ASSURANCES -
+//*          PRODUIT UN FICHIER SEQUENTIEL A FORMAT FIXE (SYS030)
+//*          SIGNALANT, PAR PERSONNE ET PAR TYPE DE POLICE, LES CAS
+//*          DE SURCOUVERTURE (VOIR RAPASS00.CBL).
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(RAPASS00) PLAN(RAPASSPL) LIB('PROD.BATCH.LOADLIB')
+  END
+/*
+//SYS030   DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BATCH.ASSUR.SYNTHESE,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
