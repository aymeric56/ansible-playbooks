@@ -25,14 +25,14 @@
 
 
       *
-       01  SORTIE PIC X(1100).
+       01  SORTIE PIC X(20113).
        01  FILLER REDEFINES SORTIE.
            05  PARTIE-FIXE-RETOUR.
                10  CODE-RETOUR     PIC X(2).
                    88  RETOUR-OK   VALUE 'OK'.
                    88  RETOUR-KO   VALUE 'KO'.
                10  LIBELLE-ANOMALIE PIC X(98).
-           05  PARTIE-VARIABLE-RETOUR    PIC X(1000).
+           05  PARTIE-VARIABLE-RETOUR    PIC X(20013).
            05  DONNEES-LECTURE-SIMPLE REDEFINES PARTIE-VARIABLE-RETOUR.
                10  S-ID_ASSUR         PIC S9(9) COMP.
                10  S-ID_PERS          PIC S9(9) COMP.
@@ -41,8 +41,8 @@
                10  STATUT-SUITE    PIC X(10).
                88  FIN-LISTE-ATTEINTE  VALUE 'FIN LISTE '.
                88  LISTE-EN-COURS      VALUE 'LISTE ENCO'.
-               10  NB-POSTE-LISTE  PIC 9(1).
-               10  TABLEAU-DONNEES OCCURS 5.
+               10  NB-POSTE-LISTE  PIC 9(3).
+               10  TABLEAU-DONNEES OCCURS 500.
                    15  T-ID_ASSUR          PIC S9(9) COMP.
                    15  T-ID_PERS           PIC S9(9) COMP.
                    15  T-LIBELLE           PIC X(32).
