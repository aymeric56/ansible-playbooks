@@ -46,6 +46,15 @@
       *    POUR DISPLAY SQLCODE
        01  W-SQLCODE PIC S999.
        01  SQLCODE-POUR-DISPLAY PIC ----.
+      *
+      *    POUR LA DETECTION DE DOUBLON A L'INSERTION
+       01  H-NB-DOUBLON PIC S9(9) COMP.
+      *
+      *    COMMUNICATION AREA FOR THE SHARED SQL ERROR LOGGING MODULE
+           COPY SQLERRLGC.
+
+       01  C-SQLERRLOG PIC X(09) VALUE 'SQLERRLOG'.
+      *
 
       * VARIABLES DB2 D'ACCES A LA TABLE DB2 ASSURANCES
            EXEC SQL
@@ -83,14 +92,111 @@
            .
       *
        TRAITEMENT.
-           PERFORM L01-PREMIERE-LECTURE
+           EVALUATE TRUE
+           WHEN ACCESS-SELECT
+              PERFORM SELECT-ASSURANCE
+           WHEN ACCESS-INSERT
+              PERFORM INSERT-ASSURANCE
+           WHEN ACCESS-LIST
+              PERFORM L01-PREMIERE-LECTURE
+           WHEN OTHER
+              PERFORM TRT-ANOMALIE
+           END-EVALUATE
            .
       *
       * PARAGRAPHE DE FIN DE PROGRAMME
        FIN.
-           PERFORM L01-FIN-LECTURE
+           IF  ACCESS-LIST
+               PERFORM L01-FIN-LECTURE
+           END-IF
            MOVE STATUT-TRAITEMENT TO CODE-RETOUR
            .
+      *
+      *    ACCES SELECT SIMPLE - RECHERCHE D'UNE ASSURANCE PAR SON
+      *    ID_ASSUR (PASSE DANS CLE-ACCESS-LECTURE-SIM)
+       SELECT-ASSURANCE.
+           MOVE CLE-ACCESS-LECTURE-SIM TO H-ID_ASSUR
+
+           EXEC SQL
+               SELECT ID_PERS,
+                      LIBELLE
+               INTO
+                      :H-ID_PERS,
+                      :H-LIBELLE
+               FROM ASSURANCES
+               WHERE
+                 ID_ASSUR = :H-ID_ASSUR
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               PERFORM RESTITUTION-LECTURE-SIMPLE
+           ELSE
+               MOVE 'SELECT-ASSURANCE' TO ERL-IN-PARAGRAPH
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           END-IF
+           .
+      *
+      *    ACCES INSERT - AJOUT D'UNE NOUVELLE ASSURANCE A PARTIR DE
+      *    I-ID_ASSUR/I-ID_PERS/I-LIBELLE
+       INSERT-ASSURANCE.
+           MOVE I-ID_ASSUR TO H-ID_ASSUR
+           MOVE I-ID_PERS  TO H-ID_PERS
+           MOVE I-LIBELLE  TO H-LIBELLE
+
+           PERFORM VERIFIER-DOUBLON-ASSURANCE
+
+           IF  NOT ANOMALIE
+               EXEC SQL
+                   INSERT INTO ASSURANCES
+                   (
+                     ID_ASSUR,
+                     ID_PERS,
+                     LIBELLE
+                   )
+                   VALUES
+                   (
+                     :H-ID_ASSUR,
+                     :H-ID_PERS,
+                     :H-LIBELLE
+                   )
+               END-EXEC
+
+               IF  SQLCODE NOT = ZERO
+                   DISPLAY 'INSERT ERROR '
+                   DISPLAY 'ID_ASSUR:' H-ID_ASSUR
+                   MOVE 'INSERT-ASSURANCE' TO ERL-IN-PARAGRAPH
+                   PERFORM FORMATAGE-ERREUR-DB2
+                   PERFORM TRT-ANOMALIE
+               END-IF
+           END-IF
+           .
+      *
+      *    REFUSE L'INSERTION SI LA PERSONNE (ID_PERS) A DEJA UNE
+      *    ASSURANCE AVEC LE MEME LIBELLE, POUR EVITER QU'UN REJEU
+      *    OU UNE RESAISIE NE DUPLIQUE LA MEME POLICE SOUS UN
+      *    NOUVEL ID_ASSUR
+       VERIFIER-DOUBLON-ASSURANCE.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :H-NB-DOUBLON
+               FROM ASSURANCES
+               WHERE ID_PERS = :H-ID_PERS
+                 AND LIBELLE = :H-LIBELLE
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               IF  H-NB-DOUBLON NOT = ZERO
+                   MOVE 'ASSURANCE DEJA EXISTANTE POUR CETTE PERSONNE'
+                        TO LIBELLE-ANOMALIE
+                   PERFORM TRT-ANOMALIE
+               END-IF
+           ELSE
+               MOVE 'VERIF-DOUBLON-ASSUR' TO ERL-IN-PARAGRAPH
+               PERFORM FORMATAGE-ERREUR-DB2
+               PERFORM TRT-ANOMALIE
+           END-IF
+           .
       *
        L01-PREMIERE-LECTURE.
       *
@@ -104,8 +210,9 @@
            IF  SQLCODE = ZERO
                PERFORM L01-LECTURE-SUIVANTE UNTIL ANOMALIE
                                         OR FIN-LISTE-ATTEINTE
-                                        OR  NB-POSTE-LISTE >= 5
+                                        OR  NB-POSTE-LISTE >= 500
            ELSE
+              MOVE 'L01-PREMIERE-LECTURE' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-IF
@@ -128,6 +235,7 @@
               SET FIN-LISTE-ATTEINTE TO TRUE
               DISPLAY 'WHEN +100:'
            WHEN OTHER
+              MOVE 'L01-LECTURE-SUIVANTE' TO ERL-IN-PARAGRAPH
               PERFORM FORMATAGE-ERREUR-DB2
               PERFORM TRT-ANOMALIE
            END-EVALUATE
@@ -137,10 +245,15 @@
               CLOSE C01
            END-EXEC
            IF  SQLCODE NOT = ZERO
+               MOVE 'L01-FIN-LECTURE' TO ERL-IN-PARAGRAPH
                PERFORM FORMATAGE-ERREUR-DB2
                PERFORM TRT-ANOMALIE
            END-IF
            .
+      *    ERL-IN-PARAGRAPH DOIT AVOIR ETE RENSEIGNE PAR L'APPELANT
+      *    AVANT CE PERFORM, AVEC LE NOM DE LA PROCEDURE QUI A
+      *    DECLENCHE L'ERREUR, POUR QUE SQL_ERROR_LOG PERMETTE DE
+      *    RETROUVER L'OPERATION METIER EN CAUSE
        FORMATAGE-ERREUR-DB2.
            MOVE SQLCODE TO W-SQLCODE
            MOVE W-SQLCODE TO SQLCODE-POUR-DISPLAY
@@ -149,12 +262,24 @@
            DISPLAY SQLCODE-POUR-DISPLAY
               ' ' SQLERRM ' '
            DISPLAY SQLERRD(2)
+
+      *    ON ARCHIVE L'ERREUR DANS SQL_ERROR_LOG POUR NE PAS DEPENDRE
+      *    DU JOB LOG, QUI FINIT TOUJOURS PAR ETRE PURGE
+           MOVE 'TASSUR00' TO ERL-IN-PROGRAM
+           MOVE SQLCODE TO ERL-IN-SQLCODE
+           MOVE SQLSTATE TO ERL-IN-SQLSTATE
+           CALL C-SQLERRLOG USING ERL-ENTREE ERL-SORTIE
            .
        TRT-ANOMALIE.
       *     DISPLAY 'ANOMALIE DETECTEE'
       *
            SET ANOMALIE TO TRUE
            .
+       RESTITUTION-LECTURE-SIMPLE.
+           MOVE H-ID_ASSUR       TO S-ID_ASSUR
+           MOVE H-ID_PERS        TO S-ID_PERS
+           MOVE H-LIBELLE        TO S-LIBELLE
+           .
        RESTITUTION-LECTURE-LISTE.
       *
       *    INCREMENTATION DE L'OCCURS DE TABLEAU POUR STOCKER
