@@ -1,6 +1,6 @@
       ****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID DECLIE00.
+       PROGRAM-ID. DECLIE00.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
@@ -9,6 +9,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FSYS020 ASSIGN TO UT-S-SYS020.
+           SELECT FCHKPT  ASSIGN TO UT-S-CHKPT
+                          FILE STATUS IS W-FCHKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  FSYS020
@@ -16,6 +18,21 @@
            RECORDING MODE IS F
            BLOCK 0 RECORDS.
        01  ENR-SYS020                             PIC X(210).
+       01  ENR-SYS020-TRAILER REDEFINES ENR-SYS020.
+           05  TR-MARQUEUR                        PIC X(04).
+               88  TR-EST-TRAILER                 VALUE 'TRLR'.
+           05  TR-NB-ENR                          PIC 9(08).
+           05  TR-DATE-TRAITEMENT                 PIC 9(08).
+           05  TR-CHECKSUM                        PIC 9(10).
+           05  FILLER                             PIC X(180).
+       FD  FCHKPT
+           LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK 0 RECORDS.
+       01  ENR-CHKPT.
+           05  CHKPT-CLE                          PIC 9(10).
+           05  CHKPT-NB-LIGNES                     PIC 9(08).
+           05  CHKPT-CHECKSUM                      PIC 9(10).
        WORKING-STORAGE SECTION.
       ******************************************************************
       * CONSTANTES DU PROGRAMME                                        *
@@ -24,11 +41,65 @@
        COPY YESPERS.
        77  C-TPERSPGM                             PIC X(09)
                                                   VALUE 'TPERSPGM'.
-       01  I-I                                    PIC 9(01).
+      *    FREQUENCE DE PRISE DE CHECKPOINT, EN NOMBRE DE CYCLES
+      *    D'APPEL A TPERSPGM (UN CYCLE = JUSQU'A 500 PERSONNES)
+       77  C-CHKPT-FREQ                           PIC 9(04)
+                                                  VALUE 0010.
+       01  I-I                                    PIC 9(03).
+       01  W-NB-CYCLES                            PIC 9(04) VALUE 0.
+       01  W-DERNIERE-CLE                         PIC 9(10) VALUE 0.
+       01  W-NB-LIGNES                            PIC 9(08) VALUE 0.
+       01  W-CHECKSUM                             PIC 9(10) VALUE 0.
+       01  W-CLE-CHECKPOINT                       PIC 9(10) VALUE 0.
+       01  W-FCHKPT-STATUS                        PIC X(02).
+           88  FCHKPT-OK                          VALUE '00'.
+           88  FCHKPT-NOT-FOUND                   VALUE '35'.
+           88  FCHKPT-EOF                         VALUE '10'.
+       01  W-CHKPT-SW                             PIC X(01) VALUE 'N'.
+           88  CHKPT-TROUVE                       VALUE 'Y'.
+      *    NOMBRE MAXIMUM DE LIGNES A ECRIRE POUR CETTE EXECUTION, LU
+      *    EN SYSIN, POUR DECOUPER UNE TRES GROSSE EXTRACTION SUR
+      *    PLUSIEURS FENETRES BATCH EN S'APPUYANT SUR LE CHECKPOINT
+      *    (0 OU ABSENT = PAS DE LIMITE, LE JOB VA JUSQU'A FIN DE
+      *    LISTE COMME AVANT)
+       01  W-LIMITE-SAISIE                        PIC X(08).
+       01  N-LIMITE-LIGNES                        PIC 9(08) VALUE 0.
+       01  W-LIMITE-SW                            PIC X(01) VALUE 'N'.
+           88  LIMITE-ATTEINTE                    VALUE 'Y'.
+      *    MODE MASQUAGE - QUAND ACTIF (LU EN SYSIN), NOM/PRENOM/
+      *    ADRESSE SONT REMPLACES PAR DES VALEURS TOKENISEES A PARTIR
+      *    DE LA CLE PERSONNE AVANT ECRITURE DANS FSYS020, POUR NE
+      *    PAS EXPOSER DE VRAIES DONNEES PERSONNELLES DANS UNE COPIE
+      *    HORS PRODUCTION. COD-POS-NAISS N'EST PAS MASQUE.
+       01  W-MASQUAGE-SAISI                       PIC X(01) VALUE 'N'.
+           88  MODE-MASQUAGE-ACTIF                VALUE 'O'.
+      *    COMMUNICATION AREA FOR THE SHARED RUN-CONTROL MODULE
+           COPY RUNCTLC.
+       77  C-RUNCTRL                              PIC X(07)
+                                                  VALUE 'RUNCTRL'.
+       01  W-RUNCTL-RUN-ID                        PIC X(26).
 
        PROCEDURE DIVISION.
 
-           OPEN OUTPUT FSYS020
+           MOVE 'DECLIE00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'DECLIE00'          TO RUNCTL-IN-STEP-NAME
+           SET  RUNCTL-DEBUT-RUN    TO TRUE
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+           MOVE RUNCTL-OUT-RUN-ID   TO W-RUNCTL-RUN-ID
+
+           PERFORM LIRE-LIMITE-LIGNES
+
+           PERFORM LIRE-MODE-MASQUAGE
+
+           PERFORM LIRE-DERNIER-CHECKPOINT
+
+           IF  CHKPT-TROUVE
+               COMPUTE CLE-ACCESS-LECTURE-LIS = W-CLE-CHECKPOINT + 1
+               OPEN EXTEND FSYS020
+           ELSE
+               OPEN OUTPUT FSYS020
+           END-IF
 
            SET ACCESS-LIST                        TO TRUE
            SET PREMIERE-LECTURE                   TO TRUE
@@ -39,11 +110,33 @@
               END-CALL
 
               PERFORM VARYING I-I FROM 1 BY 1 UNTIL I-I > NB-POSTE-LISTE
+                 IF  MODE-MASQUAGE-ACTIF
+                     PERFORM MASQUER-DONNEES-PERSONNE
+                 END-IF
                  MOVE TABLEAU-DONNEES(I-I) TO ENR-SYS020
                  WRITE ENR-SYS020
+                 MOVE T-CLE-ID-PERS(I-I)   TO W-DERNIERE-CLE
+                 ADD 1                     TO W-NB-LIGNES
+                 ADD T-CLE-ID-PERS(I-I)    TO W-CHECKSUM
               END-PERFORM
 
-              SET LECTURE-SUIVANTE                TO TRUE
+              IF  NB-POSTE-LISTE > 0
+                  ADD 1 TO W-NB-CYCLES
+                  IF  W-NB-CYCLES >= C-CHKPT-FREQ
+                      PERFORM ECRIRE-CHECKPOINT
+                      MOVE 0 TO W-NB-CYCLES
+                  END-IF
+              END-IF
+
+              IF  NOT FIN-LISTE-ATTEINTE
+                  IF  N-LIMITE-LIGNES > 0
+                  AND W-NB-LIGNES >= N-LIMITE-LIGNES
+                      SET LIMITE-ATTEINTE          TO TRUE
+                      SET FIN-LISTE-ATTEINTE       TO TRUE
+                  ELSE
+                      SET LECTURE-SUIVANTE         TO TRUE
+                  END-IF
+              END-IF
 
            END-PERFORM
 
@@ -51,7 +144,138 @@
            CALL C-TPERSPGM USING ENTREE SORTIE
            END-CALL
 
+           IF  RETOUR-OK
+               IF  LIMITE-ATTEINTE
+                   PERFORM ECRIRE-CHECKPOINT
+                   DISPLAY 'LIMITE DE LIGNES ATTEINTE - ARRET PROPRE '
+                           'AVEC CHECKPOINT, REPRISE POSSIBLE'
+               ELSE
+                   PERFORM ECRIRE-TRAILER-SYS020
+                   PERFORM ECRIRE-CHECKPOINT-FINALE
+               END-IF
+           END-IF
+
            CLOSE FSYS020
 
+           MOVE 'DECLIE00'          TO RUNCTL-IN-JOB-NAME
+           MOVE 'DECLIE00'          TO RUNCTL-IN-STEP-NAME
+           MOVE W-RUNCTL-RUN-ID     TO RUNCTL-IN-RUN-ID
+           SET  RUNCTL-FIN-RUN      TO TRUE
+           IF  RETOUR-OK
+               SET RUNCTL-STATUT-OK TO TRUE
+           ELSE
+               SET RUNCTL-STATUT-KO TO TRUE
+           END-IF
+           CALL C-RUNCTRL USING RUNCTL-ENTREE RUNCTL-SORTIE
+           END-CALL
+
            GOBACK
            .
+      *
+      *    LIT LA LIMITE DE LIGNES SUR UNE CARTE DE CONTROLE SYSIN.
+      *    TOUTE VALEUR ABSENTE OU NON NUMERIQUE LAISSE LE JOB SANS
+      *    LIMITE
+       LIRE-LIMITE-LIGNES.
+           ACCEPT W-LIMITE-SAISIE FROM SYSIN
+           IF  W-LIMITE-SAISIE IS NUMERIC
+               MOVE W-LIMITE-SAISIE TO N-LIMITE-LIGNES
+           END-IF
+           DISPLAY 'LIMITE DE LIGNES POUR CETTE EXECUTION : '
+                   N-LIMITE-LIGNES
+           .
+      *
+      *    LIT SUR UNE CARTE DE CONTROLE SYSIN L'ACTIVATION DU MODE
+      *    MASQUAGE ('O' = ACTIF). TOUTE AUTRE VALEUR OU CARTE ABSENTE
+      *    LAISSE LE JOB EN MODE NORMAL (DONNEES NON MASQUEES)
+       LIRE-MODE-MASQUAGE.
+           ACCEPT W-MASQUAGE-SAISI FROM SYSIN
+           IF  W-MASQUAGE-SAISI NOT = 'O'
+               MOVE 'N' TO W-MASQUAGE-SAISI
+           END-IF
+           DISPLAY 'MODE MASQUAGE : ' W-MASQUAGE-SAISI
+           .
+      *
+      *    REMPLACE NOM/PRENOM/ADRESSE DE LA PERSONNE COURANTE
+      *    (TABLEAU-DONNEES(I-I)) PAR DES VALEURS TOKENISEES A PARTIR
+      *    DE SA CLE, POUR LE MODE MASQUAGE
+       MASQUER-DONNEES-PERSONNE.
+           MOVE SPACES TO T-NOM(I-I)
+           STRING 'PERSONNE-' T-CLE-ID-PERS(I-I)
+                  DELIMITED BY SIZE INTO T-NOM(I-I)
+
+           MOVE SPACES TO T-PRENOM(I-I)
+           STRING 'PRENOM-' T-CLE-ID-PERS(I-I)
+                  DELIMITED BY SIZE INTO T-PRENOM(I-I)
+
+           MOVE SPACES TO T-ADRESSE(I-I)
+           STRING '1 RUE ANONYME ' T-CLE-ID-PERS(I-I)
+                  DELIMITED BY SIZE INTO T-ADRESSE(I-I)
+           .
+      *
+      *    RELIT LE FICHIER DE CHECKPOINT S'IL EXISTE POUR REPRENDRE
+      *    L'EXTRACTION A LA DERNIERE CLE TRAITEE AVEC SUCCES, EN
+      *    RECUPERANT AUSSI LE NOMBRE DE LIGNES ET LE CHECKSUM DEJA
+      *    ECRITS PAR LES EXECUTIONS PRECEDENTES. UNE CLE DE REPRISE
+      *    A 9(10) FOIS '9' SIGNALE UNE PRECEDENTE EXECUTION TERMINEE
+      *    NORMALEMENT, DONC PAS DE REPRISE.
+       LIRE-DERNIER-CHECKPOINT.
+           OPEN INPUT FCHKPT
+           IF  FCHKPT-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM UNTIL FCHKPT-EOF
+                  READ FCHKPT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE CHKPT-CLE      TO W-CLE-CHECKPOINT
+                        MOVE CHKPT-NB-LIGNES TO W-NB-LIGNES
+                        MOVE CHKPT-CHECKSUM  TO W-CHECKSUM
+                  END-READ
+               END-PERFORM
+               CLOSE FCHKPT
+               IF  W-CLE-CHECKPOINT NOT = 0
+               AND W-CLE-CHECKPOINT NOT = 9999999999
+                   SET CHKPT-TROUVE TO TRUE
+               ELSE
+                   MOVE 0 TO W-NB-LIGNES
+                   MOVE 0 TO W-CHECKSUM
+               END-IF
+           END-IF
+           .
+      *
+      *    ECRASE LE FICHIER DE CHECKPOINT AVEC LA DERNIERE CLE
+      *    TRAITEE AVEC SUCCES ET LES TOTAUX CUMULES
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT FCHKPT
+           MOVE W-DERNIERE-CLE   TO CHKPT-CLE
+           MOVE W-NB-LIGNES      TO CHKPT-NB-LIGNES
+           MOVE W-CHECKSUM       TO CHKPT-CHECKSUM
+           WRITE ENR-CHKPT
+           CLOSE FCHKPT
+           .
+      *
+      *    MARQUE LE JOB COMME TERMINE NORMALEMENT, POUR EVITER
+      *    UNE REPRISE INUTILE SI LE FICHIER EST RELANCE
+       ECRIRE-CHECKPOINT-FINALE.
+           OPEN OUTPUT FCHKPT
+           MOVE 9999999999      TO CHKPT-CLE
+           MOVE W-NB-LIGNES      TO CHKPT-NB-LIGNES
+           MOVE W-CHECKSUM       TO CHKPT-CHECKSUM
+           WRITE ENR-CHKPT
+           CLOSE FCHKPT
+           .
+      *
+      *    AJOUTE UN ENREGISTREMENT DE FIN A FSYS020 AVEC LE NOMBRE
+      *    DE LIGNES ECRITES (CUMULE SUR TOUTES LES REPRISES), LA
+      *    DATE DE TRAITEMENT ET UN CHECKSUM SIMPLE DES CLES ECRITES,
+      *    POUR QUE LE JOB SUIVANT DE LA CHAINE PUISSE VERIFIER
+      *    QU'IL A RECU UN EXTRAIT COMPLET
+       ECRIRE-TRAILER-SYS020.
+           MOVE SPACES           TO ENR-SYS020
+           SET  TR-EST-TRAILER   TO TRUE
+           MOVE W-NB-LIGNES      TO TR-NB-ENR
+           MOVE W-CHECKSUM       TO TR-CHECKSUM
+           ACCEPT TR-DATE-TRAITEMENT FROM DATE YYYYMMDD
+           WRITE ENR-SYS020
+           .
