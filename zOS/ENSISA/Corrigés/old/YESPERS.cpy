@@ -6,6 +6,9 @@
                    88  ACCESS-SELECT VALUE 'S'.
                    88  ACCESS-LIST   VALUE 'L'.
                    88  ACCESS-INSERT VALUE 'I'.
+                   88  ACCESS-UPDATE VALUE 'U'.
+                   88  ACCESS-DELETE VALUE 'D'.
+                   88  ACCESS-LIST-BY-BIRTHDATE VALUE 'B'.
            05  PARTIE-VARIABLE-ALLER PIC X(499).
            05  ENTREE-FONCTION-LECTURE-SIMPLE REDEFINES
                 PARTIE-VARIABLE-ALLER.
@@ -17,6 +20,14 @@
                   88  PREMIERE-LECTURE VALUE 'PLECT'.
                   88  LECTURE-SUIVANTE VALUE 'LSUIV'.
                   88  FIN-LECTURE      VALUE 'FLECT'.
+           05  ENTREE-FONCTION-LECTURE-LISTE-NAISS REDEFINES
+                PARTIE-VARIABLE-ALLER.
+               10  DATE-NAISS-DEB PIC X(10).
+               10  DATE-NAISS-FIN PIC X(10).
+               10  CODE-FONCTION-NAISS PIC X(05).
+                  88  PREMIERE-LECTURE-NAISS VALUE 'PLECT'.
+                  88  LECTURE-SUIVANTE-NAISS VALUE 'LSUIV'.
+                  88  FIN-LECTURE-NAISS      VALUE 'FLECT'.
            05  ENTREE-FONCTION-INSERT REDEFINES
                 PARTIE-VARIABLE-ALLER.
                10  I-NOM               PIC X(64).
@@ -24,15 +35,26 @@
                10  I-DATE-NAISS        PIC X(10).
                10  I-ADRESSE           PIC X(64).
                10  I-COD-POS-NAISS     PIC X(05).
+           05  ENTREE-FONCTION-UPDATE REDEFINES
+                PARTIE-VARIABLE-ALLER.
+               10  U-CLE-ID-PERS       PIC 9(10).
+               10  U-NOM               PIC X(64).
+               10  U-PRENOM            PIC X(32).
+               10  U-DATE-NAISS        PIC X(10).
+               10  U-ADRESSE           PIC X(64).
+               10  U-COD-POS-NAISS     PIC X(05).
+           05  ENTREE-FONCTION-DELETE REDEFINES
+                PARTIE-VARIABLE-ALLER.
+               10  D-CLE-ID-PERS       PIC 9(10).
       *
-       01  SORTIE PIC X(1100).
+       01  SORTIE PIC X(92613).
        01  FILLER REDEFINES SORTIE.
            05  PARTIE-FIXE-RETOUR.
                10  CODE-RETOUR     PIC X(2).
                    88  RETOUR-OK   VALUE 'OK'.
                    88  RETOUR-KO   VALUE 'KO'.
                10  LIBELLE-ANOMALIE PIC X(98).
-           05  PARTIE-VARIABLE-RETOUR    PIC X(1000).
+           05  PARTIE-VARIABLE-RETOUR    PIC X(92513).
            05  DONNEES-LECTURE-SIMPLE REDEFINES PARTIE-VARIABLE-RETOUR.
                10  S-NOM         PIC X(64).
                10  S-PRENOM      PIC X(32).
@@ -43,8 +65,8 @@
                10  STATUT-SUITE    PIC X(10).
                88  FIN-LISTE-ATTEINTE  VALUE 'FIN LISTE '.
                88  LISTE-EN-COURS      VALUE 'LISTE ENCO'.
-               10  NB-POSTE-LISTE  PIC 9(1).
-               10  TABLEAU-DONNEES OCCURS 5.
+               10  NB-POSTE-LISTE  PIC 9(3).
+               10  TABLEAU-DONNEES OCCURS 500.
                    15  T-CLE-ID-PERS       PIC 9(10).
                    15  T-NOM               PIC X(64).
                    15  T-PRENOM            PIC X(32).
